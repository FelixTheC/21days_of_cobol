@@ -0,0 +1,38 @@
+      ******************************************************************
+      * fdaudit01.cbl
+      * System-wide change-history audit trail, shared across the
+      * vendor, voucher, and control-record maintenance programs.
+      * Primary Key - SYSTEM-AUDIT-KEY (program-id + timestamp + a
+      *    same-second sequence number, so two audit records logged
+      *    in the same second don't collide on the key)
+      *
+      * One record is written for every successful add/change/delete
+      * by any maintenance program that COPYs this file, recording a
+      * whole-record before-image and after-image so the full change
+      * can be seen (and, if ever needed, reconstructed) rather than
+      * just the fact that something changed.
+      *
+      * Field names are prefixed SYSTEM-AUDIT- (rather than AUDIT-, as
+      * in fdvndaud.cbl) so a program that COPYs both this file and
+      * fdvndaud.cbl does not get an ambiguous-reference error on
+      * AUDIT-DATE/AUDIT-TIME/AUDIT-SEQUENCE/AUDIT-OPERATOR-ID.
+      ******************************************************************
+       fd   system-audit-file
+            label records are standard.
+
+       01   system-audit-record.
+            05 system-audit-key.
+               10 system-audit-program-id  pic x(8).
+               10 system-audit-date        pic 9(8).
+               10 system-audit-time        pic 9(8).
+               10 system-audit-seq         pic 9(2).
+            05 system-audit-operation      pic x(6).
+               88 system-audit-is-add      value "ADD".
+               88 system-audit-is-change   value "CHANGE".
+               88 system-audit-is-delete   value "DELETE".
+            05 system-audit-record-key     pic x(10).
+            05 system-audit-operator-id    pic x(10).
+      * Wide enough for the largest record in the system
+      * (vendor-record, 289 bytes) - shorter records are space-padded.
+            05 system-audit-before-image   pic x(300).
+            05 system-audit-after-image    pic x(300).

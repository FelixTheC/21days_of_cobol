@@ -0,0 +1,10 @@
+      ******************************************************************
+      * fdholiday.cbl
+      * Primary Key - HOLIDAY-DATE
+      ******************************************************************
+       fd   holiday-file
+            label records are standard.
+
+       01   holiday-record.
+            05 holiday-date                 pic 9(8).
+            05 holiday-description          pic x(30).

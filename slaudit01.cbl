@@ -0,0 +1,8 @@
+      ******************************************************************
+      * slaudit01.cbl
+      ******************************************************************
+            SELECT SYSTEM-AUDIT-FILE
+               ASSIGN TO "sysaudit"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS SYSTEM-AUDIT-KEY
+               ACCESS MODE IS DYNAMIC.

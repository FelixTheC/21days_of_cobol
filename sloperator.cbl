@@ -0,0 +1,8 @@
+      ******************************************************************
+      * sloperator.cbl
+      ******************************************************************
+            SELECT OPERATOR-FILE
+               ASSIGN TO "OPERATOR"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS OPERATOR-CODE
+               ACCESS MODE IS DYNAMIC.

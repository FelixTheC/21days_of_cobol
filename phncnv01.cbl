@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * One-time conversion of the old 3-field phone-directory layout
+      * (OLD-PHONE-FILE, assigned to "oldphone" - rename the old
+      * phone.dat to "oldphone" before running this) into the unified
+      * fdphone01.cbl layout. PHONE-EXTENSION and PHONE-DEPARTMENT did
+      * not exist on the old layout so they are padded blank on every
+      * converted record; they can be filled in afterward through
+      * phnmnt01.cbl's change mode.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. phncnv01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slophone01.cbl".
+            COPY "slphone01.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            COPY "fdophone01.cbl".
+            COPY "fdphone01.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77   OLD-PHONE-FILE-AT-END         PIC X.
+       77   CONVERSION-COUNT               PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+            PERFORM OPENING-PROCEDURE.
+            PERFORM MAIN-PROCESS.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            DISPLAY "PHONE DIRECTORY ENTRIES CONVERTED: "
+               CONVERSION-COUNT.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN OUTPUT PHONE-FILE.
+            OPEN I-O OLD-PHONE-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE PHONE-FILE.
+            CLOSE OLD-PHONE-FILE.
+
+       MAIN-PROCESS.
+            PERFORM READ-NEXT-OLD-PHONE-RECORD.
+            PERFORM PROCESS-ONE-RECORD
+               UNTIL OLD-PHONE-FILE-AT-END = "Y".
+
+       READ-NEXT-OLD-PHONE-RECORD.
+            MOVE "N" TO OLD-PHONE-FILE-AT-END.
+            READ OLD-PHONE-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO OLD-PHONE-FILE-AT-END.
+
+       PROCESS-ONE-RECORD.
+            PERFORM CONVERT-OLD-TO-NEW-RECORD.
+            PERFORM WRITE-PHONE-RECORD.
+            PERFORM READ-NEXT-OLD-PHONE-RECORD.
+
+       CONVERT-OLD-TO-NEW-RECORD.
+            INITIALIZE PHONE-RECORD.
+            MOVE OLD-PHONE-LAST-NAME      TO PHONE-LAST-NAME.
+            MOVE OLD-PHONE-FIRST-NAME     TO PHONE-FIRST-NAME.
+            MOVE OLD-PHONE-NUMBER         TO PHONE-NUMBER.
+            MOVE SPACE                    TO PHONE-EXTENSION.
+            MOVE SPACE                    TO PHONE-DEPARTMENT.
+
+       WRITE-PHONE-RECORD.
+            WRITE PHONE-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR WRITING PHONE RECORD - "
+                           PHONE-LAST-NAME ", " PHONE-FIRST-NAME
+               NOT INVALID KEY
+                   ADD 1 TO CONVERSION-COUNT.

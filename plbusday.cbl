@@ -0,0 +1,46 @@
+      ******************************************************************
+      * plbusday.cbl
+      * Rolls business-date (set by the caller) forward, in place,
+      * to the next day that is neither a Saturday/Sunday nor a
+      * date on file in holiday-file. Calibrated against the COBOL
+      * intrinsic calendar where integer-of-date("16010101") = 1,
+      * a Monday - so integer-of-date mod 7 = 0 is Sunday and 6 is
+      * Saturday.
+      ******************************************************************
+       next-business-day.
+            perform check-business-date.
+            perform roll-business-date-forward
+               until business-date-ok = "Y".
+
+       check-business-date.
+            move "Y" to business-date-ok.
+            perform check-business-day-of-week.
+            if business-date-ok = "Y"
+                perform check-business-date-holiday.
+
+       check-business-day-of-week.
+            compute business-day-integer =
+               function integer-of-date (business-date).
+            compute business-day-of-week =
+               function mod (business-day-integer, 7).
+            if business-day-of-week = 0 or business-day-of-week = 6
+                move "N" to business-date-ok.
+
+       check-business-date-holiday.
+            move business-date to holiday-date.
+            perform read-holiday-record.
+            if holiday-record-found = "Y"
+                move "N" to business-date-ok.
+
+       read-holiday-record.
+            move "Y" to holiday-record-found.
+            read holiday-file record
+               invalid key
+               move "N" to holiday-record-found.
+
+       roll-business-date-forward.
+            compute business-day-integer =
+               function integer-of-date (business-date) + 1.
+            compute business-date =
+               function date-of-integer (business-day-integer).
+            perform check-business-date.

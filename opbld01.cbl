@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. opbld01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            copy "sloperator.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            copy "fdoperator.cbl".
+
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            open output operator-file.
+
+            move "SYSTEM" to operator-code.
+            move "SYSTEM OPERATOR" to operator-name.
+            move "A" to operator-status.
+            write operator-record.
+
+            close operator-file.
+            perform program-done.
+
+       PROGRAM-DONE.
+            STOP RUN.

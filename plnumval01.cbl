@@ -0,0 +1,29 @@
+      ******************************************************************
+      * plnumval01.cbl
+      * Shared numeric-entry validation - accepts a key or amount as
+      * plain digits into numeric-entry-field and rejects/re-prompts
+      * anything that isn't a valid number instead of letting garbage
+      * flow into a numeric field. The caller sets numeric-entry-
+      * prompt (and numeric-entry-error-message, if the default
+      * wording doesn't fit) before PERFORM get-numeric-entry, then
+      * moves numeric-entry-field into whatever real field it needs.
+      ******************************************************************
+       get-numeric-entry.
+            perform accept-numeric-entry.
+            perform re-accept-numeric-entry
+               until numeric-entry-is-valid.
+
+       accept-numeric-entry.
+            if numeric-entry-prompt not = space
+                display numeric-entry-prompt.
+            accept numeric-entry-field.
+            perform edit-numeric-entry.
+
+       re-accept-numeric-entry.
+            display numeric-entry-error-message.
+            perform accept-numeric-entry.
+
+       edit-numeric-entry.
+            move "Y" to numeric-entry-valid.
+            if function test-numval(numeric-entry-field) not = 0
+                move "N" to numeric-entry-valid.

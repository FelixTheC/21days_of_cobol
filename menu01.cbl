@@ -3,6 +3,11 @@
       * Date:
       * Purpose: training
       * Tectonics: cobc
+      *
+      * Top-level AP system menu. Replaces the old 3-message demo with
+      * CALLs to the real subsystem entry points, so the operator does
+      * not have to remember vndmnt04/vchmnt01/ctlmnt01/vndrpt01 as
+      * separate command-line invocations.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. menu01.
@@ -11,45 +16,55 @@
 
        WORKING-STORAGE SECTION.
        01   MENU-PICK       PIC 9.
+            88 MENU-PICK-IS-VALID    VALUES 0 THRU 4.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
 
             PERFORM GET-THE-MENU-PICK.
-
-            PERFORM DO-THE-MENU-PICK.
+            PERFORM MAINTAIN-THE-MENU
+               UNTIL MENU-PICK = 0.
 
        PROGRAM-DONE.
             STOP RUN.
 
-       GET-THE-MENU-PICK.
+       MAINTAIN-THE-MENU.
+            PERFORM DO-THE-MENU-PICK.
+            PERFORM GET-THE-MENU-PICK.
 
+       GET-THE-MENU-PICK.
             PERFORM DISPLAY-THE-MENU.
             PERFORM GET-THE-PICK.
-
-       DO-THE-MENU-PICK.
-            IF MENU-PICK < 1 OR
-                MENU-PICK > 3
-                    DISPLAY "Invalid selection".
-
-            IF MENU-PICK = 1
-                DISPLAY "One for the money".
-
-            IF MENU-PICK = 2
-                DISPLAY "Two for the show".
-
-            if MENU-PICK = 3
-                DISPLAY "Three to get ready".
+            PERFORM RE-GET-THE-PICK
+               UNTIL MENU-PICK-IS-VALID.
 
        DISPLAY-THE-MENU.
-            DISPLAY "Please enter the number of the message".
-            DISPLAY "that you whish to display.".
             DISPLAY " ".
-            DISPLAY "1.    First  Message".
-            DISPLAY "2.    Second Message".
-            DISPLAY "3.    Third  Message".
+            DISPLAY "ACCOUNTS PAYABLE SYSTEM".
+            DISPLAY "PLEASE SELECT:".
+            DISPLAY " ".
+            DISPLAY "1.    VENDOR MAINTENANCE".
+            DISPLAY "2.    VOUCHER MAINTENANCE".
+            DISPLAY "3.    CONTROL RECORD MAINTENANCE".
+            DISPLAY "4.    VENDOR REPORT".
             DISPLAY " ".
-            DISPLAY "Your selction (1-3)?".
+            DISPLAY "0.    EXIT".
+            DISPLAY " ".
+            DISPLAY "YOUR SELECTION (0-4)?".
 
        GET-THE-PICK.
             ACCEPT MENU-PICK.
+
+       RE-GET-THE-PICK.
+            DISPLAY "INVALID SELECTION - PLEASE RE-TRY".
+            PERFORM GET-THE-PICK.
+
+       DO-THE-MENU-PICK.
+            IF MENU-PICK = 1
+                CALL "vndmnt04".
+            IF MENU-PICK = 2
+                CALL "vchmnt01".
+            IF MENU-PICK = 3
+                CALL "ctlmnt01".
+            IF MENU-PICK = 4
+                CALL "vndrpt01".

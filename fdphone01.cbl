@@ -0,0 +1,16 @@
+      ******************************************************************
+      * fdphone01.cbl
+      * Unified phone-directory record layout - replaces the divergent
+      * 3-field (phnlst01.cbl/phnadd01.cbl) and 4-field (phnadd03.cbl/
+      * phnbld01.cbl/phnprt01.cbl) layouts that used to be maintained
+      * separately. Primary Key - PHONE-NAME-KEY.
+      ******************************************************************
+       FD   PHONE-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PHONE-RECORD.
+            05 PHONE-NAME-KEY.
+               10 PHONE-LAST-NAME         PIC X(20).
+               10 PHONE-FIRST-NAME        PIC X(20).
+            05 PHONE-NUMBER               PIC X(15).
+            05 PHONE-EXTENSION            PIC X(5).
+            05 PHONE-DEPARTMENT           PIC X(10).

@@ -0,0 +1,11 @@
+      ******************************************************************
+      * wsnumval01.cbl
+      * Working storage for the shared numeric-entry validation
+      * paragraphs in plnumval01.cbl.
+      ******************************************************************
+       77   numeric-entry-field               pic x(10).
+       77   numeric-entry-valid               pic x.
+            88 numeric-entry-is-valid         value "Y".
+       77   numeric-entry-prompt              pic x(50) value space.
+       77   numeric-entry-error-message       pic x(50)
+               value "INVALID ENTRY - NUMBERS ONLY".

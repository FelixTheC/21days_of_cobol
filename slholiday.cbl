@@ -0,0 +1,8 @@
+      ******************************************************************
+      * slholiday.cbl
+      ******************************************************************
+            SELECT HOLIDAY-FILE
+               ASSIGN TO "HOLIDAY"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS HOLIDAY-DATE
+               ACCESS MODE IS DYNAMIC.

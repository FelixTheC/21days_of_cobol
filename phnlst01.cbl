@@ -9,18 +9,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT OPTIONAL PHONE-FILE
-            ASSIGN TO "phone.dat"
-            ORGANIZATION IS SEQUENTIAL.
+            COPY "slphone01.cbl".
 
        DATA DIVISION.
        FILE SECTION.
-       FD   PHONE-FILE
-            LABEL RECORDS ARE STANDARD.
-       01   PHONE-RECORD.
-            05 PHONE-LAST-NAME         PIC X(20).
-            05 PHONE-FIRST-NAME        PIC X(20).
-            05 PHONE-NUMBER            PIC X(15).
+            COPY "fdphone01.cbl".
 
        WORKING-STORAGE SECTION.
        01   FIELDS-TO-DISPLAY.
@@ -30,6 +23,10 @@
             05 DISPLAY-FIRST-NAME      PIC X(20).
             05 PROMPT-3                PIC X(3) VALUE "NO:".
             05 DISPLAY-NUMBER          PIC X(15).
+            05 PROMPT-4                PIC X(4) VALUE "Ext:".
+            05 DISPLAY-EXTENSION       PIC X(5).
+            05 PROMPT-5                PIC X(5) VALUE "Dept:".
+            05 DISPLAY-DEPARTMENT      PIC X(10).
 
        01   END-OF-FILE                PIC X.
             88 IS-END-OF-FILE          VALUE "Y".
@@ -68,6 +65,8 @@
             MOVE PHONE-LAST-NAME TO DISPLAY-LAST-NAME.
             MOVE PHONE-FIRST-NAME TO DISPLAY-FIRST-NAME..
             MOVE PHONE-NUMBER TO DISPLAY-NUMBER..
+            MOVE PHONE-EXTENSION TO DISPLAY-EXTENSION.
+            MOVE PHONE-DEPARTMENT TO DISPLAY-DEPARTMENT.
             DISPLAY FIELDS-TO-DISPLAY.
             ADD 1 TO SCREEN-LINES.
 

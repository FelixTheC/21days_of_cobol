@@ -0,0 +1,13 @@
+      ******************************************************************
+      * fdophone01.cbl
+      * Old (pre-unification) 3-field phone-directory record layout -
+      * kept only so phncnv01.cbl has something to convert from. See
+      * fdphone01.cbl for the current layout.
+      ******************************************************************
+       FD   OLD-PHONE-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   OLD-PHONE-RECORD.
+            05 OLD-PHONE-NAME-KEY.
+               10 OLD-PHONE-LAST-NAME     PIC X(20).
+               10 OLD-PHONE-FIRST-NAME    PIC X(20).
+            05 OLD-PHONE-NUMBER           PIC X(15).

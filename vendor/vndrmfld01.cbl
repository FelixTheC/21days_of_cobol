@@ -0,0 +1,421 @@
+      ******************************************************************
+      * vndrmfld01.cbl
+      * Routines shared by ADD and CHANGE for entering the fields
+      * that follow the vendor number.
+      ******************************************************************
+       ENTER-REMAINING-FIELDS.
+            PERFORM ENTER-VENDOR-NAME.
+            PERFORM ENTER-VENDOR-ADDRESS-1.
+            PERFORM ENTER-VENDOR-ADDRESS-2.
+            PERFORM ENTER-VENDOR-CITY.
+            PERFORM ENTER-VENDOR-STATE.
+            PERFORM ENTER-VENDOR-ZIP.
+            PERFORM ENTER-VENDOR-CONTACT.
+            PERFORM ENTER-VENDOR-PHONE.
+            PERFORM ENTER-VENDOR-TAX-ID.
+            PERFORM ENTER-VENDOR-1099-FLAG.
+            PERFORM ENTER-VENDOR-STATUS.
+            PERFORM ENTER-VENDOR-EMAIL.
+            PERFORM ENTER-VENDOR-FAX.
+            PERFORM ENTER-VENDOR-W9-ON-FILE.
+            PERFORM ENTER-VENDOR-INSURANCE-EXPIRATION.
+            PERFORM ENTER-VENDOR-PAYMENT-METHOD.
+            PERFORM ENTER-VENDOR-ACH-FIELDS.
+            PERFORM ENTER-VENDOR-CLASS.
+            PERFORM ENTER-VENDOR-CREDIT-LIMIT.
+            PERFORM ENTER-VENDOR-PAYMENT-TERMS.
+
+       ENTER-VENDOR-NAME.
+            PERFORM ACCEPT-VENDOR-NAME.
+            PERFORM RE-ACCEPT-VENDOR-NAME
+               UNTIL VENDOR-NAME NOT = SPACE.
+
+       ACCEPT-VENDOR-NAME.
+            DISPLAY "ENTER VENDOR NAME".
+            ACCEPT VENDOR-NAME.
+            INSPECT VENDOR-NAME
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-NAME.
+            DISPLAY "VENDOR NAME MUST BE ENTERED".
+            PERFORM ACCEPT-VENDOR-NAME.
+
+       ENTER-VENDOR-ADDRESS-1.
+            PERFORM ACCEPT-VENDOR-ADDRESS-1.
+            PERFORM RE-ACCEPT-VENDOR-ADDRESS-1
+               UNTIL VENDOR-ADDRESS-1 NOT = SPACE.
+
+       ACCEPT-VENDOR-ADDRESS-1.
+            DISPLAY "ENTER VENDOR ADDRESS-1".
+            ACCEPT VENDOR-ADDRESS-1.
+            INSPECT VENDOR-ADDRESS-1
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-ADDRESS-1.
+            DISPLAY "VENDOR ADDRESS-1 MUST BE ENTERED".
+            PERFORM ACCEPT-VENDOR-ADDRESS-1.
+
+       ENTER-VENDOR-ADDRESS-2.
+            DISPLAY "ENTER VENDOR ADDRESS-2".
+            ACCEPT VENDOR-ADDRESS-2.
+            INSPECT VENDOR-ADDRESS-2
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       ENTER-VENDOR-CITY.
+            PERFORM ACCEPT-VENDOR-CITY.
+            PERFORM RE-ACCEPT-VENDOR-CITY
+               UNTIL VENDOR-CITY NOT = SPACE.
+
+       ACCEPT-VENDOR-CITY.
+            DISPLAY "ENTER VENDOR CITY".
+            ACCEPT VENDOR-CITY.
+            INSPECT VENDOR-CITY
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-CITY.
+            DISPLAY "VENDOR CITY MUST BE ENTERED".
+            PERFORM ACCEPT-VENDOR-CITY.
+
+       ENTER-VENDOR-STATE.
+            PERFORM ACCEPT-VENDOR-STATE.
+            PERFORM RE-ACCEPT-VENDOR-STATE
+               UNTIL VENDOR-STATE NOT = SPACE.
+
+       ACCEPT-VENDOR-STATE.
+            DISPLAY "ENTER VENDOR STATE".
+            ACCEPT VENDOR-STATE.
+            PERFORM EDIT-CHECK-VENDOR-STATE.
+
+       RE-ACCEPT-VENDOR-STATE.
+            DISPLAY ERROR-MESSAGE.
+            PERFORM ACCEPT-VENDOR-STATE.
+
+       EDIT-CHECK-VENDOR-STATE.
+            PERFORM EDIT-VENDOR-STATE.
+            PERFORM CHECK-VENDOR-STATE.
+
+       EDIT-VENDOR-STATE.
+            INSPECT VENDOR-STATE
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       CHECK-VENDOR-STATE.
+            PERFORM VENDOR-STATE-REQUIRED.
+            IF VENDOR-STATE NOT = SPACES
+                PERFORM VENDOR-STATE-ON-FILE.
+
+       VENDOR-STATE-REQUIRED.
+            IF VENDOR-STATE = SPACE
+                MOVE "VENDOR STATE MUST BE ENTERED"
+                   TO ERROR-MESSAGE.
+
+       VENDOR-STATE-ON-FILE.
+            MOVE VENDOR-STATE TO STATE-CODE.
+            PERFORM READ-STATE-RECORD.
+            IF STATE-RECORD-FOUND = "N"
+                MOVE "STATE CODE NOT FOUND IN CODES FILE"
+                   TO ERROR-MESSAGE.
+
+       ENTER-VENDOR-ZIP.
+            PERFORM ACCEPT-VENDOR-ZIP.
+            PERFORM RE-ACCEPT-VENDOR-ZIP
+               UNTIL ERROR-MESSAGE = SPACES.
+            PERFORM LOOK-UP-VENDOR-ZIP.
+
+       ACCEPT-VENDOR-ZIP.
+            DISPLAY "ENTER VENDOR ZIP (NNNNN OR NNNNN-NNNN)".
+            ACCEPT VENDOR-ZIP.
+            INSPECT VENDOR-ZIP
+               CONVERTING LOWER-ALPHA
+                   TO UPPER-ALPHA.
+            PERFORM EDIT-CHECK-VENDOR-ZIP.
+
+       RE-ACCEPT-VENDOR-ZIP.
+            DISPLAY ERROR-MESSAGE.
+            PERFORM ACCEPT-VENDOR-ZIP.
+
+       EDIT-CHECK-VENDOR-ZIP.
+            MOVE SPACES TO ERROR-MESSAGE.
+            IF VENDOR-ZIP = SPACE
+                MOVE "VENDOR ZIP MUST BE ENTERED" TO ERROR-MESSAGE
+            ELSE
+                MOVE VENDOR-ZIP(1:5) TO ZIP-CODE-TO-CHECK
+                IF FUNCTION TEST-NUMVAL(ZIP-CODE-TO-CHECK) NOT = 0
+                    MOVE "ZIP MUST START WITH 5 DIGITS"
+                       TO ERROR-MESSAGE
+                ELSE
+                    IF VENDOR-ZIP(6:5) NOT = SPACES
+                        PERFORM EDIT-CHECK-VENDOR-ZIP-PLUS4
+                    END-IF
+                END-IF
+            END-IF.
+
+       EDIT-CHECK-VENDOR-ZIP-PLUS4.
+            IF VENDOR-ZIP(6:1) NOT = "-"
+                MOVE "ZIP+4 MUST BE NNNNN-NNNN" TO ERROR-MESSAGE
+            ELSE
+                IF FUNCTION TEST-NUMVAL(VENDOR-ZIP(7:4)) NOT = 0
+                    MOVE "ZIP+4 MUST BE NNNNN-NNNN" TO ERROR-MESSAGE
+                END-IF
+            END-IF.
+
+       LOOK-UP-VENDOR-ZIP.
+            MOVE VENDOR-ZIP(1:5) TO ZIP-CODE.
+            PERFORM READ-ZIP-CODE-RECORD.
+            IF ZIP-CODE-RECORD-FOUND = "Y"
+                MOVE ZIP-CITY TO VENDOR-CITY
+                MOVE ZIP-STATE TO VENDOR-STATE
+                DISPLAY "CITY/STATE SET FROM ZIP TABLE: "
+                   VENDOR-CITY ", " VENDOR-STATE
+                PERFORM REVALIDATE-STATE-FROM-ZIP
+            ELSE
+                DISPLAY "ZIP CODE NOT FOUND IN ZIP TABLE - "
+                   "CITY/STATE NOT VERIFIED".
+
+       REVALIDATE-STATE-FROM-ZIP.
+            PERFORM CHECK-VENDOR-STATE.
+            PERFORM RE-ACCEPT-VENDOR-STATE
+               UNTIL ERROR-MESSAGE = SPACES.
+
+       READ-ZIP-CODE-RECORD.
+            MOVE "Y" TO ZIP-CODE-RECORD-FOUND.
+            READ ZIP-CODE-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO ZIP-CODE-RECORD-FOUND.
+
+       ENTER-VENDOR-CONTACT.
+            DISPLAY "ENTER VENDOR CONTACT".
+            ACCEPT VENDOR-CONTACT.
+            INSPECT VENDOR-CONTACT
+               CONVERTING LOWER-ALPHA
+                   TO UPPER-ALPHA.
+
+       ENTER-VENDOR-PHONE.
+            PERFORM ACCEPT-VENDOR-PHONE.
+            PERFORM RE-ACCEPT-VENDOR-PHONE
+               UNTIL ERROR-MESSAGE = SPACES.
+
+       ACCEPT-VENDOR-PHONE.
+            DISPLAY "ENTER VENDOR PHONE (NNN-NNN-NNNN)".
+            ACCEPT VENDOR-PHONE.
+            PERFORM EDIT-CHECK-VENDOR-PHONE.
+
+       RE-ACCEPT-VENDOR-PHONE.
+            DISPLAY ERROR-MESSAGE.
+            PERFORM ACCEPT-VENDOR-PHONE.
+
+       EDIT-CHECK-VENDOR-PHONE.
+            MOVE SPACES TO ERROR-MESSAGE.
+            IF VENDOR-PHONE = SPACE
+                MOVE "VENDOR PHONE MUST BE ENTERED" TO ERROR-MESSAGE
+            ELSE
+                MOVE VENDOR-PHONE TO PHONE-NUMBER-TO-CHECK
+                PERFORM CHECK-PHONE-FORMAT
+                IF NOT PHONE-IS-VALID
+                    MOVE "PHONE MUST BE NNN-NNN-NNNN OR (NNN)NNN-NNNN"
+                       TO ERROR-MESSAGE.
+
+       ENTER-VENDOR-TAX-ID.
+            DISPLAY "ENTER VENDOR TAX ID (SSN OR EIN)".
+            ACCEPT VENDOR-TAX-ID.
+
+       ENTER-VENDOR-1099-FLAG.
+            PERFORM ACCEPT-VENDOR-1099-FLAG.
+            PERFORM RE-ACCEPT-VENDOR-1099-FLAG
+               UNTIL VENDOR-1099-FLAG = "Y" OR "N".
+
+       ACCEPT-VENDOR-1099-FLAG.
+            DISPLAY "IS THIS VENDOR 1099 ELIGIBLE (Y/N)?".
+            ACCEPT VENDOR-1099-FLAG.
+            INSPECT VENDOR-1099-FLAG
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-1099-FLAG.
+            DISPLAY "YOU MUST ENTER Y OR N".
+            PERFORM ACCEPT-VENDOR-1099-FLAG.
+
+       ENTER-VENDOR-STATUS.
+            PERFORM ACCEPT-VENDOR-STATUS.
+            PERFORM RE-ACCEPT-VENDOR-STATUS
+               UNTIL VENDOR-STATUS-ACTIVE OR
+                     VENDOR-STATUS-HOLD OR
+                     VENDOR-STATUS-INACTIVE.
+
+       ACCEPT-VENDOR-STATUS.
+            DISPLAY "ENTER VENDOR STATUS - A)CTIVE, H)OLD, I)NACTIVE".
+            ACCEPT VENDOR-STATUS.
+            INSPECT VENDOR-STATUS
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-STATUS.
+            DISPLAY "YOU MUST ENTER A, H, OR I".
+            PERFORM ACCEPT-VENDOR-STATUS.
+
+       ENTER-VENDOR-EMAIL.
+            DISPLAY "ENTER VENDOR EMAIL".
+            ACCEPT VENDOR-EMAIL.
+
+       ENTER-VENDOR-FAX.
+            PERFORM ACCEPT-VENDOR-FAX.
+            PERFORM RE-ACCEPT-VENDOR-FAX
+               UNTIL ERROR-MESSAGE = SPACES.
+
+       ACCEPT-VENDOR-FAX.
+            DISPLAY "ENTER VENDOR FAX (NNN-NNN-NNNN, BLANK IF NONE)".
+            ACCEPT VENDOR-FAX.
+            PERFORM EDIT-CHECK-VENDOR-FAX.
+
+       RE-ACCEPT-VENDOR-FAX.
+            DISPLAY ERROR-MESSAGE.
+            PERFORM ACCEPT-VENDOR-FAX.
+
+       EDIT-CHECK-VENDOR-FAX.
+            MOVE SPACES TO ERROR-MESSAGE.
+            IF VENDOR-FAX NOT = SPACE
+                MOVE VENDOR-FAX TO PHONE-NUMBER-TO-CHECK
+                PERFORM CHECK-PHONE-FORMAT
+                IF NOT PHONE-IS-VALID
+                    MOVE "FAX MUST BE NNN-NNN-NNNN OR (NNN)NNN-NNNN"
+                       TO ERROR-MESSAGE.
+
+       ENTER-VENDOR-W9-ON-FILE.
+            PERFORM ACCEPT-VENDOR-W9-ON-FILE.
+            PERFORM RE-ACCEPT-VENDOR-W9-ON-FILE
+               UNTIL VENDOR-W9-ON-FILE = "Y" OR "N".
+
+       ACCEPT-VENDOR-W9-ON-FILE.
+            DISPLAY "IS A W-9 ON FILE FOR THIS VENDOR (Y/N)?".
+            ACCEPT VENDOR-W9-ON-FILE.
+            INSPECT VENDOR-W9-ON-FILE
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-W9-ON-FILE.
+            DISPLAY "YOU MUST ENTER Y OR N".
+            PERFORM ACCEPT-VENDOR-W9-ON-FILE.
+
+       ENTER-VENDOR-INSURANCE-EXPIRATION.
+            DISPLAY "ENTER INSURANCE EXPIRATION DATE".
+            DISPLAY "(0 IF NOT APPLICABLE)".
+            PERFORM GET-A-DATE.
+            MOVE DATE-CCYYMMDD TO VENDOR-INSURANCE-EXPIRATION.
+
+       ENTER-VENDOR-PAYMENT-METHOD.
+            PERFORM ACCEPT-VENDOR-PAYMENT-METHOD.
+            PERFORM RE-ACCEPT-VENDOR-PAYMENT-METHOD
+               UNTIL VENDOR-PAYS-BY-CHECK OR VENDOR-PAYS-BY-EFT.
+
+       ACCEPT-VENDOR-PAYMENT-METHOD.
+            DISPLAY "ENTER PAYMENT METHOD - C)HECK OR E)FT".
+            ACCEPT VENDOR-PAYMENT-METHOD.
+            INSPECT VENDOR-PAYMENT-METHOD
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-PAYMENT-METHOD.
+            DISPLAY "YOU MUST ENTER C OR E".
+            PERFORM ACCEPT-VENDOR-PAYMENT-METHOD.
+
+       ENTER-VENDOR-ACH-FIELDS.
+            IF VENDOR-PAYS-BY-EFT
+                PERFORM ENTER-VENDOR-ABA-ROUTING-NUMBER
+                PERFORM ENTER-VENDOR-BANK-ACCOUNT-NUMBER
+            ELSE
+                MOVE SPACE TO VENDOR-ABA-ROUTING-NUMBER
+                              VENDOR-BANK-ACCOUNT-NUMBER.
+
+       ENTER-VENDOR-ABA-ROUTING-NUMBER.
+            PERFORM ACCEPT-VENDOR-ABA-ROUTING-NUMBER.
+            PERFORM RE-ACCEPT-VENDOR-ABA-ROUTING-NUMBER
+               UNTIL VENDOR-ABA-ROUTING-NUMBER NOT = SPACE.
+
+       ACCEPT-VENDOR-ABA-ROUTING-NUMBER.
+            DISPLAY "ENTER ABA ROUTING NUMBER".
+            ACCEPT VENDOR-ABA-ROUTING-NUMBER.
+
+       RE-ACCEPT-VENDOR-ABA-ROUTING-NUMBER.
+            DISPLAY "ROUTING NUMBER MUST BE ENTERED".
+            PERFORM ACCEPT-VENDOR-ABA-ROUTING-NUMBER.
+
+       ENTER-VENDOR-BANK-ACCOUNT-NUMBER.
+            PERFORM ACCEPT-VENDOR-BANK-ACCOUNT-NUMBER.
+            PERFORM RE-ACCEPT-VENDOR-BANK-ACCOUNT-NUMBER
+               UNTIL VENDOR-BANK-ACCOUNT-NUMBER NOT = SPACE.
+
+       ACCEPT-VENDOR-BANK-ACCOUNT-NUMBER.
+            DISPLAY "ENTER BANK ACCOUNT NUMBER".
+            ACCEPT VENDOR-BANK-ACCOUNT-NUMBER.
+
+       RE-ACCEPT-VENDOR-BANK-ACCOUNT-NUMBER.
+            DISPLAY "ACCOUNT NUMBER MUST BE ENTERED".
+            PERFORM ACCEPT-VENDOR-BANK-ACCOUNT-NUMBER.
+
+       ENTER-VENDOR-CLASS.
+            PERFORM ACCEPT-VENDOR-CLASS.
+            PERFORM RE-ACCEPT-VENDOR-CLASS
+               UNTIL VENDOR-CLASS-MINORITY OR
+                     VENDOR-CLASS-WOMAN OR
+                     VENDOR-CLASS-VETERAN OR
+                     VENDOR-CLASS-NONE.
+
+       ACCEPT-VENDOR-CLASS.
+            DISPLAY "ENTER VENDOR CLASS - M)INORITY-OWNED,".
+            DISPLAY "W)OMAN-OWNED, V)ETERAN-OWNED, N)ONE".
+            ACCEPT VENDOR-CLASS.
+            INSPECT VENDOR-CLASS
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-CLASS.
+            DISPLAY "YOU MUST ENTER M, W, V, OR N".
+            PERFORM ACCEPT-VENDOR-CLASS.
+
+       ENTER-VENDOR-CREDIT-LIMIT.
+            PERFORM ACCEPT-VENDOR-CREDIT-LIMIT.
+
+       ACCEPT-VENDOR-CREDIT-LIMIT.
+            DISPLAY "ENTER CREDIT LIMIT (0 = NO LIMIT)".
+            ACCEPT VENDOR-CREDIT-LIMIT-FIELD.
+            MOVE VENDOR-CREDIT-LIMIT-FIELD TO VENDOR-CREDIT-LIMIT.
+
+       ENTER-VENDOR-PAYMENT-TERMS.
+            DISPLAY "ENTER PAYMENT TERMS IN DAYS (0 = NONE -".
+            DISPLAY "OPERATOR WILL BE PROMPTED FOR EACH DUE DATE)".
+            ACCEPT VENDOR-PAYMENT-TERMS-FIELD.
+            MOVE VENDOR-PAYMENT-TERMS-FIELD TO VENDOR-PAYMENT-TERMS.
+
+      *--------------------------------
+      * SHARED PHONE/FAX FORMAT CHECK
+      * Accepts NNN-NNN-NNNN or (NNN)NNN-NNNN, left-justified with
+      * trailing spaces, in PHONE-NUMBER-TO-CHECK.
+      *--------------------------------
+       CHECK-PHONE-FORMAT.
+            MOVE "N" TO PHONE-FORMAT-VALID.
+            PERFORM CHECK-PHONE-FORMAT-PLAIN.
+            IF NOT PHONE-IS-VALID
+                PERFORM CHECK-PHONE-FORMAT-PAREN.
+
+       CHECK-PHONE-FORMAT-PLAIN.
+            IF PHONE-NUMBER-TO-CHECK (1:3) IS NUMERIC
+               AND PHONE-NUMBER-TO-CHECK (4:1) = "-"
+               AND PHONE-NUMBER-TO-CHECK (5:3) IS NUMERIC
+               AND PHONE-NUMBER-TO-CHECK (8:1) = "-"
+               AND PHONE-NUMBER-TO-CHECK (9:4) IS NUMERIC
+               AND PHONE-NUMBER-TO-CHECK (13:3) = SPACES
+                MOVE "Y" TO PHONE-FORMAT-VALID.
+
+       CHECK-PHONE-FORMAT-PAREN.
+            IF PHONE-NUMBER-TO-CHECK (1:1) = "("
+               AND PHONE-NUMBER-TO-CHECK (2:3) IS NUMERIC
+               AND PHONE-NUMBER-TO-CHECK (5:1) = ")"
+               AND PHONE-NUMBER-TO-CHECK (6:3) IS NUMERIC
+               AND PHONE-NUMBER-TO-CHECK (9:1) = "-"
+               AND PHONE-NUMBER-TO-CHECK (10:4) IS NUMERIC
+               AND PHONE-NUMBER-TO-CHECK (14:2) = SPACES
+                MOVE "Y" TO PHONE-FORMAT-VALID.

@@ -0,0 +1,72 @@
+      ******************************************************************
+      * vndmddel02.cbl
+      ******************************************************************
+       DELETE-MODE.
+            MOVE "DELETE" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM DELETE-RECORDS
+               UNTIL VENDOR-NUMBER = ZEROES.
+
+       DELETE-RECORDS.
+               PERFORM DISPLAY-ALL-FIELDS.
+               PERFORM CHECK-VENDOR-OPEN-VOUCHERS.
+               IF VENDOR-HAS-OPEN-VOUCHERS-YES
+                   DISPLAY "THIS VENDOR HAS OPEN (UNPAID) VOUCHERS"
+                   DISPLAY "ON FILE - IT CANNOT BE DELETED UNTIL"
+                   DISPLAY "THOSE VOUCHERS ARE PAID OR REMOVED"
+               ELSE
+                   MOVE "X" TO OK-TO-DELETE
+
+                   PERFORM ASK-TO-DELETE
+                       UNTIL OK-TO-DELETE = "Y" OR "N"
+
+                   IF OK-TO-DELETE = "Y"
+                       PERFORM WRITE-SYSTEM-AUDIT-RECORD-FOR-DELETE
+                       PERFORM DELETE-VENDOR-RECORD
+                   END-IF
+               END-IF.
+
+               PERFORM GET-EXISTING-RECORD.
+
+       ASK-TO-DELETE.
+            DISPLAY "DELETE THIS RECORD (Y/N)?".
+            ACCEPT OK-TO-DELETE.
+            IF OK-TO-DELETE = "y"
+                MOVE "Y" TO OK-TO-DELETE.
+            IF OK-TO-DELETE = "n"
+                MOVE "N" TO OK-TO-DELETE.
+            IF OK-TO-DELETE NOT = "Y" AND
+                OK-TO-DELETE NOT = "N"
+                DISPLAY "YOU MUST ENTER YES OR NO".
+
+      *--------------------------------
+      * REFERENTIAL-INTEGRITY CHECK - see vndbch02.cbl's
+      * CHECK-VENDOR-OPEN-VOUCHERS for the matching batch-side check.
+      *--------------------------------
+       CHECK-VENDOR-OPEN-VOUCHERS.
+            MOVE VENDOR-NUMBER TO OPEN-VOUCHER-CHECK-VENDOR.
+            MOVE "N" TO VENDOR-HAS-OPEN-VOUCHERS.
+            MOVE ZERO TO VOUCHER-VENDOR.
+            MOVE "N" TO OPEN-VOUCHER-CHECK-AT-END.
+            START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-VENDOR
+               INVALID KEY
+               MOVE "Y" TO OPEN-VOUCHER-CHECK-AT-END.
+            IF OPEN-VOUCHER-CHECK-AT-END NOT = "Y"
+                PERFORM READ-NEXT-VOUCHER-FOR-OPEN-CHECK
+            END-IF.
+            PERFORM SCAN-FOR-OPEN-VOUCHERS
+               UNTIL OPEN-VOUCHER-CHECK-AT-END = "Y"
+                  OR VENDOR-HAS-OPEN-VOUCHERS-YES.
+
+       SCAN-FOR-OPEN-VOUCHERS.
+            IF VOUCHER-VENDOR = OPEN-VOUCHER-CHECK-VENDOR AND
+               VOUCHER-PAID-DATE = ZEROES
+                MOVE "Y" TO VENDOR-HAS-OPEN-VOUCHERS
+            ELSE
+                PERFORM READ-NEXT-VOUCHER-FOR-OPEN-CHECK.
+
+       READ-NEXT-VOUCHER-FOR-OPEN-CHECK.
+            MOVE "N" TO OPEN-VOUCHER-CHECK-AT-END.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO OPEN-VOUCHER-CHECK-AT-END.

@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+            SELECT ZIP-CODE-FILE
+               ASSIGN TO "ZIPCODE"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS ZIP-CODE
+               ACCESS MODE IS DYNAMIC.

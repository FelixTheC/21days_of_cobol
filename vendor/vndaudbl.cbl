@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndaudbl.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvndaud.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            COPY "fdvndaud.cbl".
+
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+            OPEN OUTPUT VENDOR-AUDIT-FILE.
+            CLOSE VENDOR-AUDIT-FILE.
+
+       PROGRAM-DONE.
+            STOP RUN.

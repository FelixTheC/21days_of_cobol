@@ -10,20 +10,28 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-            COPY "slvnd01.cbl".
+            COPY "slvnd02.cbl".
 
             SELECT OPTIONAL PRINTER-FILE
                ASSIGN TO "PRINTER"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+            SELECT OPTIONAL CSV-FILE
+               ASSIGN TO "VNDCSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-            COPY "fdvnd02.cbl".
+            COPY "fdvnd04.cbl".
 
        FD   PRINTER-FILE
             LABEL RECORDS ARE STANDARD.
        01   PRINTER-RECORD                PIC X(80).
 
+       FD   CSV-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   CSV-RECORD                    PIC X(200).
+
        WORKING-STORAGE SECTION.
 
        01   DETAIL-LINE.
@@ -60,52 +68,168 @@
        77   LINE-COUNT                    PIC 999 VALUE ZERO.
        77   PAGE-NUMBER                   PIC 99999 VALUE ZERO.
        77   MAXIMUM-LINES                 PIC 999 VALUE 15.
+       77   VENDOR-COUNT                  PIC 9(5) VALUE ZERO.
+
+       77   SORT-KEY-CHOICE               PIC X.
+            88 SORT-BY-NUMBER             VALUE "1".
+            88 SORT-BY-NAME               VALUE "2".
+
+       77   OUTPUT-FORMAT-CHOICE          PIC X.
+            88 PRINTED-FORMAT             VALUE "1".
+            88 CSV-FORMAT                 VALUE "2".
+
+       01   TOTAL-LINE.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 FILLER                     PIC X(16) VALUE
+                             "TOTAL VENDORS: ".
+            05 PRINT-VENDOR-COUNT         PIC ZZZZ9.
 
        77   DISPLAY-RECORD                PIC X(79).
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+            PERFORM ACCEPT-OUTPUT-FORMAT-CHOICE.
             PERFORM OPENING-PROCEDURE.
+            PERFORM ACCEPT-SORT-KEY-CHOICE.
             MOVE ZEROS TO LINE-COUNT
-                          PAGE-NUMBER.
+                          PAGE-NUMBER
+                          VENDOR-COUNT.
 
-            PERFORM START-NEW-PAGE.
+            IF PRINTED-FORMAT
+                PERFORM START-NEW-PAGE
+            ELSE
+                PERFORM WRITE-CSV-HEADER.
 
             MOVE "N" TO FILE-AT-END.
-            PERFORM READ-NEXT-RECORD.
+            PERFORM READ-FIRST-RECORD.
             IF FILE-AT-END = "Y"
-                MOVE "NO RECORDS-FOUND" TO DISPLAY-RECORD
-                PERFORM WRITE-TO-PRINTER
+                IF PRINTED-FORMAT
+                    MOVE "NO RECORDS-FOUND" TO DISPLAY-RECORD
+                    PERFORM WRITE-TO-PRINTER
+                ELSE
+                    DISPLAY "NO RECORDS FOUND"
             ELSE
                 PERFORM PRINT-VENDOR-FIELDS
                    UNTIL FILE-AT-END = "Y".
 
+            IF PRINTED-FORMAT
+                PERFORM PRINT-TOTAL-LINE.
             PERFORM CLOSING-PROCEDURE.
 
-       PROGRAM-DONE.
-            STOP RUN.
+       PROGRAM-EXIT.
+            EXIT PROGRAM.
+
+       ACCEPT-OUTPUT-FORMAT-CHOICE.
+            DISPLAY "OUTPUT IN WHAT FORMAT?".
+            DISPLAY "1. PRINTED REPORT".
+            DISPLAY "2. COMMA-DELIMITED (CSV) FILE".
+            ACCEPT OUTPUT-FORMAT-CHOICE.
+            IF OUTPUT-FORMAT-CHOICE NOT = "1" AND NOT = "2"
+                DISPLAY "INVALID ENTRY"
+                PERFORM ACCEPT-OUTPUT-FORMAT-CHOICE.
+
+       ACCEPT-SORT-KEY-CHOICE.
+            DISPLAY "PRINT IN WHAT ORDER?".
+            DISPLAY "1. VENDOR NUMBER".
+            DISPLAY "2. VENDOR NAME".
+            ACCEPT SORT-KEY-CHOICE.
+            IF SORT-KEY-CHOICE NOT = "1" AND NOT = "2"
+                DISPLAY "INVALID ENTRY"
+                PERFORM ACCEPT-SORT-KEY-CHOICE.
+
+       READ-FIRST-RECORD.
+            IF SORT-BY-NAME
+                PERFORM READ-FIRST-RECORD-BY-NAME
+            ELSE
+                PERFORM READ-NEXT-RECORD.
+
+       READ-FIRST-RECORD-BY-NAME.
+            MOVE SPACE TO VENDOR-NAME.
+            START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NAME
+               INVALID KEY
+               MOVE "Y" TO FILE-AT-END.
+            IF FILE-AT-END NOT = "Y"
+                PERFORM READ-NEXT-RECORD-BY-NAME.
+
+       READ-NEXT-RECORD-BY-NAME.
+            READ VENDOR-FILE NEXT RECORD
+               AT END MOVE "Y" TO FILE-AT-END.
+
+       PRINT-TOTAL-LINE.
+            PERFORM LINE-FEED.
+            MOVE SPACE TO TOTAL-LINE.
+            MOVE VENDOR-COUNT TO PRINT-VENDOR-COUNT.
+            MOVE TOTAL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
 
        OPENING-PROCEDURE.
             OPEN I-O VENDOR-FILE.
-            OPEN OUTPUT PRINTER-FILE.
+            IF PRINTED-FORMAT
+                OPEN OUTPUT PRINTER-FILE
+            ELSE
+                OPEN OUTPUT CSV-FILE.
 
        CLOSING-PROCEDURE.
             CLOSE VENDOR-FILE.
-            PERFORM END-LAST-PAGE.
-            CLOSE PRINTER-FILE.
+            IF PRINTED-FORMAT
+                PERFORM END-LAST-PAGE
+                CLOSE PRINTER-FILE
+            ELSE
+                CLOSE CSV-FILE.
 
        PRINT-VENDOR-FIELDS.
-           IF LINE-COUNT > MAXIMUM-LINES
-               PERFORM START-NEXT-PAGE.
-            PERFORM PRINT-THE-RECORD..
-            PERFORM READ-NEXT-RECORD.
+            IF PRINTED-FORMAT
+                IF LINE-COUNT > MAXIMUM-LINES
+                    PERFORM START-NEXT-PAGE
+                END-IF
+                PERFORM PRINT-THE-RECORD
+            ELSE
+                PERFORM WRITE-CSV-DETAIL-LINE.
+            IF SORT-BY-NAME
+                PERFORM READ-NEXT-RECORD-BY-NAME
+            ELSE
+                PERFORM READ-NEXT-RECORD.
+
+       WRITE-CSV-HEADER.
+            STRING
+               "VENDOR NUMBER,NAME,ADDRESS 1,ADDRESS 2,"
+                                                DELIMITED BY SIZE
+               "CITY,STATE,ZIP,CONTACT,PHONE"  DELIMITED BY SIZE
+               INTO CSV-RECORD
+            END-STRING.
+            WRITE CSV-RECORD.
+
+       WRITE-CSV-DETAIL-LINE.
+            STRING
+               FUNCTION TRIM(VENDOR-NUMBER)     DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-NAME)       DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-ADDRESS-1)  DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-ADDRESS-2)  DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-CITY)       DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-STATE)      DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-ZIP)        DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-CONTACT)    DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(VENDOR-PHONE)      DELIMITED BY SIZE
+               INTO CSV-RECORD
+            END-STRING.
+            WRITE CSV-RECORD.
+            ADD 1 TO VENDOR-COUNT.
 
-       PRINT-THE-RECORD..
+       PRINT-THE-RECORD.
             PERFORM PRINT-LINE-1.
             PERFORM PRINT-LINE-2.
             PERFORM PRINT-LINE-3.
             PERFORM PRINT-LINE-4.
             PERFORM LINE-FEED.
+            ADD 1 TO VENDOR-COUNT.
 
        PRINT-LINE-1.
             MOVE SPACE TO DETAIL-LINE.

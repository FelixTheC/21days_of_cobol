@@ -0,0 +1,304 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Maintains ZIP-CODE-FILE, the ZIP-to-city/state lookup table
+      * vndrmfld01.cbl's ENTER-VENDOR-ZIP uses to auto-fill VENDOR-CITY
+      * and VENDOR-STATE once a valid ZIP is entered.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. zipmnt01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slzipcode.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            COPY "fdzipcode.cbl".
+
+       WORKING-STORAGE SECTION.
+       77   MENU-PICK                           PIC 9.
+            88 MENU-PICK-IS-VALID               VALUES 0 THRU 4.
+
+       77   THE-MODE                            PIC X(7).
+       77   WHICH-FIELD                         PIC 9.
+       77   OK-TO-DELETE                        PIC X.
+       77   ZIP-CODE-RECORD-FOUND               PIC X.
+
+       77   LOWER-ALPHA                         PIC X(26)
+               VALUE "abcdefghijklmnopqrstuvwxyz".
+       77   UPPER-ALPHA                         PIC X(26)
+               VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM MAIN-PROCESS.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN I-O ZIP-CODE-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE ZIP-CODE-FILE.
+
+       MAIN-PROCESS.
+            PERFORM GET-MENU-PICK.
+            PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+       GET-MENU-PICK.
+            PERFORM DISPLAY-THE-MENU.
+            PERFORM ACCEPT-MENU-PICK.
+            PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+            PERFORM CLEAR-SCREEN.
+            DISPLAY "PLEASE SELECT:".
+            DISPLAY " ".
+            DISPLAY "1. ADD A ZIP CODE".
+            DISPLAY "2. CHANGE A ZIP CODE".
+            DISPLAY "3. LOOK UP A ZIP CODE".
+            DISPLAY "4. DELETE A ZIP CODE".
+            DISPLAY " ".
+            DISPLAY "0. EXIT".
+            PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+            DISPLAY "YOUR CHOICE (0-4)?".
+            ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+            DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+            PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+            PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+            DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+            PERFORM DO-THE-PICK.
+            PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+            IF MENU-PICK = 1
+                PERFORM ADD-MODE.
+            IF MENU-PICK = 2
+                PERFORM CHANGE-MODE.
+            IF MENU-PICK = 3
+                PERFORM INQUIRE-MODE.
+            IF MENU-PICK = 4
+                PERFORM DELETE-MODE.
+
+      *--------------------------------
+      * ADD
+      *--------------------------------
+       ADD-MODE.
+            MOVE "ADD" TO THE-MODE.
+            PERFORM GET-NEW-ZIP-CODE.
+            PERFORM ADD-RECORDS
+               UNTIL ZIP-CODE = SPACES.
+
+       GET-NEW-ZIP-CODE.
+            PERFORM INIT-ZIP-CODE-RECORD.
+            PERFORM ENTER-ZIP-CODE.
+            PERFORM RE-ENTER-NEW-ZIP-CODE
+               UNTIL ZIP-CODE-RECORD-FOUND = "N" OR
+                     ZIP-CODE = SPACES.
+
+       RE-ENTER-NEW-ZIP-CODE.
+            PERFORM READ-ZIP-CODE-RECORD.
+            IF ZIP-CODE-RECORD-FOUND = "Y"
+                DISPLAY "RECORD ALREADY ON FILE"
+                PERFORM ENTER-ZIP-CODE.
+
+       ADD-RECORDS.
+            PERFORM ENTER-ZIP-CITY.
+            PERFORM ENTER-ZIP-STATE.
+            PERFORM WRITE-ZIP-CODE-RECORD.
+            PERFORM GET-NEW-ZIP-CODE.
+
+      *--------------------------------
+      * CHANGE
+      *--------------------------------
+       CHANGE-MODE.
+            MOVE "CHANGE" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM CHANGE-RECORDS
+               UNTIL ZIP-CODE = SPACES.
+
+       CHANGE-RECORDS.
+            PERFORM GET-FIELD-TO-CHANGE.
+            PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+            PERFORM GET-EXISTING-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+            PERFORM DISPLAY-ALL-FIELDS.
+            PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+            DISPLAY "ENTER THE NUMBER OF THE FIELD".
+            DISPLAY "TO CHANGE (1-2) OR 0 TO EXIT".
+            ACCEPT WHICH-FIELD.
+            IF WHICH-FIELD > 2
+                DISPLAY "INVALID ENTRY".
+
+       CHANGE-ONE-FIELD.
+            PERFORM CHANGE-THIS-FIELD.
+            PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+            IF WHICH-FIELD = 1
+                PERFORM ENTER-ZIP-CITY.
+            IF WHICH-FIELD = 2
+                PERFORM ENTER-ZIP-STATE.
+
+            PERFORM REWRITE-ZIP-CODE-RECORD.
+
+      *--------------------------------
+      * INQUIRE
+      *--------------------------------
+       INQUIRE-MODE.
+            MOVE "DISPLAY" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM INQUIRE-RECORDS
+               UNTIL ZIP-CODE = SPACES.
+
+       INQUIRE-RECORDS.
+            PERFORM DISPLAY-ALL-FIELDS.
+            PERFORM GET-EXISTING-RECORD.
+
+      *--------------------------------
+      * DELETE
+      *--------------------------------
+       DELETE-MODE.
+            MOVE "DELETE" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM DELETE-RECORDS
+               UNTIL ZIP-CODE = SPACES.
+
+       DELETE-RECORDS.
+            PERFORM DISPLAY-ALL-FIELDS.
+            MOVE "X" TO OK-TO-DELETE.
+
+            PERFORM ASK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y" OR "N".
+
+            IF OK-TO-DELETE = "Y"
+                PERFORM DELETE-ZIP-CODE-RECORD.
+
+            PERFORM GET-EXISTING-RECORD.
+
+       ASK-TO-DELETE.
+            DISPLAY "DELETE THIS RECORD (Y/N)?".
+            ACCEPT OK-TO-DELETE.
+            IF OK-TO-DELETE = "y"
+                MOVE "Y" TO OK-TO-DELETE.
+            IF OK-TO-DELETE = "n"
+                MOVE "N" TO OK-TO-DELETE.
+            IF OK-TO-DELETE NOT = "Y" AND
+                OK-TO-DELETE NOT = "N"
+                DISPLAY "YOU MUST ENTER YES OR NO".
+
+      *--------------------------------
+      * ROUTINES FOR ALL
+      *--------------------------------
+       INIT-ZIP-CODE-RECORD.
+            MOVE SPACE TO ZIP-CODE-RECORD.
+
+       ENTER-ZIP-CODE.
+            DISPLAY " ".
+            DISPLAY "ENTER 5-DIGIT ZIP CODE TO " THE-MODE.
+            DISPLAY "(ENTER BLANK TO STOP ENTRY)".
+            ACCEPT ZIP-CODE.
+
+       ENTER-ZIP-CITY.
+            PERFORM ACCEPT-ZIP-CITY.
+            PERFORM RE-ACCEPT-ZIP-CITY
+               UNTIL ZIP-CITY NOT = SPACE.
+
+       ACCEPT-ZIP-CITY.
+            DISPLAY "ENTER CITY FOR THIS ZIP CODE".
+            ACCEPT ZIP-CITY.
+            INSPECT ZIP-CITY
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-ZIP-CITY.
+            DISPLAY "CITY MUST BE ENTERED".
+            PERFORM ACCEPT-ZIP-CITY.
+
+       ENTER-ZIP-STATE.
+            PERFORM ACCEPT-ZIP-STATE.
+            PERFORM RE-ACCEPT-ZIP-STATE
+               UNTIL ZIP-STATE NOT = SPACE.
+
+       ACCEPT-ZIP-STATE.
+            DISPLAY "ENTER STATE FOR THIS ZIP CODE".
+            ACCEPT ZIP-STATE.
+            INSPECT ZIP-STATE
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-ZIP-STATE.
+            DISPLAY "STATE MUST BE ENTERED".
+            PERFORM ACCEPT-ZIP-STATE.
+
+       DISPLAY-ALL-FIELDS.
+            DISPLAY " ".
+            DISPLAY "ZIP CODE: " ZIP-CODE.
+            DISPLAY "1. CITY: " ZIP-CITY.
+            DISPLAY "2. STATE: " ZIP-STATE.
+            DISPLAY " ".
+
+      *--------------------------------
+      * FILE I-O ROUTINES
+      *--------------------------------
+       READ-ZIP-CODE-RECORD.
+            MOVE "Y" TO ZIP-CODE-RECORD-FOUND.
+            READ ZIP-CODE-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO ZIP-CODE-RECORD-FOUND.
+
+       WRITE-ZIP-CODE-RECORD.
+            WRITE ZIP-CODE-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY EXISTS".
+
+       REWRITE-ZIP-CODE-RECORD.
+            REWRITE ZIP-CODE-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING ZIP CODE RECORD".
+
+       DELETE-ZIP-CODE-RECORD.
+            DELETE ZIP-CODE-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING ZIP CODE RECORD".
+
+       GET-EXISTING-RECORD.
+            PERFORM ACCEPT-EXISTING-KEY.
+            PERFORM RE-ACCEPT-EXISTING-KEY
+               UNTIL ZIP-CODE-RECORD-FOUND = "Y" OR
+               ZIP-CODE = SPACES.
+
+       ACCEPT-EXISTING-KEY.
+            PERFORM INIT-ZIP-CODE-RECORD.
+            PERFORM ENTER-ZIP-CODE.
+            IF ZIP-CODE NOT = SPACES
+                PERFORM READ-ZIP-CODE-RECORD.
+
+       RE-ACCEPT-EXISTING-KEY.
+            DISPLAY "RECORD NOT FOUND".
+            PERFORM ACCEPT-EXISTING-KEY.

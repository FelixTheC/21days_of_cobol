@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndcmp01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+
+            SELECT OPTIONAL PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd04.cbl".
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01   DETAIL-LINE.
+            05 PRINT-NUMBER               PIC ZZZZ9.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-NAME                 PIC X(30).
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-REASON                PIC X(30).
+
+       01   COLUMN-LINE.
+            05 FILLER                     PIC X(2)  VALUE "NO".
+            05 FILLER                     PIC X(5)  VALUE SPACE.
+            05 FILLER                     PIC X(4)  VALUE "NAME".
+            05 FILLER                     PIC X(28) VALUE SPACE.
+            05 FILLER                     PIC X(17)
+                             VALUE "EXCEPTION REASON".
+
+       01   TITLE-LINE.
+            05 FILLER                     PIC X(14) VALUE SPACE.
+            05 FILLER                     PIC X(28)
+                    VALUE "VENDOR COMPLIANCE EXCEPTIONS".
+            05 FILLER                     PIC X(7) VALUE SPACE.
+            05 FILLER                     PIC X(5) VALUE "PAGE:".
+            05 FILLER                     PIC X(1) VALUE SPACE.
+            05 PRINT-PAGE-NUMBER          PIC ZZZZ9.
+
+       01   TOTAL-LINE.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 FILLER                     PIC X(21) VALUE
+                             "TOTAL EXCEPTIONS:   ".
+            05 PRINT-EXCEPTION-COUNT      PIC ZZZZ9.
+
+       77   VENDOR-FILE-AT-END            PIC X.
+       77   LINE-COUNT                    PIC 999 VALUE ZERO.
+       77   PAGE-NUMBER                   PIC 99999 VALUE ZERO.
+       77   MAXIMUM-LINES                 PIC 999 VALUE 15.
+       77   EXCEPTION-COUNT               PIC 9(5) VALUE ZERO.
+
+       77   AS-OF-DATE                    PIC 9(8).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM ACCEPT-AS-OF-DATE.
+            MOVE ZEROS TO LINE-COUNT
+                          PAGE-NUMBER
+                          EXCEPTION-COUNT.
+
+            PERFORM START-NEW-PAGE.
+
+            MOVE "N" TO VENDOR-FILE-AT-END.
+            PERFORM READ-NEXT-VENDOR-RECORD.
+            PERFORM CHECK-VENDOR-COMPLIANCE
+               UNTIL VENDOR-FILE-AT-END = "Y".
+
+            IF EXCEPTION-COUNT = ZERO
+                MOVE "NO EXCEPTIONS FOUND" TO PRINTER-RECORD
+                PERFORM WRITE-TO-PRINTER.
+
+            PERFORM PRINT-TOTAL-LINE.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN INPUT VENDOR-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE VENDOR-FILE.
+            PERFORM END-LAST-PAGE.
+            CLOSE PRINTER-FILE.
+
+       ACCEPT-AS-OF-DATE.
+            DISPLAY "ENTER AS-OF DATE (CCYYMMDD)".
+            ACCEPT AS-OF-DATE.
+
+       CHECK-VENDOR-COMPLIANCE.
+            IF VENDOR-STATUS-ACTIVE
+                IF VENDOR-HAS-NO-W9
+                    PERFORM PRINT-MISSING-W9-LINE
+                END-IF
+                IF VENDOR-INSURANCE-EXPIRATION NOT = ZEROES AND
+                      VENDOR-INSURANCE-EXPIRATION < AS-OF-DATE
+                    PERFORM PRINT-EXPIRED-INSURANCE-LINE
+                END-IF
+            END-IF.
+            PERFORM READ-NEXT-VENDOR-RECORD.
+
+       PRINT-MISSING-W9-LINE.
+            IF LINE-COUNT > MAXIMUM-LINES
+                PERFORM START-NEXT-PAGE.
+            MOVE SPACE TO DETAIL-LINE.
+            MOVE VENDOR-NUMBER TO PRINT-NUMBER.
+            MOVE VENDOR-NAME TO PRINT-NAME.
+            MOVE "NO W-9 ON FILE" TO PRINT-REASON.
+            MOVE DETAIL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            ADD 1 TO EXCEPTION-COUNT.
+
+       PRINT-EXPIRED-INSURANCE-LINE.
+            IF LINE-COUNT > MAXIMUM-LINES
+                PERFORM START-NEXT-PAGE.
+            MOVE SPACE TO DETAIL-LINE.
+            MOVE VENDOR-NUMBER TO PRINT-NUMBER.
+            MOVE VENDOR-NAME TO PRINT-NAME.
+            MOVE "INSURANCE EXPIRED" TO PRINT-REASON.
+            MOVE DETAIL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            ADD 1 TO EXCEPTION-COUNT.
+
+       PRINT-TOTAL-LINE.
+            PERFORM LINE-FEED.
+            MOVE SPACE TO TOTAL-LINE.
+            MOVE EXCEPTION-COUNT TO PRINT-EXCEPTION-COUNT.
+            MOVE TOTAL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       READ-NEXT-VENDOR-RECORD.
+            READ VENDOR-FILE NEXT RECORD
+               AT END MOVE "Y" TO VENDOR-FILE-AT-END.
+
+       WRITE-TO-PRINTER.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+            ADD 1 TO LINE-COUNT.
+
+       LINE-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       START-NEXT-PAGE.
+            PERFORM END-LAST-PAGE.
+            PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+            ADD 1 TO PAGE-NUMBER.
+            MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+            MOVE TITLE-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+            MOVE COLUMN-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+
+       END-LAST-PAGE.
+            PERFORM FORM-FEED.
+            MOVE ZERO TO LINE-COUNT.
+
+       FORM-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.

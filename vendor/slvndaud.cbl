@@ -0,0 +1,8 @@
+      ******************************************************************
+      * slvndaud.cbl
+      ******************************************************************
+            SELECT VENDOR-AUDIT-FILE
+               ASSIGN TO "vndaudit"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS VENDOR-AUDIT-KEY
+               ACCESS MODE IS DYNAMIC.

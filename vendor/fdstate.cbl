@@ -0,0 +1,10 @@
+      ******************************************************************
+      * fdstate.cbl
+      * Primary Key - STATE-CODE
+      ******************************************************************
+       fd   state-file
+            label records are standard.
+
+       01   state-record.
+            05 state-code                   pic x(2).
+            05 state-name                   pic x(20).

@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Nightly unload/backup utility - reads vendor-file, voucher-file,
+      * control-file, and state-file sequentially (each indexed file's
+      * natural primary-key order) and writes a dated sequential backup
+      * copy of each, named <prefix>-CCYYMMDD. Run this before any job
+      * that rewrites those files in bulk; RLDALL01 reloads from the
+      * backups this program produces.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bkupall1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+            COPY "slstate.cbl".
+            COPY "slvouch.cbl".
+            COPY "slcontrol.cbl".
+
+            SELECT OPTIONAL VENDOR-BACKUP-FILE
+               ASSIGN TO WS-VENDOR-BACKUP-NAME
+               ORGANIZATION IS SEQUENTIAL.
+
+            SELECT OPTIONAL STATE-BACKUP-FILE
+               ASSIGN TO WS-STATE-BACKUP-NAME
+               ORGANIZATION IS SEQUENTIAL.
+
+            SELECT OPTIONAL VOUCHER-BACKUP-FILE
+               ASSIGN TO WS-VOUCHER-BACKUP-NAME
+               ORGANIZATION IS SEQUENTIAL.
+
+            SELECT OPTIONAL CONTROL-BACKUP-FILE
+               ASSIGN TO WS-CONTROL-BACKUP-NAME
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            COPY "fdvnd04.cbl".
+            COPY "fdstate.cbl".
+            COPY "fdvouch.cbl".
+            COPY "fdcontrol.cbl".
+
+       FD   VENDOR-BACKUP-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   VENDOR-BACKUP-RECORD          PIC X(289).
+
+       FD   STATE-BACKUP-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   STATE-BACKUP-RECORD           PIC X(22).
+
+       FD   VOUCHER-BACKUP-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   VOUCHER-BACKUP-RECORD         PIC X(114).
+
+       FD   CONTROL-BACKUP-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   CONTROL-BACKUP-RECORD         PIC X(41).
+
+       WORKING-STORAGE SECTION.
+
+       77   WS-TODAY-DATE                 PIC 9(8).
+
+       77   WS-VENDOR-BACKUP-NAME         PIC X(20).
+       77   WS-STATE-BACKUP-NAME          PIC X(20).
+       77   WS-VOUCHER-BACKUP-NAME        PIC X(20).
+       77   WS-CONTROL-BACKUP-NAME        PIC X(20).
+
+       77   VENDOR-FILE-AT-END            PIC X.
+       77   STATE-FILE-AT-END             PIC X.
+       77   VOUCHER-FILE-AT-END           PIC X.
+
+       77   VENDOR-BACKUP-COUNT           PIC 9(5) VALUE ZERO.
+       77   STATE-BACKUP-COUNT            PIC 9(5) VALUE ZERO.
+       77   VOUCHER-BACKUP-COUNT          PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM BUILD-BACKUP-FILE-NAMES.
+            PERFORM BACKUP-VENDOR-FILE.
+            PERFORM BACKUP-STATE-FILE.
+            PERFORM BACKUP-VOUCHER-FILE.
+            PERFORM BACKUP-CONTROL-FILE.
+            PERFORM PROGRAM-DONE.
+
+       PROGRAM-DONE.
+            DISPLAY "VENDOR RECORDS BACKED UP:  " VENDOR-BACKUP-COUNT.
+            DISPLAY "STATE RECORDS BACKED UP:   " STATE-BACKUP-COUNT.
+            DISPLAY "VOUCHER RECORDS BACKED UP: " VOUCHER-BACKUP-COUNT.
+            DISPLAY "CONTROL RECORD BACKED UP TO "
+               WS-CONTROL-BACKUP-NAME.
+            STOP RUN.
+
+       BUILD-BACKUP-FILE-NAMES.
+            ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+            STRING "VNDBK" WS-TODAY-DATE DELIMITED BY SIZE
+               INTO WS-VENDOR-BACKUP-NAME.
+            STRING "STCBK" WS-TODAY-DATE DELIMITED BY SIZE
+               INTO WS-STATE-BACKUP-NAME.
+            STRING "VCHBK" WS-TODAY-DATE DELIMITED BY SIZE
+               INTO WS-VOUCHER-BACKUP-NAME.
+            STRING "CTLBK" WS-TODAY-DATE DELIMITED BY SIZE
+               INTO WS-CONTROL-BACKUP-NAME.
+
+       BACKUP-VENDOR-FILE.
+            OPEN INPUT VENDOR-FILE.
+            OPEN OUTPUT VENDOR-BACKUP-FILE.
+            PERFORM READ-NEXT-VENDOR-RECORD.
+            PERFORM UNTIL VENDOR-FILE-AT-END = "Y"
+               MOVE VENDOR-RECORD TO VENDOR-BACKUP-RECORD
+               WRITE VENDOR-BACKUP-RECORD
+               ADD 1 TO VENDOR-BACKUP-COUNT
+               PERFORM READ-NEXT-VENDOR-RECORD
+            END-PERFORM.
+            CLOSE VENDOR-FILE.
+            CLOSE VENDOR-BACKUP-FILE.
+
+       READ-NEXT-VENDOR-RECORD.
+            MOVE "N" TO VENDOR-FILE-AT-END.
+            READ VENDOR-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO VENDOR-FILE-AT-END.
+
+       BACKUP-STATE-FILE.
+            OPEN INPUT STATE-FILE.
+            OPEN OUTPUT STATE-BACKUP-FILE.
+            PERFORM READ-NEXT-STATE-RECORD.
+            PERFORM UNTIL STATE-FILE-AT-END = "Y"
+               MOVE STATE-RECORD TO STATE-BACKUP-RECORD
+               WRITE STATE-BACKUP-RECORD
+               ADD 1 TO STATE-BACKUP-COUNT
+               PERFORM READ-NEXT-STATE-RECORD
+            END-PERFORM.
+            CLOSE STATE-FILE.
+            CLOSE STATE-BACKUP-FILE.
+
+       READ-NEXT-STATE-RECORD.
+            MOVE "N" TO STATE-FILE-AT-END.
+            READ STATE-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO STATE-FILE-AT-END.
+
+       BACKUP-VOUCHER-FILE.
+            OPEN INPUT VOUCHER-FILE.
+            OPEN OUTPUT VOUCHER-BACKUP-FILE.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            PERFORM UNTIL VOUCHER-FILE-AT-END = "Y"
+               MOVE VOUCHER-RECORD TO VOUCHER-BACKUP-RECORD
+               WRITE VOUCHER-BACKUP-RECORD
+               ADD 1 TO VOUCHER-BACKUP-COUNT
+               PERFORM READ-NEXT-VOUCHER-RECORD
+            END-PERFORM.
+            CLOSE VOUCHER-FILE.
+            CLOSE VOUCHER-BACKUP-FILE.
+
+       READ-NEXT-VOUCHER-RECORD.
+            MOVE "N" TO VOUCHER-FILE-AT-END.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       BACKUP-CONTROL-FILE.
+            OPEN INPUT CONTROL-FILE.
+            OPEN OUTPUT CONTROL-BACKUP-FILE.
+            MOVE 1 TO CONTROL-KEY.
+            READ CONTROL-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR READING CONTROL RECORD".
+            MOVE CONTROL-RECORD TO CONTROL-BACKUP-RECORD.
+            WRITE CONTROL-BACKUP-RECORD.
+            CLOSE CONTROL-FILE.
+            CLOSE CONTROL-BACKUP-FILE.

@@ -0,0 +1,217 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Inquire on vendor-file by name. The operator can enter a full
+      * name or just part of one (e.g. "ELECTRIC") - every vendor whose
+      * name contains that text is collected from the VENDOR-NAME
+      * alternate index, and the operator can then page forward and
+      * backward through the hits before starting a new search.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vninnm03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            copy "slvnd02.cbl".
+            copy "slstate.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            copy "fdvnd04.cbl".
+            copy "fdstate.cbl".
+
+       WORKING-STORAGE SECTION.
+       77   vendor-file-at-end                     pic x.
+       77   state-record-found                     pic x.
+       77   see-next-record                        pic x.
+
+       77   lower-alpha                            pic x(26)
+               value "abcdefghijklmnopqrstuvwxyz".
+       77   upper-alpha                            pic x(26)
+               value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       77   search-string                          pic x(30).
+       77   search-length                          pic 9(2).
+       77   scan-position                          pic 9(2).
+       77   name-contains-search                   pic x.
+           88 name-contains-the-search             value "Y".
+
+       77   match-count                            pic 9(4) value zero.
+       77   current-match                          pic 9(4) value zero.
+       77   navigate-choice                        pic x.
+
+       77   vendor-credit-limit-field              pic ZZZZZZ9.99-.
+       77   vendor-payment-terms-field              pic ZZ9.
+
+       01   match-table.
+            05 match-entry occurs 500 times.
+               10 match-vendor-number              pic 9(5).
+
+            copy "wssvnd01.cbl".
+            copy "wsdate02.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            perform opening-procedure.
+            perform main-process.
+            perform closing-procedure.
+
+       PROGRAM-EXIT.
+            EXIT PROGRAM.
+
+       opening-procedure.
+            open i-o vendor-file.
+            open i-o state-file.
+
+       closing-procedure.
+            close vendor-file.
+            close state-file.
+
+       main-process.
+            perform inquire-by-name.
+
+       inquire-by-name.
+            perform accept-search-string.
+            perform run-one-search
+               until search-length = zero.
+
+       run-one-search.
+            perform find-matching-vendors.
+            if match-count = zero
+                display "NO MATCHES FOUND FOR " search-string
+            else
+                perform browse-the-matches.
+
+            perform accept-search-string.
+
+       accept-search-string.
+            display " ".
+            display "ENTER VENDOR NAME OR PARTIAL NAME TO SEARCH".
+            display "(BLANK TO EXIT)".
+            move spaces to search-string.
+            accept search-string.
+            inspect search-string
+               converting lower-alpha
+               to upper-alpha.
+            move zero to search-length.
+            inspect search-string
+               tallying search-length
+               for characters before initial space.
+
+      *--------------------------------
+      * COLLECT EVERY MATCHING VENDOR
+      *--------------------------------
+       find-matching-vendors.
+            move zero to match-count.
+            move low-values to vendor-name.
+            move "N" to vendor-file-at-end.
+            start vendor-file
+               key is not less than vendor-name
+               invalid key
+               move "Y" to vendor-file-at-end.
+
+            if vendor-file-at-end not = "Y"
+                perform read-next-vendor-record.
+
+            perform check-and-collect-this-record
+               until vendor-file-at-end = "Y"
+                  or match-count = 500.
+
+       check-and-collect-this-record.
+            perform check-name-contains-search.
+            if name-contains-the-search
+                add 1 to match-count
+                move vendor-number to match-vendor-number (match-count).
+
+            perform read-next-vendor-record.
+
+       check-name-contains-search.
+            move "N" to name-contains-search.
+            perform varying scan-position from 1 by 1
+               until scan-position > (31 - search-length)
+                  or name-contains-the-search
+                if vendor-name (scan-position : search-length)
+                      = search-string (1 : search-length)
+                    move "Y" to name-contains-search
+                end-if
+            end-perform.
+
+      *--------------------------------
+      * PAGE THROUGH THE HITS
+      *--------------------------------
+       browse-the-matches.
+            move 1 to current-match.
+            perform show-current-match.
+            perform navigate-the-matches
+               until navigate-choice = "S".
+
+       navigate-the-matches.
+            perform get-navigate-choice.
+            if navigate-choice = "N"
+                perform go-to-next-match.
+            if navigate-choice = "P"
+                perform go-to-previous-match.
+
+       get-navigate-choice.
+            display " ".
+            display "N)EXT MATCH  P)REVIOUS MATCH  S)TOP BROWSING?".
+            accept navigate-choice.
+            inspect navigate-choice
+               converting lower-alpha
+               to upper-alpha.
+            if navigate-choice not = "N" and
+               navigate-choice not = "P" and
+               navigate-choice not = "S"
+                display "MUST ENTER N, P, OR S"
+                move "X" to navigate-choice.
+
+       go-to-next-match.
+            if current-match < match-count
+                add 1 to current-match
+                perform show-current-match
+            else
+                display "NO FURTHER MATCHES".
+
+       go-to-previous-match.
+            if current-match > 1
+                subtract 1 from current-match
+                perform show-current-match
+            else
+                display "ALREADY AT THE FIRST MATCH".
+
+       show-current-match.
+            move match-vendor-number (current-match) to vendor-number.
+            read vendor-file record
+               invalid key
+               display "ERROR READING MATCHED VENDOR RECORD".
+            display " ".
+            display "MATCH " current-match " OF " match-count.
+            perform display-all-records.
+
+       display-all-records.
+            PERFORM DISPLAY-ALL-FIELDS.
+
+            COPY "vnddspallfld01.cbl".
+
+       read-next-vendor-record.
+            read vendor-file next record
+               at end
+                   move "Y" to vendor-file-at-end.
+
+       read-state-record.
+            move "Y" to state-record-found.
+            read state-file record
+               invalid key
+                   move "N" to state-record-found.
+
+      *--------------------------------
+      * DATE ROUTINES
+      *--------------------------------
+
+            copy "pldate.cbl".
+            copy "dtfmt01.cbl".

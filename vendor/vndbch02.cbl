@@ -0,0 +1,586 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Unattended batch change/delete for vendor-file - reads a
+      * comma-delimited transaction file of rows:
+      *    action,vendor-number,field-code,new-value
+      * ACTION is C (change) or D (delete). FIELD-CODE is the same
+      * 1-21 field numbering vndmnt04's CHANGE-MODE uses (see
+      * vndmdchng02.cbl); NEW-VALUE is ignored for a delete. This
+      * lets a stack of routine updates - a mass address change from
+      * a merger, a rate change across a list of vendors - run
+      * through the same field edits, state-code lookup, and audit
+      * trail vndmnt04.cbl's interactive change/delete modes use,
+      * without a person re-typing each one at a terminal.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndbch02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+            COPY "slstate.cbl".
+            COPY "slvndaud.cbl".
+            COPY "slcontrol.cbl".
+            COPY "slaudit01.cbl".
+            COPY "slvouch.cbl".
+
+            SELECT OPTIONAL IMPORT-FILE
+               ASSIGN TO "VNDCHGIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT OPTIONAL PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            COPY "fdvnd04.cbl".
+            COPY "fdstate.cbl".
+            COPY "fdvndaud.cbl".
+            COPY "fdcontrol.cbl".
+            COPY "fdaudit01.cbl".
+            COPY "fdvouch.cbl".
+
+       FD   IMPORT-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   IMPORT-RECORD                       PIC X(100).
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PRINTER-RECORD                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77   IMPORT-FILE-AT-END                  PIC X.
+       77   VENDOR-RECORD-FOUND                 PIC X.
+       77   STATE-RECORD-FOUND                  PIC X.
+       77   ROW-ACCEPTED                        PIC X.
+               88 ROW-IS-ACCEPTED                VALUE "Y".
+       77   REJECT-REASON                       PIC X(40).
+
+       77   TRANSACTION-COUNT                   PIC 9(5) VALUE ZERO.
+       77   CHANGED-COUNT                       PIC 9(5) VALUE ZERO.
+       77   DELETED-COUNT                       PIC 9(5) VALUE ZERO.
+       77   REJECTED-COUNT                      PIC 9(5) VALUE ZERO.
+
+       77   TRANSACTION-ACTION                  PIC X.
+               88 TRANSACTION-IS-CHANGE          VALUE "C".
+               88 TRANSACTION-IS-DELETE          VALUE "D".
+       77   TRANSACTION-VENDOR-FIELD            PIC X(10).
+       77   TRANSACTION-VENDOR-NUMBER           PIC 9(5).
+       77   TRANSACTION-FIELD-CODE-FIELD        PIC X(10).
+       77   WHICH-FIELD                         PIC 99.
+       77   TRANSACTION-NEW-VALUE               PIC X(40).
+
+       77   VENDOR-HAS-OPEN-VOUCHERS            PIC X.
+               88 VENDOR-HAS-OPEN-VOUCHERS-YES   VALUE "Y".
+       77   OPEN-VOUCHER-CHECK-VENDOR           PIC 9(5).
+       77   OPEN-VOUCHER-CHECK-AT-END           PIC X.
+
+      * Placeholder until this batch run is tied to an operator
+      * sign-on - same convention vndmnt04.cbl uses for interactive
+      * runs.
+       77   OPERATOR-ID                         PIC X(10)
+               VALUE "BATCH".
+
+       77   LAST-AUDIT-DATE                     PIC 9(8) VALUE ZERO.
+       77   LAST-AUDIT-TIME                     PIC 9(8) VALUE ZERO.
+       77   AUDIT-SEQ-COUNTER                   PIC 9(2) VALUE ZERO.
+
+       77   LAST-SYSTEM-AUDIT-DATE              PIC 9(8) VALUE ZERO.
+       77   LAST-SYSTEM-AUDIT-TIME              PIC 9(8) VALUE ZERO.
+       77   SYSTEM-AUDIT-SEQ-COUNTER            PIC 9(2) VALUE ZERO.
+       77   SYSTEM-AUDIT-SAVED-IMAGE            PIC X(300).
+
+       77   LOWER-ALPHA                         PIC X(26)
+               VALUE "abcdefghijklmnopqrstuvwxyz".
+       77   UPPER-ALPHA                         PIC X(26)
+               VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       01   REJECT-LINE.
+            05 REJECT-VENDOR                    PIC Z(5).
+            05 FILLER                           PIC X(3) VALUE SPACE.
+            05 REJECT-FIELD                     PIC Z9.
+            05 FILLER                           PIC X(3) VALUE SPACE.
+            05 REJECT-MESSAGE                   PIC X(40).
+
+       01   CHANGE-LINE.
+            05 CHANGE-VENDOR                    PIC Z(5).
+            05 FILLER                           PIC X(2) VALUE SPACE.
+            05 CHANGE-ACTION-DISPLAY            PIC X(6).
+            05 FILLER                           PIC X(1) VALUE SPACE.
+            05 CHANGE-FIELD-NAME                PIC X(30).
+            05 FILLER                           PIC X(1) VALUE SPACE.
+            05 CHANGE-OLD-DISPLAY                PIC X(15).
+            05 FILLER                           PIC X(1) VALUE SPACE.
+            05 CHANGE-NEW-DISPLAY                PIC X(15).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM MAIN-PROCESS.
+            PERFORM CLOSING-PROCEDURE.
+            PERFORM PROGRAM-DONE.
+
+       PROGRAM-DONE.
+            DISPLAY "TRANSACTIONS READ:   " TRANSACTION-COUNT.
+            DISPLAY "VENDORS CHANGED:     " CHANGED-COUNT.
+            DISPLAY "VENDORS DELETED:     " DELETED-COUNT.
+            DISPLAY "TRANSACTIONS REJECTED: " REJECTED-COUNT.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN INPUT IMPORT-FILE.
+            OPEN I-O VENDOR-FILE.
+            OPEN I-O STATE-FILE.
+            OPEN I-O VENDOR-AUDIT-FILE.
+            OPEN I-O CONTROL-FILE.
+            OPEN I-O SYSTEM-AUDIT-FILE.
+            OPEN INPUT VOUCHER-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+            PERFORM PRINT-CHANGE-HEADING.
+
+       CLOSING-PROCEDURE.
+            CLOSE IMPORT-FILE.
+            CLOSE VENDOR-FILE.
+            CLOSE STATE-FILE.
+            CLOSE VENDOR-AUDIT-FILE.
+            CLOSE CONTROL-FILE.
+            CLOSE SYSTEM-AUDIT-FILE.
+            CLOSE VOUCHER-FILE.
+            CLOSE PRINTER-FILE.
+
+       MAIN-PROCESS.
+            PERFORM READ-IMPORT-RECORD.
+            PERFORM PROCESS-ONE-ROW
+               UNTIL IMPORT-FILE-AT-END = "Y".
+
+       PROCESS-ONE-ROW.
+            ADD 1 TO TRANSACTION-COUNT.
+            PERFORM UNSTRING-IMPORT-ROW.
+            PERFORM EDIT-IMPORT-ROW.
+            IF ROW-IS-ACCEPTED
+                IF TRANSACTION-IS-CHANGE
+                    PERFORM APPLY-VENDOR-CHANGE
+                    PERFORM PRINT-CHANGE-LINE
+                    ADD 1 TO CHANGED-COUNT
+                ELSE
+                    PERFORM PRINT-DELETE-LINE
+                    PERFORM APPLY-VENDOR-DELETE
+                    ADD 1 TO DELETED-COUNT
+                END-IF
+            ELSE
+                PERFORM PRINT-REJECT-LINE
+                ADD 1 TO REJECTED-COUNT
+            END-IF.
+            PERFORM READ-IMPORT-RECORD.
+
+       UNSTRING-IMPORT-ROW.
+            MOVE "Y" TO ROW-ACCEPTED.
+            MOVE SPACE TO REJECT-REASON.
+            MOVE ZERO TO TRANSACTION-VENDOR-NUMBER.
+            MOVE ZERO TO WHICH-FIELD.
+            MOVE SPACE TO TRANSACTION-NEW-VALUE.
+            UNSTRING IMPORT-RECORD DELIMITED BY ","
+               INTO TRANSACTION-ACTION
+                    TRANSACTION-VENDOR-FIELD
+                    TRANSACTION-FIELD-CODE-FIELD
+                    TRANSACTION-NEW-VALUE.
+            INSPECT TRANSACTION-ACTION
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       EDIT-IMPORT-ROW.
+            IF NOT TRANSACTION-IS-CHANGE AND
+               NOT TRANSACTION-IS-DELETE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "ACTION MUST BE C OR D" TO REJECT-REASON
+            END-IF.
+            IF ROW-IS-ACCEPTED AND TRANSACTION-VENDOR-FIELD = SPACE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VENDOR NUMBER REQUIRED" TO REJECT-REASON
+            END-IF.
+            IF ROW-IS-ACCEPTED
+                MOVE TRANSACTION-VENDOR-FIELD TO
+                   TRANSACTION-VENDOR-NUMBER
+            END-IF.
+            IF ROW-IS-ACCEPTED
+                PERFORM CHECK-VENDOR-ON-FILE
+            END-IF.
+            IF ROW-IS-ACCEPTED AND TRANSACTION-IS-CHANGE
+                PERFORM EDIT-FIELD-CODE
+            END-IF.
+            IF ROW-IS-ACCEPTED AND TRANSACTION-IS-DELETE
+                PERFORM CHECK-VENDOR-OPEN-VOUCHERS
+            END-IF.
+
+       CHECK-VENDOR-ON-FILE.
+            MOVE TRANSACTION-VENDOR-NUMBER TO VENDOR-NUMBER.
+            READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND
+               NOT INVALID KEY
+               MOVE "Y" TO VENDOR-RECORD-FOUND
+            END-READ.
+            IF VENDOR-RECORD-FOUND = "N"
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VENDOR NOT ON FILE" TO REJECT-REASON
+            END-IF.
+
+       EDIT-FIELD-CODE.
+            IF TRANSACTION-FIELD-CODE-FIELD = SPACE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "FIELD CODE REQUIRED" TO REJECT-REASON
+            ELSE
+                MOVE TRANSACTION-FIELD-CODE-FIELD TO WHICH-FIELD
+                IF WHICH-FIELD < 1 OR WHICH-FIELD > 21
+                    MOVE "N" TO ROW-ACCEPTED
+                    MOVE "FIELD CODE MUST BE 1-21" TO REJECT-REASON
+                END-IF
+            END-IF.
+            IF ROW-IS-ACCEPTED AND WHICH-FIELD = 5
+                PERFORM EDIT-NEW-STATE-VALUE
+            END-IF.
+
+       EDIT-NEW-STATE-VALUE.
+            INSPECT TRANSACTION-NEW-VALUE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+            MOVE TRANSACTION-NEW-VALUE(1:2) TO STATE-CODE.
+            READ STATE-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO STATE-RECORD-FOUND
+               NOT INVALID KEY
+               MOVE "Y" TO STATE-RECORD-FOUND
+            END-READ.
+            IF STATE-RECORD-FOUND = "N"
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "STATE NOT ON FILE" TO REJECT-REASON
+            END-IF.
+
+       CHECK-VENDOR-OPEN-VOUCHERS.
+            MOVE TRANSACTION-VENDOR-NUMBER TO OPEN-VOUCHER-CHECK-VENDOR.
+            MOVE "N" TO VENDOR-HAS-OPEN-VOUCHERS.
+            MOVE ZERO TO VOUCHER-VENDOR.
+            MOVE "N" TO OPEN-VOUCHER-CHECK-AT-END.
+            START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-VENDOR
+               INVALID KEY
+               MOVE "Y" TO OPEN-VOUCHER-CHECK-AT-END.
+            IF OPEN-VOUCHER-CHECK-AT-END NOT = "Y"
+                PERFORM READ-NEXT-VOUCHER-FOR-OPEN-CHECK
+            END-IF.
+            PERFORM SCAN-FOR-OPEN-VOUCHERS
+               UNTIL OPEN-VOUCHER-CHECK-AT-END = "Y"
+                  OR VENDOR-HAS-OPEN-VOUCHERS-YES.
+            IF VENDOR-HAS-OPEN-VOUCHERS-YES
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VENDOR HAS OPEN VOUCHERS" TO REJECT-REASON
+            END-IF.
+
+       SCAN-FOR-OPEN-VOUCHERS.
+            IF VOUCHER-VENDOR = OPEN-VOUCHER-CHECK-VENDOR AND
+               VOUCHER-PAID-DATE = ZEROES
+                MOVE "Y" TO VENDOR-HAS-OPEN-VOUCHERS
+            ELSE
+                PERFORM READ-NEXT-VOUCHER-FOR-OPEN-CHECK
+            END-IF.
+
+       READ-NEXT-VOUCHER-FOR-OPEN-CHECK.
+            MOVE "N" TO OPEN-VOUCHER-CHECK-AT-END.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO OPEN-VOUCHER-CHECK-AT-END
+            END-READ.
+
+       APPLY-VENDOR-CHANGE.
+            MOVE VENDOR-RECORD TO SYSTEM-AUDIT-SAVED-IMAGE.
+            PERFORM CAPTURE-FIELD-NAME-AND-OLD-VALUE.
+            PERFORM MOVE-NEW-VALUE-TO-FIELD.
+            PERFORM CAPTURE-NEW-VALUE-AND-LOG.
+            PERFORM REWRITE-VENDOR-RECORD.
+            PERFORM WRITE-SYSTEM-AUDIT-RECORD-FOR-CHANGE.
+
+       MOVE-NEW-VALUE-TO-FIELD.
+            IF WHICH-FIELD = 1
+                MOVE TRANSACTION-NEW-VALUE TO VENDOR-NAME.
+            IF WHICH-FIELD = 2
+                MOVE TRANSACTION-NEW-VALUE TO VENDOR-ADDRESS-1.
+            IF WHICH-FIELD = 3
+                MOVE TRANSACTION-NEW-VALUE TO VENDOR-ADDRESS-2.
+            IF WHICH-FIELD = 4
+                MOVE TRANSACTION-NEW-VALUE TO VENDOR-CITY.
+            IF WHICH-FIELD = 5
+                MOVE TRANSACTION-NEW-VALUE(1:2) TO VENDOR-STATE.
+            IF WHICH-FIELD = 6
+                MOVE TRANSACTION-NEW-VALUE TO VENDOR-ZIP.
+            IF WHICH-FIELD = 7
+                MOVE TRANSACTION-NEW-VALUE TO VENDOR-CONTACT.
+            IF WHICH-FIELD = 8
+                MOVE TRANSACTION-NEW-VALUE TO VENDOR-PHONE.
+            IF WHICH-FIELD = 9
+                MOVE TRANSACTION-NEW-VALUE TO VENDOR-TAX-ID.
+            IF WHICH-FIELD = 10
+                MOVE TRANSACTION-NEW-VALUE(1:1) TO VENDOR-1099-FLAG.
+            IF WHICH-FIELD = 11
+                MOVE TRANSACTION-NEW-VALUE(1:1) TO VENDOR-STATUS.
+            IF WHICH-FIELD = 12
+                MOVE TRANSACTION-NEW-VALUE TO VENDOR-EMAIL.
+            IF WHICH-FIELD = 13
+                MOVE TRANSACTION-NEW-VALUE TO VENDOR-FAX.
+            IF WHICH-FIELD = 14
+                MOVE TRANSACTION-NEW-VALUE(1:1) TO VENDOR-W9-ON-FILE.
+            IF WHICH-FIELD = 15
+                COMPUTE VENDOR-INSURANCE-EXPIRATION =
+                   FUNCTION NUMVAL(TRANSACTION-NEW-VALUE).
+            IF WHICH-FIELD = 16
+                MOVE TRANSACTION-NEW-VALUE(1:1) TO
+                   VENDOR-PAYMENT-METHOD.
+            IF WHICH-FIELD = 17
+                MOVE TRANSACTION-NEW-VALUE TO VENDOR-ABA-ROUTING-NUMBER.
+            IF WHICH-FIELD = 18
+                MOVE TRANSACTION-NEW-VALUE TO
+                   VENDOR-BANK-ACCOUNT-NUMBER.
+            IF WHICH-FIELD = 19
+                MOVE TRANSACTION-NEW-VALUE(1:1) TO VENDOR-CLASS.
+            IF WHICH-FIELD = 20
+                COMPUTE VENDOR-CREDIT-LIMIT =
+                   FUNCTION NUMVAL(TRANSACTION-NEW-VALUE).
+            IF WHICH-FIELD = 21
+                COMPUTE VENDOR-PAYMENT-TERMS =
+                   FUNCTION NUMVAL(TRANSACTION-NEW-VALUE).
+
+       APPLY-VENDOR-DELETE.
+            PERFORM WRITE-SYSTEM-AUDIT-RECORD-FOR-DELETE.
+            DELETE VENDOR-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING VENDOR RECORD".
+
+      *--------------------------------
+      * AUDIT TRAIL FOR THIS CHANGE - same field-name/old/new-value
+      * capture vndmdchng02.cbl's interactive CHANGE-MODE uses.
+      *--------------------------------
+       CAPTURE-FIELD-NAME-AND-OLD-VALUE.
+            MOVE SPACES TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 1
+                MOVE "VENDOR-NAME" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-NAME TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 2
+                MOVE "VENDOR-ADDRESS-1" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-ADDRESS-1 TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 3
+                MOVE "VENDOR-ADDRESS-2" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-ADDRESS-2 TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 4
+                MOVE "VENDOR-CITY" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-CITY TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 5
+                MOVE "VENDOR-STATE" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-STATE TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 6
+                MOVE "VENDOR-ZIP" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-ZIP TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 7
+                MOVE "VENDOR-CONTACT" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-CONTACT TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 8
+                MOVE "VENDOR-PHONE" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-PHONE TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 9
+                MOVE "VENDOR-TAX-ID" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-TAX-ID TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 10
+                MOVE "VENDOR-1099-FLAG" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-1099-FLAG TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 11
+                MOVE "VENDOR-STATUS" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-STATUS TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 12
+                MOVE "VENDOR-EMAIL" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-EMAIL TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 13
+                MOVE "VENDOR-FAX" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-FAX TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 14
+                MOVE "VENDOR-W9-ON-FILE" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-W9-ON-FILE TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 15
+                MOVE "VENDOR-INSURANCE-EXPIRATION" TO
+                    AUDIT-FIELD-CHANGED
+                MOVE VENDOR-INSURANCE-EXPIRATION TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 16
+                MOVE "VENDOR-PAYMENT-METHOD" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-PAYMENT-METHOD TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 17
+                MOVE "VENDOR-ABA-ROUTING-NUMBER" TO
+                    AUDIT-FIELD-CHANGED
+                MOVE VENDOR-ABA-ROUTING-NUMBER TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 18
+                MOVE "VENDOR-BANK-ACCOUNT-NUMBER" TO
+                    AUDIT-FIELD-CHANGED
+                MOVE VENDOR-BANK-ACCOUNT-NUMBER TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 19
+                MOVE "VENDOR-CLASS" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-CLASS TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 20
+                MOVE "VENDOR-CREDIT-LIMIT" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-CREDIT-LIMIT TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 21
+                MOVE "VENDOR-PAYMENT-TERMS" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-PAYMENT-TERMS TO AUDIT-OLD-VALUE.
+
+       CAPTURE-NEW-VALUE-AND-LOG.
+            MOVE SPACES TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 1
+                MOVE VENDOR-NAME TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 2
+                MOVE VENDOR-ADDRESS-1 TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 3
+                MOVE VENDOR-ADDRESS-2 TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 4
+                MOVE VENDOR-CITY TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 5
+                MOVE VENDOR-STATE TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 6
+                MOVE VENDOR-ZIP TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 7
+                MOVE VENDOR-CONTACT TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 8
+                MOVE VENDOR-PHONE TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 9
+                MOVE VENDOR-TAX-ID TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 10
+                MOVE VENDOR-1099-FLAG TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 11
+                MOVE VENDOR-STATUS TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 12
+                MOVE VENDOR-EMAIL TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 13
+                MOVE VENDOR-FAX TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 14
+                MOVE VENDOR-W9-ON-FILE TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 15
+                MOVE VENDOR-INSURANCE-EXPIRATION TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 16
+                MOVE VENDOR-PAYMENT-METHOD TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 17
+                MOVE VENDOR-ABA-ROUTING-NUMBER TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 18
+                MOVE VENDOR-BANK-ACCOUNT-NUMBER TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 19
+                MOVE VENDOR-CLASS TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 20
+                MOVE VENDOR-CREDIT-LIMIT TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 21
+                MOVE VENDOR-PAYMENT-TERMS TO AUDIT-NEW-VALUE.
+            PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+            MOVE VENDOR-NUMBER TO AUDIT-VENDOR-NUMBER.
+            ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUDIT-TIME FROM TIME.
+            PERFORM ASSIGN-AUDIT-SEQUENCE.
+            MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+            WRITE VENDOR-AUDIT-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING AUDIT RECORD".
+
+       ASSIGN-AUDIT-SEQUENCE.
+            IF AUDIT-DATE = LAST-AUDIT-DATE AND
+               AUDIT-TIME = LAST-AUDIT-TIME
+                ADD 1 TO AUDIT-SEQ-COUNTER
+            ELSE
+                MOVE ZERO TO AUDIT-SEQ-COUNTER
+                MOVE AUDIT-DATE TO LAST-AUDIT-DATE
+                MOVE AUDIT-TIME TO LAST-AUDIT-TIME.
+            MOVE AUDIT-SEQ-COUNTER TO AUDIT-SEQUENCE.
+
+      *--------------------------------
+      * SYSTEM-WIDE AUDIT TRAIL
+      *--------------------------------
+       WRITE-SYSTEM-AUDIT-RECORD-FOR-CHANGE.
+            MOVE VENDOR-RECORD TO SYSTEM-AUDIT-AFTER-IMAGE.
+            MOVE "CHANGE" TO SYSTEM-AUDIT-OPERATION.
+            PERFORM WRITE-SYSTEM-AUDIT-RECORD.
+
+       WRITE-SYSTEM-AUDIT-RECORD-FOR-DELETE.
+            MOVE VENDOR-RECORD TO SYSTEM-AUDIT-SAVED-IMAGE.
+            MOVE SPACE TO SYSTEM-AUDIT-AFTER-IMAGE.
+            MOVE "DELETE" TO SYSTEM-AUDIT-OPERATION.
+            PERFORM WRITE-SYSTEM-AUDIT-RECORD.
+
+       WRITE-SYSTEM-AUDIT-RECORD.
+            MOVE "vndbch02" TO SYSTEM-AUDIT-PROGRAM-ID.
+            ACCEPT SYSTEM-AUDIT-DATE FROM DATE YYYYMMDD.
+            ACCEPT SYSTEM-AUDIT-TIME FROM TIME.
+            MOVE VENDOR-NUMBER TO SYSTEM-AUDIT-RECORD-KEY.
+            MOVE OPERATOR-ID TO SYSTEM-AUDIT-OPERATOR-ID.
+            MOVE SYSTEM-AUDIT-SAVED-IMAGE TO SYSTEM-AUDIT-BEFORE-IMAGE.
+            PERFORM ASSIGN-SYSTEM-AUDIT-SEQUENCE.
+            WRITE SYSTEM-AUDIT-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING SYSTEM AUDIT RECORD".
+
+       ASSIGN-SYSTEM-AUDIT-SEQUENCE.
+            IF SYSTEM-AUDIT-DATE = LAST-SYSTEM-AUDIT-DATE AND
+               SYSTEM-AUDIT-TIME = LAST-SYSTEM-AUDIT-TIME
+                ADD 1 TO SYSTEM-AUDIT-SEQ-COUNTER
+            ELSE
+                MOVE ZERO TO SYSTEM-AUDIT-SEQ-COUNTER
+                MOVE SYSTEM-AUDIT-DATE TO LAST-SYSTEM-AUDIT-DATE
+                MOVE SYSTEM-AUDIT-TIME TO LAST-SYSTEM-AUDIT-TIME.
+            MOVE SYSTEM-AUDIT-SEQ-COUNTER TO SYSTEM-AUDIT-SEQ.
+
+       REWRITE-VENDOR-RECORD.
+            REWRITE VENDOR-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VENDOR RECORD".
+
+       READ-IMPORT-RECORD.
+            MOVE "N" TO IMPORT-FILE-AT-END.
+            READ IMPORT-FILE RECORD
+               AT END
+               MOVE "Y" TO IMPORT-FILE-AT-END.
+
+       PRINT-CHANGE-HEADING.
+            MOVE "VENDOR BATCH CHANGE/DELETE - TRANSACTION REPORT"
+               TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD.
+            MOVE SPACE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD.
+
+       PRINT-REJECT-LINE.
+            MOVE SPACE TO REJECT-LINE.
+            MOVE TRANSACTION-VENDOR-NUMBER TO REJECT-VENDOR.
+            MOVE WHICH-FIELD TO REJECT-FIELD.
+            MOVE REJECT-REASON TO REJECT-MESSAGE.
+            MOVE REJECT-LINE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD.
+
+      *--------------------------------
+      * CHANGE REPORT - one line per applied C or D transaction, so
+      * a mass rate/address change run leaves behind a record of what
+      * it actually did, not just what it rejected.
+      *--------------------------------
+       PRINT-CHANGE-LINE.
+            MOVE SPACE TO CHANGE-LINE.
+            MOVE TRANSACTION-VENDOR-NUMBER TO CHANGE-VENDOR.
+            MOVE "CHANGE" TO CHANGE-ACTION-DISPLAY.
+            MOVE AUDIT-FIELD-CHANGED TO CHANGE-FIELD-NAME.
+            MOVE AUDIT-OLD-VALUE(1:15) TO CHANGE-OLD-DISPLAY.
+            MOVE AUDIT-NEW-VALUE(1:15) TO CHANGE-NEW-DISPLAY.
+            MOVE CHANGE-LINE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD.
+
+       PRINT-DELETE-LINE.
+            MOVE SPACE TO CHANGE-LINE.
+            MOVE TRANSACTION-VENDOR-NUMBER TO CHANGE-VENDOR.
+            MOVE "DELETE" TO CHANGE-ACTION-DISPLAY.
+            MOVE "ENTIRE VENDOR RECORD" TO CHANGE-FIELD-NAME.
+            MOVE VENDOR-NAME(1:15) TO CHANGE-OLD-DISPLAY.
+            MOVE SPACE TO CHANGE-NEW-DISPLAY.
+            MOVE CHANGE-LINE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD.

@@ -0,0 +1,283 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stmnt01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slstate.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            COPY "fdstate.cbl".
+
+       WORKING-STORAGE SECTION.
+       77   MENU-PICK                           PIC 9.
+            88 MENU-PICK-IS-VALID               VALUES 0 THRU 4.
+
+       77   THE-MODE                            PIC X(7).
+       77   WHICH-FIELD                         PIC 9.
+       77   OK-TO-DELETE                        PIC X.
+       77   STATE-RECORD-FOUND                  PIC X.
+
+       77   LOWER-ALPHA                         PIC X(26)
+               VALUE "abcdefghijklmnopqrstuvwxyz".
+       77   UPPER-ALPHA                         PIC X(26)
+               VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM MAIN-PROCESS.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN I-O STATE-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE STATE-FILE.
+
+       MAIN-PROCESS.
+            PERFORM GET-MENU-PICK.
+            PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+       GET-MENU-PICK.
+            PERFORM DISPLAY-THE-MENU.
+            PERFORM ACCEPT-MENU-PICK.
+            PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+            PERFORM CLEAR-SCREEN.
+            DISPLAY "PLEASE SELECT:".
+            DISPLAY " ".
+            DISPLAY "1. ADD A STATE CODE".
+            DISPLAY "2. CHANGE A STATE CODE".
+            DISPLAY "3. LOOK UP A STATE CODE".
+            DISPLAY "4. DELETE A STATE CODE".
+            DISPLAY " ".
+            DISPLAY "0. EXIT".
+            PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+            DISPLAY "YOUR CHOICE (0-4)?".
+            ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+            DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+            PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+            PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+            DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+            PERFORM DO-THE-PICK.
+            PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+            IF MENU-PICK = 1
+                PERFORM ADD-MODE.
+            IF MENU-PICK = 2
+                PERFORM CHANGE-MODE.
+            IF MENU-PICK = 3
+                PERFORM INQUIRE-MODE.
+            IF MENU-PICK = 4
+                PERFORM DELETE-MODE.
+
+      *--------------------------------
+      * ADD
+      *--------------------------------
+       ADD-MODE.
+            MOVE "ADD" TO THE-MODE.
+            PERFORM GET-NEW-STATE-CODE.
+            PERFORM ADD-RECORDS
+               UNTIL STATE-CODE = SPACES.
+
+       GET-NEW-STATE-CODE.
+            PERFORM INIT-STATE-RECORD.
+            PERFORM ENTER-STATE-CODE.
+            PERFORM RE-ENTER-NEW-STATE-CODE
+               UNTIL STATE-RECORD-FOUND = "N" OR
+                     STATE-CODE = SPACES.
+
+       RE-ENTER-NEW-STATE-CODE.
+            PERFORM READ-STATE-RECORD.
+            IF STATE-RECORD-FOUND = "Y"
+                DISPLAY "RECORD ALREADY ON FILE"
+                PERFORM ENTER-STATE-CODE.
+
+       ADD-RECORDS.
+            PERFORM ENTER-STATE-NAME.
+            PERFORM WRITE-STATE-RECORD.
+            PERFORM GET-NEW-STATE-CODE.
+
+      *--------------------------------
+      * CHANGE
+      *--------------------------------
+       CHANGE-MODE.
+            MOVE "CHANGE" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM CHANGE-RECORDS
+               UNTIL STATE-CODE = SPACES.
+
+       CHANGE-RECORDS.
+            PERFORM GET-FIELD-TO-CHANGE.
+            PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+            PERFORM GET-EXISTING-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+            PERFORM DISPLAY-ALL-FIELDS.
+            PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+            DISPLAY "ENTER THE NUMBER OF THE FIELD".
+            DISPLAY "TO CHANGE (1) OR 0 TO EXIT".
+            ACCEPT WHICH-FIELD.
+            IF WHICH-FIELD > 1
+                DISPLAY "INVALID ENTRY".
+
+       CHANGE-ONE-FIELD.
+            PERFORM CHANGE-THIS-FIELD.
+            PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+            IF WHICH-FIELD = 1
+                PERFORM ENTER-STATE-NAME.
+
+            PERFORM REWRITE-STATE-RECORD.
+
+      *--------------------------------
+      * INQUIRE
+      *--------------------------------
+       INQUIRE-MODE.
+            MOVE "DISPLAY" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM INQUIRE-RECORDS
+               UNTIL STATE-CODE = SPACES.
+
+       INQUIRE-RECORDS.
+            PERFORM DISPLAY-ALL-FIELDS.
+            PERFORM GET-EXISTING-RECORD.
+
+      *--------------------------------
+      * DELETE
+      *--------------------------------
+       DELETE-MODE.
+            MOVE "DELETE" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM DELETE-RECORDS
+               UNTIL STATE-CODE = SPACES.
+
+       DELETE-RECORDS.
+            PERFORM DISPLAY-ALL-FIELDS.
+            MOVE "X" TO OK-TO-DELETE.
+
+            PERFORM ASK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y" OR "N".
+
+            IF OK-TO-DELETE = "Y"
+                PERFORM DELETE-STATE-RECORD.
+
+            PERFORM GET-EXISTING-RECORD.
+
+       ASK-TO-DELETE.
+            DISPLAY "DELETE THIS RECORD (Y/N)?".
+            ACCEPT OK-TO-DELETE.
+            IF OK-TO-DELETE = "y"
+                MOVE "Y" TO OK-TO-DELETE.
+            IF OK-TO-DELETE = "n"
+                MOVE "N" TO OK-TO-DELETE.
+            IF OK-TO-DELETE NOT = "Y" AND
+                OK-TO-DELETE NOT = "N"
+                DISPLAY "YOU MUST ENTER YES OR NO".
+
+      *--------------------------------
+      * ROUTINES FOR ALL
+      *--------------------------------
+       INIT-STATE-RECORD.
+            MOVE SPACE TO STATE-RECORD.
+
+       ENTER-STATE-CODE.
+            DISPLAY " ".
+            DISPLAY "ENTER STATE CODE TO " THE-MODE.
+            DISPLAY "(ENTER BLANK TO STOP ENTRY)".
+            ACCEPT STATE-CODE.
+            INSPECT STATE-CODE
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       ENTER-STATE-NAME.
+            PERFORM ACCEPT-STATE-NAME.
+            PERFORM RE-ACCEPT-STATE-NAME
+               UNTIL STATE-NAME NOT = SPACE.
+
+       ACCEPT-STATE-NAME.
+            DISPLAY "ENTER STATE NAME".
+            ACCEPT STATE-NAME.
+            INSPECT STATE-NAME
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-STATE-NAME.
+            DISPLAY "STATE NAME MUST BE ENTERED".
+            PERFORM ACCEPT-STATE-NAME.
+
+       DISPLAY-ALL-FIELDS.
+            DISPLAY " ".
+            DISPLAY "STATE CODE: " STATE-CODE.
+            DISPLAY "1. STATE NAME: " STATE-NAME.
+            DISPLAY " ".
+
+      *--------------------------------
+      * FILE I-O ROUTINES
+      *--------------------------------
+       READ-STATE-RECORD.
+            MOVE "Y" TO STATE-RECORD-FOUND.
+            READ STATE-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO STATE-RECORD-FOUND.
+
+       WRITE-STATE-RECORD.
+            WRITE STATE-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY EXISTS".
+
+       REWRITE-STATE-RECORD.
+            REWRITE STATE-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING STATE RECORD".
+
+       DELETE-STATE-RECORD.
+            DELETE STATE-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING STATE RECORD".
+
+       GET-EXISTING-RECORD.
+            PERFORM ACCEPT-EXISTING-KEY.
+            PERFORM RE-ACCEPT-EXISTING-KEY
+               UNTIL STATE-RECORD-FOUND = "Y" OR
+               STATE-CODE = SPACES.
+
+       ACCEPT-EXISTING-KEY.
+            PERFORM INIT-STATE-RECORD.
+            PERFORM ENTER-STATE-CODE.
+            IF STATE-CODE NOT = SPACES
+                PERFORM READ-STATE-RECORD.
+
+       RE-ACCEPT-EXISTING-KEY.
+            DISPLAY "RECORD NOT FOUND".
+            PERFORM ACCEPT-EXISTING-KEY.

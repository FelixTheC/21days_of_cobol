@@ -0,0 +1,212 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vnd1099.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+            COPY "slvouch.cbl".
+
+            SELECT OPTIONAL PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd04.cbl".
+            COPY "fdvouch.cbl".
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01   DETAIL-LINE.
+            05 PRINT-NUMBER               PIC ZZZZ9.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-NAME                 PIC X(30).
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-TAX-ID               PIC X(11).
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-TOTAL-PAID           PIC ZZZ,ZZ9.99-.
+
+       01   COLUMN-LINE.
+            05 FILLER                     PIC X(2)  VALUE "NO".
+            05 FILLER                     PIC X(5)  VALUE SPACE.
+            05 FILLER                     PIC X(4)  VALUE "NAME".
+            05 FILLER                     PIC X(28) VALUE SPACE.
+            05 FILLER                     PIC X(6)  VALUE "TAX-ID".
+            05 FILLER                     PIC X(7)  VALUE SPACE.
+            05 FILLER                     PIC X(11) VALUE "TOTAL PAID".
+
+       01   TITLE-LINE.
+            05 FILLER                     PIC X(18) VALUE SPACE.
+            05 FILLER                     PIC X(23)
+                             VALUE "1099 VENDOR PAID REPORT".
+            05 FILLER                     PIC X(10) VALUE SPACE.
+            05 FILLER                     PIC X(5) VALUE "PAGE:".
+            05 FILLER                     PIC X(1) VALUE SPACE.
+            05 PRINT-PAGE-NUMBER          PIC ZZZZ9.
+
+       01   REPORT-YEAR-LINE.
+            05 FILLER                     PIC X(18) VALUE SPACE.
+            05 FILLER                     PIC X(12) VALUE "TAX YEAR:  ".
+            05 PRINT-REPORT-YEAR          PIC 9(4).
+
+       01   TOTAL-LINE.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 FILLER                     PIC X(20) VALUE
+                             "TOTAL 1099 VENDORS: ".
+            05 PRINT-VENDOR-COUNT         PIC ZZZZ9.
+            05 FILLER                     PIC X(4)  VALUE SPACE.
+            05 FILLER                     PIC X(13) VALUE
+                             "GRAND TOTAL: ".
+            05 PRINT-GRAND-TOTAL          PIC ZZZ,ZZ9.99-.
+
+       77   VENDOR-FILE-AT-END            PIC X.
+       77   VOUCHER-FILE-AT-END           PIC X.
+       77   LINE-COUNT                    PIC 999 VALUE ZERO.
+       77   PAGE-NUMBER                   PIC 99999 VALUE ZERO.
+       77   MAXIMUM-LINES                 PIC 999 VALUE 15.
+
+       77   REPORT-YEAR                   PIC 9(4).
+       77   VOUCHER-PAID-YEAR             PIC 9(4).
+       77   VENDOR-TOTAL-PAID             PIC S9(7)V99 VALUE ZERO.
+       77   VENDOR-COUNT                  PIC 9(5) VALUE ZERO.
+       77   GRAND-TOTAL                   PIC S9(8)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM ACCEPT-REPORT-YEAR.
+            MOVE ZEROS TO LINE-COUNT
+                          PAGE-NUMBER.
+
+            PERFORM START-NEW-PAGE.
+
+            MOVE "N" TO VENDOR-FILE-AT-END.
+            PERFORM READ-NEXT-VENDOR-RECORD.
+            IF VENDOR-FILE-AT-END = "Y"
+                MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+                PERFORM WRITE-TO-PRINTER
+            ELSE
+                PERFORM PRINT-ELIGIBLE-VENDORS
+                   UNTIL VENDOR-FILE-AT-END = "Y".
+
+            PERFORM PRINT-TOTALS.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN INPUT VENDOR-FILE.
+            OPEN INPUT VOUCHER-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE VENDOR-FILE.
+            CLOSE VOUCHER-FILE.
+            PERFORM END-LAST-PAGE.
+            CLOSE PRINTER-FILE.
+
+       ACCEPT-REPORT-YEAR.
+            DISPLAY "ENTER TAX YEAR FOR 1099 REPORT (CCYY)".
+            ACCEPT REPORT-YEAR.
+
+       PRINT-ELIGIBLE-VENDORS.
+            IF VENDOR-IS-1099-ELIGIBLE
+                PERFORM SUM-VENDOR-PAID-AMOUNT
+                IF VENDOR-TOTAL-PAID NOT = ZERO
+                    IF LINE-COUNT > MAXIMUM-LINES
+                        PERFORM START-NEXT-PAGE
+                    END-IF
+                    PERFORM PRINT-VENDOR-LINE
+                END-IF
+            END-IF.
+            PERFORM READ-NEXT-VENDOR-RECORD.
+
+       SUM-VENDOR-PAID-AMOUNT.
+            MOVE ZERO TO VENDOR-TOTAL-PAID.
+            CLOSE VOUCHER-FILE.
+            OPEN INPUT VOUCHER-FILE.
+            MOVE "N" TO VOUCHER-FILE-AT-END.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            PERFORM ADD-VOUCHER-PAID-AMOUNT
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       ADD-VOUCHER-PAID-AMOUNT.
+            IF VOUCHER-VENDOR = VENDOR-NUMBER AND
+                  VOUCHER-PAID-DATE NOT = ZEROES
+                DIVIDE VOUCHER-PAID-DATE BY 10000
+                   GIVING VOUCHER-PAID-YEAR
+                IF VOUCHER-PAID-YEAR = REPORT-YEAR
+                    ADD VOUCHER-PAID-AMOUNT TO VENDOR-TOTAL-PAID.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       READ-NEXT-VOUCHER-RECORD.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       PRINT-VENDOR-LINE.
+            MOVE SPACE TO DETAIL-LINE.
+            MOVE VENDOR-NUMBER TO PRINT-NUMBER.
+            MOVE VENDOR-NAME TO PRINT-NAME.
+            MOVE VENDOR-TAX-ID TO PRINT-TAX-ID.
+            MOVE VENDOR-TOTAL-PAID TO PRINT-TOTAL-PAID.
+            MOVE DETAIL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            ADD 1 TO VENDOR-COUNT.
+            ADD VENDOR-TOTAL-PAID TO GRAND-TOTAL.
+
+       PRINT-TOTALS.
+            PERFORM LINE-FEED.
+            MOVE SPACE TO TOTAL-LINE.
+            MOVE VENDOR-COUNT TO PRINT-VENDOR-COUNT.
+            MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+            MOVE TOTAL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       READ-NEXT-VENDOR-RECORD.
+            READ VENDOR-FILE NEXT RECORD
+               AT END MOVE "Y" TO VENDOR-FILE-AT-END.
+
+       WRITE-TO-PRINTER.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+            ADD 1 TO LINE-COUNT.
+
+       LINE-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       START-NEXT-PAGE.
+            PERFORM END-LAST-PAGE.
+            PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+            ADD 1 TO PAGE-NUMBER.
+            MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+            MOVE TITLE-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            MOVE REPORT-YEAR TO PRINT-REPORT-YEAR.
+            MOVE REPORT-YEAR-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+            MOVE COLUMN-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+
+       END-LAST-PAGE.
+            PERFORM FORM-FEED.
+            MOVE ZERO TO LINE-COUNT.
+
+       FORM-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.

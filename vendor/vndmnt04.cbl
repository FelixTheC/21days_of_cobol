@@ -12,12 +12,24 @@
 
             COPY "slvnd02.cbl".
             COPY "slstate.cbl".
+            COPY "slvndaud.cbl".
+            COPY "slcontrol.cbl".
+            COPY "slaudit01.cbl".
+            COPY "sloperator.cbl".
+            COPY "slvouch.cbl".
+            COPY "slzipcode.cbl".
 
        DATA DIVISION.
        FILE SECTION.
 
             COPY "fdvnd04.cbl".
             COPY "fdstate.cbl".
+            COPY "fdvndaud.cbl".
+            COPY "fdcontrol.cbl".
+            COPY "fdaudit01.cbl".
+            COPY "fdoperator.cbl".
+            COPY "fdvouch.cbl".
+            COPY "fdzipcode.cbl".
 
        WORKING-STORAGE SECTION.
 
@@ -25,25 +37,70 @@
                88 MENU-PICK-IS-VALID             VALUES 0 THRU 7.
 
        77   THE-MODE                             PIC X(7).
-       77   WHICH-FIELD                          PIC 9.
+       77   WHICH-FIELD                          PIC 99.
        77   OK-TO-DELETE                         PIC X.
        77   VENDOR-RECORD-FOUND                  PIC X.
        77   STATE-RECORD-FOUND                   PIC X.
+       77   ADD-ANOTHER                          PIC X.
 
-       77   VENDOR-NUMBER-FIELD                  PIC Z(5).
+       77   VENDOR-CREDIT-LIMIT-FIELD            PIC ZZZZZZ9.99-.
+       77   VENDOR-PAYMENT-TERMS-FIELD           PIC ZZ9.
+
+      * Must stay the same length as VENDOR-RECORD in fdvnd04.cbl.
+       77   SAVED-VENDOR-RECORD                  PIC X(289).
+       77   DUPLICATE-NAME-CHECK                 PIC X(30).
+       77   DUPLICATE-CHECK-AT-END               PIC X.
 
        77   ERROR-MESSAGE                        PIC X(79) VALUE SPACE.
 
+      * Placeholder until operator sign-on is added - then this gets
+      * set from the logged-on operator's ID instead of a constant.
+       77   OPERATOR-ID                         PIC X(10) VALUE "SYSTEM".
+       77   OPERATOR-RECORD-FOUND               PIC X.
+
+       77   LAST-AUDIT-DATE                      PIC 9(8) VALUE ZERO.
+       77   LAST-AUDIT-TIME                      PIC 9(8) VALUE ZERO.
+       77   AUDIT-SEQ-COUNTER                    PIC 9(2) VALUE ZERO.
+
+      * Working storage for the shared system-wide audit trail, kept
+      * separate from the vendor-field-level audit trail above since
+      * the two log different things (every field changed, vs. a
+      * whole-record before/after image for every add/change/delete).
+       77   LAST-SYSTEM-AUDIT-DATE               PIC 9(8) VALUE ZERO.
+       77   LAST-SYSTEM-AUDIT-TIME               PIC 9(8) VALUE ZERO.
+       77   SYSTEM-AUDIT-SEQ-COUNTER             PIC 9(2) VALUE ZERO.
+       77   SYSTEM-AUDIT-SAVED-IMAGE             PIC X(300).
+
+       77   PHONE-NUMBER-TO-CHECK                PIC X(15).
+       77   PHONE-FORMAT-VALID                   PIC X.
+               88 PHONE-IS-VALID                 VALUE "Y".
+
+      * Referential-integrity check before a vendor delete - see
+      * vndbch02.cbl's CHECK-VENDOR-OPEN-VOUCHERS for the same check
+      * on the batch side.
+       77   VENDOR-HAS-OPEN-VOUCHERS             PIC X.
+               88 VENDOR-HAS-OPEN-VOUCHERS-YES    VALUE "Y".
+       77   OPEN-VOUCHER-CHECK-VENDOR            PIC 9(5).
+       77   OPEN-VOUCHER-CHECK-AT-END            PIC X.
+
+      * ZIP+4 validation and city/state auto-fill - see
+      * vndrmfld01.cbl's ENTER-VENDOR-ZIP.
+       77   ZIP-CODE-TO-CHECK                    PIC X(5).
+       77   ZIP-CODE-RECORD-FOUND                PIC X.
+
        77   LOWER-ALPHA                          PIC X(26)
                VALUE "abcdefghijklmnopqrstuvwxyz".
        77   UPPER-ALPHA                          PIC X(26)
                VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
 
             COPY "wssvnd01.cbl".
+            COPY "wsdate02.cbl".
+            COPY "wsnumval01.cbl".
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
             PERFORM OPENING-PROCEDURE.
+            PERFORM SIGN-ON.
             PERFORM MAIN-PROCESS.
             PERFORM CLOSING-PROCEDURE.
 
@@ -51,15 +108,62 @@
             EXIT PROGRAM.
 
        PROGRAM-DONE.
-            STOP RUN.
+            EXIT PROGRAM.
 
        OPENING-PROCEDURE.
             OPEN I-O VENDOR-FILE.
             OPEN I-O STATE-FILE.
+            OPEN I-O VENDOR-AUDIT-FILE.
+            OPEN I-O CONTROL-FILE.
+            OPEN I-O SYSTEM-AUDIT-FILE.
+            OPEN I-O OPERATOR-FILE.
+            OPEN INPUT VOUCHER-FILE.
+            OPEN INPUT ZIP-CODE-FILE.
 
        CLOSING-PROCEDURE.
             CLOSE VENDOR-FILE.
             CLOSE STATE-FILE.
+            CLOSE VENDOR-AUDIT-FILE.
+            CLOSE CONTROL-FILE.
+            CLOSE SYSTEM-AUDIT-FILE.
+            CLOSE OPERATOR-FILE.
+            CLOSE VOUCHER-FILE.
+            CLOSE ZIP-CODE-FILE.
+
+      *--------------------------------
+      * OPERATOR SIGN-ON
+      *--------------------------------
+       SIGN-ON.
+            PERFORM ACCEPT-OPERATOR-ID.
+            PERFORM RE-ACCEPT-OPERATOR-ID
+               UNTIL OPERATOR-RECORD-FOUND = "Y".
+
+       ACCEPT-OPERATOR-ID.
+            DISPLAY "ENTER OPERATOR ID".
+            ACCEPT OPERATOR-ID.
+            INSPECT OPERATOR-ID
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+            PERFORM VALIDATE-OPERATOR-ID.
+
+       VALIDATE-OPERATOR-ID.
+            MOVE OPERATOR-ID TO OPERATOR-CODE.
+            PERFORM READ-OPERATOR-RECORD.
+            IF OPERATOR-RECORD-FOUND = "N"
+                DISPLAY "OPERATOR ID NOT FOUND"
+            ELSE
+                IF OPERATOR-INACTIVE
+                    DISPLAY "OPERATOR ID IS INACTIVE"
+                    MOVE "N" TO OPERATOR-RECORD-FOUND.
+
+       RE-ACCEPT-OPERATOR-ID.
+            PERFORM ACCEPT-OPERATOR-ID.
+
+       READ-OPERATOR-RECORD.
+            MOVE "Y" TO OPERATOR-RECORD-FOUND.
+            READ OPERATOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO OPERATOR-RECORD-FOUND.
 
        MAIN-PROCESS.
             PERFORM GET-MENU-PICK.
@@ -71,7 +175,7 @@
       *--------------------------------
        GET-MENU-PICK.
             PERFORM DISPLAY-THE-MENU.
-            PERFORM ACCEPT-MENU-PICK..
+            PERFORM ACCEPT-MENU-PICK.
             PERFORM RE-ACCEPT-MENU-PICK
                UNTIL MENU-PICK-IS-VALID.
 
@@ -83,6 +187,8 @@
             DISPLAY "2. CHANGE A RECORD".
             DISPLAY "3. LOOK UP A RECORD".
             DISPLAY "4. DELETE A RECORD".
+            DISPLAY "5. INQUIRE BY NAME".
+            DISPLAY "6. PRINT BY NAME".
             DISPLAY " ".
             DISPLAY "0. EXIT".
             PERFORM SCROLL-LINE 8 TIMES.
@@ -118,6 +224,8 @@
             PERFORM CHANGE-MODE-SELECTED.
             PERFORM INQUIRE-MODE-SELECTED.
             PERFORM DELETE-MODE-SELECTED.
+            PERFORM INQUIRE-BY-NAME-SELECTED.
+            PERFORM PRINT-BY-NAME-SELECTED.
 
        ADD-MODE-SELECTED.
             IF MENU-PICK = 1
@@ -134,6 +242,14 @@
        DELETE-MODE-SELECTED.
             IF MENU-PICK = 4
                PERFORM DELETE-MODE.
+
+       INQUIRE-BY-NAME-SELECTED.
+            IF MENU-PICK = 5
+               PERFORM INQUIRE-BY-NAME.
+
+       PRINT-BY-NAME-SELECTED.
+            IF MENU-PICK = 6
+               PERFORM PRINT-BY-NAME.
       *--------------------------------
       * ADD
       *--------------------------------
@@ -171,15 +287,21 @@
        INIT-VENDOR-RECORD.
             MOVE SPACE TO VENDOR-RECORD.
             MOVE ZEROES TO VENDOR-NUMBER.
+            MOVE "N" TO VENDOR-1099-FLAG.
+            MOVE "A" TO VENDOR-STATUS.
+            MOVE "N" TO VENDOR-W9-ON-FILE.
+            MOVE "C" TO VENDOR-PAYMENT-METHOD.
+            MOVE "N" TO VENDOR-CLASS.
 
        ENTER-VENDOR-NUMBER.
             DISPLAY " ".
             DISPLAY "ENTER VENDOR NUMBER OF THE VENDOR" .
             DISPLAY "TO " THE-MODE " (1-99999)".
             DISPLAY "ENTER 0 TO STOP ENTRY".
-            ACCEPT VENDOR-NUMBER-FIELD.
+            MOVE SPACE TO NUMERIC-ENTRY-PROMPT.
+            PERFORM GET-NUMERIC-ENTRY.
 
-            MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+            MOVE NUMERIC-ENTRY-FIELD TO VENDOR-NUMBER.
 
       *--------------------------------
       * INQUIRE BY NAME
@@ -235,12 +357,88 @@
                INVALID KEY
                DISPLAY "ERROR DELETING VENDOR RECORD".
 
+      *--------------------------------
+      * VENDOR AUDIT TRAIL
+      *--------------------------------
+       WRITE-AUDIT-RECORD.
+            MOVE VENDOR-NUMBER TO AUDIT-VENDOR-NUMBER.
+            ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUDIT-TIME FROM TIME.
+            PERFORM ASSIGN-AUDIT-SEQUENCE.
+            MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+            WRITE VENDOR-AUDIT-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING AUDIT RECORD".
+
+       ASSIGN-AUDIT-SEQUENCE.
+            IF AUDIT-DATE = LAST-AUDIT-DATE AND
+               AUDIT-TIME = LAST-AUDIT-TIME
+                ADD 1 TO AUDIT-SEQ-COUNTER
+            ELSE
+                MOVE ZERO TO AUDIT-SEQ-COUNTER
+                MOVE AUDIT-DATE TO LAST-AUDIT-DATE
+                MOVE AUDIT-TIME TO LAST-AUDIT-TIME.
+            MOVE AUDIT-SEQ-COUNTER TO AUDIT-SEQUENCE.
+
+      *--------------------------------
+      * SYSTEM-WIDE AUDIT TRAIL
+      *--------------------------------
+       WRITE-SYSTEM-AUDIT-RECORD-FOR-ADD.
+            MOVE SPACE TO SYSTEM-AUDIT-SAVED-IMAGE.
+            MOVE VENDOR-RECORD TO SYSTEM-AUDIT-AFTER-IMAGE.
+            MOVE "ADD" TO SYSTEM-AUDIT-OPERATION.
+            PERFORM WRITE-SYSTEM-AUDIT-RECORD.
+
+       WRITE-SYSTEM-AUDIT-RECORD-FOR-CHANGE.
+            MOVE VENDOR-RECORD TO SYSTEM-AUDIT-AFTER-IMAGE.
+            MOVE "CHANGE" TO SYSTEM-AUDIT-OPERATION.
+            PERFORM WRITE-SYSTEM-AUDIT-RECORD.
+
+       WRITE-SYSTEM-AUDIT-RECORD-FOR-DELETE.
+            MOVE VENDOR-RECORD TO SYSTEM-AUDIT-SAVED-IMAGE.
+            MOVE SPACE TO SYSTEM-AUDIT-AFTER-IMAGE.
+            MOVE "DELETE" TO SYSTEM-AUDIT-OPERATION.
+            PERFORM WRITE-SYSTEM-AUDIT-RECORD.
+
+       WRITE-SYSTEM-AUDIT-RECORD.
+            MOVE "vndmnt04" TO SYSTEM-AUDIT-PROGRAM-ID.
+            ACCEPT SYSTEM-AUDIT-DATE FROM DATE YYYYMMDD.
+            ACCEPT SYSTEM-AUDIT-TIME FROM TIME.
+            MOVE VENDOR-NUMBER TO SYSTEM-AUDIT-RECORD-KEY.
+            MOVE OPERATOR-ID TO SYSTEM-AUDIT-OPERATOR-ID.
+            MOVE SYSTEM-AUDIT-SAVED-IMAGE TO SYSTEM-AUDIT-BEFORE-IMAGE.
+            PERFORM ASSIGN-SYSTEM-AUDIT-SEQUENCE.
+            WRITE SYSTEM-AUDIT-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING SYSTEM AUDIT RECORD".
+
+       ASSIGN-SYSTEM-AUDIT-SEQUENCE.
+            IF SYSTEM-AUDIT-DATE = LAST-SYSTEM-AUDIT-DATE AND
+               SYSTEM-AUDIT-TIME = LAST-SYSTEM-AUDIT-TIME
+                ADD 1 TO SYSTEM-AUDIT-SEQ-COUNTER
+            ELSE
+                MOVE ZERO TO SYSTEM-AUDIT-SEQ-COUNTER
+                MOVE SYSTEM-AUDIT-DATE TO LAST-SYSTEM-AUDIT-DATE
+                MOVE SYSTEM-AUDIT-TIME TO LAST-SYSTEM-AUDIT-TIME.
+            MOVE SYSTEM-AUDIT-SEQ-COUNTER TO SYSTEM-AUDIT-SEQ.
+
        READ-STATE-RECORD.
             MOVE "Y" TO STATE-RECORD-FOUND.
             READ STATE-FILE RECORD
                INVALID KEY
                MOVE "N" TO STATE-RECORD-FOUND.
 
+       READ-CONTROL-RECORD.
+            MOVE 1 TO CONTROL-KEY.
+            READ CONTROL-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR READING CONTROL RECORD".
+
+       REWRITE-CONTROL-RECORD.
+            REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
+
        GET-EXISTING-RECORD.
             PERFORM ACCEPT-EXISTING-KEY.
             PERFORM RE-ACCEPT-EXISTING-KEY
@@ -256,3 +454,16 @@
        RE-ACCEPT-EXISTING-KEY.
             DISPLAY "RECORD NOT FOUND".
             PERFORM ACCEPT-EXISTING-KEY.
+
+      *--------------------------------
+      * DATE ROUTINES
+      *--------------------------------
+
+            COPY "pldate.cbl".
+            COPY "dtfmt01.cbl".
+
+      *--------------------------------
+      * NUMERIC ENTRY VALIDATION
+      *--------------------------------
+
+            COPY "plnumval01.cbl".

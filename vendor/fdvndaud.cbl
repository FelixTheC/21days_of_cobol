@@ -0,0 +1,24 @@
+      ******************************************************************
+      * fdvndaud.cbl
+      * Vendor master change audit trail.
+      * Primary Key - VENDOR-AUDIT-KEY (vendor number + timestamp +
+      *    a same-second sequence number, so two changes logged in
+      *    the same second don't collide on the key)
+      *
+      * One record is written for every field changed through
+      * vndmnt04's CHANGE-MODE, recording what changed, what it was,
+      * what it became, and who changed it.
+      ******************************************************************
+       fd   vendor-audit-file
+            label records are standard.
+
+       01   vendor-audit-record.
+            05 vendor-audit-key.
+               10 audit-vendor-number       pic 9(5).
+               10 audit-date                pic 9(8).
+               10 audit-time                pic 9(8).
+               10 audit-sequence            pic 9(2).
+            05 audit-operator-id            pic x(10).
+            05 audit-field-changed          pic x(30).
+            05 audit-old-value              pic x(40).
+            05 audit-new-value              pic x(40).

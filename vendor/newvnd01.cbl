@@ -3,6 +3,13 @@
       * Date:
       * Purpose: training
       * Tectonics: cobc
+      *
+      * One-time conversion of the old (narrower) vendor-file layout
+      * into the current fdvnd04.cbl layout. Fields that did not exist
+      * on the old layout (tax ID, 1099 flag, status, email, fax,
+      * W-9/insurance, payment method, ACH routing/account) are
+      * defaulted so the converted record is valid on the new file -
+      * they can be filled in afterward through vndmnt04.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. newvnd01.
@@ -16,12 +23,13 @@
        DATA DIVISION.
        FILE SECTION.
 
-            copy "fdovnd01.cbl".
             copy "fdvnd04.cbl".
+            copy "fdovnd01.cbl".
 
        WORKING-STORAGE SECTION.
 
        77   old-vendor-file-at-end             pic x.
+       77   conversion-count                   pic 9(5) value zero.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
@@ -31,6 +39,7 @@
             perform closing-procedure.
 
        PROGRAM-DONE.
+            display "VENDORS CONVERTED: " conversion-count.
             STOP RUN.
 
        opening-procedure.
@@ -53,12 +62,34 @@
                    move "Y" to old-vendor-file-at-end.
 
        process-one-record.
-            move old-vendor-record to vendor-record.
+            perform convert-old-to-new-record.
             perform write-vendor-record.
 
             perform read-next-old-vendor-record.
 
+       convert-old-to-new-record.
+            initialize vendor-record.
+
+            move old-vendor-number         to vendor-number.
+            move old-vendor-name           to vendor-name.
+            move old-vendor-address-1      to vendor-address-1.
+            move old-vendor-address-2      to vendor-address-2.
+            move old-vendor-city           to vendor-city.
+            move old-vendor-state          to vendor-state.
+            move old-vendor-zip            to vendor-zip.
+            move old-vendor-contact        to vendor-contact.
+            move old-vendor-phone          to vendor-phone.
+
+            move "N"                       to vendor-1099-flag.
+            move "A"                       to vendor-status.
+            move "N"                       to vendor-w9-on-file.
+            move "C"                       to vendor-payment-method.
+            move "N"                       to vendor-class.
+
        write-vendor-record.
             write vendor-record
                invalid key
-               display "ERROR WRITING VENDOR RECORD".
+                   display "ERROR WRITING VENDOR RECORD - VENDOR # "
+                           vendor-number
+               not invalid key
+                   add 1 to conversion-count.

@@ -0,0 +1,209 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Bulk onboarding load - reads a comma-delimited file of new
+      * vendor rows (name,address-1,address-2,city,state,zip,contact,
+      * phone), runs each row through the same required-field and
+      * state-code checks as vndmnt04's add mode, and writes the good
+      * ones to vendor-file using the next control-file vendor number.
+      * Rows that fail validation are skipped and listed on the
+      * reject report instead of being written.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndimp01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+            COPY "slstate.cbl".
+            COPY "slcontrol.cbl".
+
+            SELECT OPTIONAL IMPORT-FILE
+               ASSIGN TO "VNDIMPRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT OPTIONAL PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            COPY "fdvnd04.cbl".
+            COPY "fdstate.cbl".
+            COPY "fdcontrol.cbl".
+
+       FD   IMPORT-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   IMPORT-RECORD                 PIC X(200).
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77   IMPORT-FILE-AT-END            PIC X.
+       77   STATE-RECORD-FOUND            PIC X.
+
+       77   ROW-ACCEPTED                  PIC X.
+       77   REJECT-REASON                 PIC X(40).
+
+       77   IMPORT-COUNT                  PIC 9(5) VALUE ZERO.
+       77   ACCEPTED-COUNT                PIC 9(5) VALUE ZERO.
+       77   REJECTED-COUNT                PIC 9(5) VALUE ZERO.
+
+       01   REJECT-LINE.
+            05 REJECT-NAME                PIC X(30).
+            05 FILLER                     PIC X     VALUE SPACE.
+            05 REJECT-MESSAGE             PIC X(40).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM MAIN-PROCESS.
+            PERFORM CLOSING-PROCEDURE.
+            PERFORM PROGRAM-DONE.
+
+       PROGRAM-EXIT.
+            EXIT PROGRAM.
+
+       PROGRAM-DONE.
+            DISPLAY "VENDOR ROWS READ: " IMPORT-COUNT.
+            DISPLAY "VENDORS LOADED: " ACCEPTED-COUNT.
+            DISPLAY "VENDORS REJECTED: " REJECTED-COUNT.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN INPUT IMPORT-FILE.
+            OPEN I-O VENDOR-FILE.
+            OPEN I-O STATE-FILE.
+            OPEN I-O CONTROL-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+            PERFORM PRINT-REJECT-HEADING.
+
+       CLOSING-PROCEDURE.
+            CLOSE IMPORT-FILE.
+            CLOSE VENDOR-FILE.
+            CLOSE STATE-FILE.
+            CLOSE CONTROL-FILE.
+            CLOSE PRINTER-FILE.
+
+       MAIN-PROCESS.
+            PERFORM READ-IMPORT-RECORD.
+            PERFORM PROCESS-ONE-ROW
+               UNTIL IMPORT-FILE-AT-END = "Y".
+
+       PROCESS-ONE-ROW.
+            ADD 1 TO IMPORT-COUNT.
+            PERFORM INIT-VENDOR-RECORD.
+            PERFORM UNSTRING-IMPORT-ROW.
+            PERFORM EDIT-IMPORT-ROW.
+            IF ROW-ACCEPTED = "Y"
+                PERFORM RETRIEVE-NEXT-VENDOR-NUMBER
+                PERFORM WRITE-VENDOR-RECORD
+                ADD 1 TO ACCEPTED-COUNT
+            ELSE
+                PERFORM PRINT-REJECT-LINE
+                ADD 1 TO REJECTED-COUNT.
+
+            PERFORM READ-IMPORT-RECORD.
+
+       INIT-VENDOR-RECORD.
+            INITIALIZE VENDOR-RECORD.
+            MOVE "N" TO VENDOR-1099-FLAG.
+            MOVE "A" TO VENDOR-STATUS.
+            MOVE "N" TO VENDOR-W9-ON-FILE.
+            MOVE "C" TO VENDOR-PAYMENT-METHOD.
+            MOVE "N" TO VENDOR-CLASS.
+            MOVE ZERO TO VENDOR-CREDIT-LIMIT.
+            MOVE ZERO TO VENDOR-PAYMENT-TERMS.
+
+       UNSTRING-IMPORT-ROW.
+            UNSTRING IMPORT-RECORD DELIMITED BY ","
+               INTO VENDOR-NAME
+                    VENDOR-ADDRESS-1
+                    VENDOR-ADDRESS-2
+                    VENDOR-CITY
+                    VENDOR-STATE
+                    VENDOR-ZIP
+                    VENDOR-CONTACT
+                    VENDOR-PHONE.
+            INSPECT VENDOR-RECORD
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       EDIT-IMPORT-ROW.
+            MOVE "Y" TO ROW-ACCEPTED.
+            MOVE SPACES TO REJECT-REASON.
+            IF VENDOR-NAME = SPACE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VENDOR NAME MUST BE ENTERED" TO REJECT-REASON
+            ELSE IF VENDOR-ADDRESS-1 = SPACE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VENDOR ADDRESS-1 MUST BE ENTERED"
+                   TO REJECT-REASON
+            ELSE IF VENDOR-CITY = SPACE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VENDOR CITY MUST BE ENTERED" TO REJECT-REASON
+            ELSE IF VENDOR-STATE = SPACE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VENDOR STATE MUST BE ENTERED" TO REJECT-REASON
+            ELSE IF VENDOR-PHONE = SPACE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VENDOR PHONE MUST BE ENTERED" TO REJECT-REASON
+            ELSE
+                PERFORM CHECK-STATE-CODE-ON-FILE.
+
+       CHECK-STATE-CODE-ON-FILE.
+            MOVE VENDOR-STATE TO STATE-CODE.
+            PERFORM READ-STATE-RECORD.
+            IF STATE-RECORD-FOUND = "N"
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "STATE CODE NOT FOUND IN CODES FILE"
+                   TO REJECT-REASON.
+
+       RETRIEVE-NEXT-VENDOR-NUMBER.
+            MOVE 1 TO CONTROL-KEY.
+            READ CONTROL-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR READING CONTROL RECORD".
+            ADD 1 TO CONTROL-LAST-VENDOR.
+            MOVE CONTROL-LAST-VENDOR TO VENDOR-NUMBER.
+            REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
+
+       WRITE-VENDOR-RECORD.
+            WRITE VENDOR-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY EXISTS".
+
+       READ-STATE-RECORD.
+            MOVE "Y" TO STATE-RECORD-FOUND.
+            READ STATE-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO STATE-RECORD-FOUND.
+
+       READ-IMPORT-RECORD.
+            MOVE "N" TO IMPORT-FILE-AT-END.
+            READ IMPORT-FILE
+               AT END
+               MOVE "Y" TO IMPORT-FILE-AT-END.
+
+       PRINT-REJECT-HEADING.
+            MOVE "VENDOR IMPORT REJECT REPORT" TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD.
+            MOVE SPACES TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD.
+
+       PRINT-REJECT-LINE.
+            MOVE SPACES TO REJECT-LINE.
+            MOVE VENDOR-NAME TO REJECT-NAME.
+            MOVE REJECT-REASON TO REJECT-MESSAGE.
+            MOVE REJECT-LINE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD.

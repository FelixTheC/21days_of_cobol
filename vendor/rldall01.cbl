@@ -0,0 +1,210 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Reload utility - the counterpart to BKUPALL1. Operator picks
+      * which file to restore and enters the backup date (CCYYMMDD)
+      * of a prior BKUPALL1 run; this program re-creates that indexed
+      * file from the matching dated sequential backup copy. Used to
+      * recover a vendor-file, voucher-file, control-file, or
+      * state-file that has been lost or corrupted.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rldall01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+            COPY "slstate.cbl".
+            COPY "slvouch.cbl".
+            COPY "slcontrol.cbl".
+
+            SELECT OPTIONAL VENDOR-BACKUP-FILE
+               ASSIGN TO WS-VENDOR-BACKUP-NAME
+               ORGANIZATION IS SEQUENTIAL.
+
+            SELECT OPTIONAL STATE-BACKUP-FILE
+               ASSIGN TO WS-STATE-BACKUP-NAME
+               ORGANIZATION IS SEQUENTIAL.
+
+            SELECT OPTIONAL VOUCHER-BACKUP-FILE
+               ASSIGN TO WS-VOUCHER-BACKUP-NAME
+               ORGANIZATION IS SEQUENTIAL.
+
+            SELECT OPTIONAL CONTROL-BACKUP-FILE
+               ASSIGN TO WS-CONTROL-BACKUP-NAME
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            COPY "fdvnd04.cbl".
+            COPY "fdstate.cbl".
+            COPY "fdvouch.cbl".
+            COPY "fdcontrol.cbl".
+
+       FD   VENDOR-BACKUP-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   VENDOR-BACKUP-RECORD          PIC X(289).
+
+       FD   STATE-BACKUP-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   STATE-BACKUP-RECORD           PIC X(22).
+
+       FD   VOUCHER-BACKUP-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   VOUCHER-BACKUP-RECORD         PIC X(114).
+
+       FD   CONTROL-BACKUP-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   CONTROL-BACKUP-RECORD         PIC X(41).
+
+       WORKING-STORAGE SECTION.
+
+       77   WS-BACKUP-DATE                PIC 9(8).
+       77   WS-RELOAD-PICK                PIC X.
+            88 RELOAD-VENDOR              VALUE "1".
+            88 RELOAD-STATE               VALUE "2".
+            88 RELOAD-VOUCHER             VALUE "3".
+            88 RELOAD-CONTROL             VALUE "4".
+            88 RELOAD-PICK-IS-VALID       VALUES "1" THRU "4".
+
+       77   WS-VENDOR-BACKUP-NAME         PIC X(20).
+       77   WS-STATE-BACKUP-NAME          PIC X(20).
+       77   WS-VOUCHER-BACKUP-NAME        PIC X(20).
+       77   WS-CONTROL-BACKUP-NAME        PIC X(20).
+
+       77   BACKUP-FILE-AT-END            PIC X.
+       77   RELOAD-COUNT                  PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM GET-RELOAD-PICK.
+            PERFORM GET-BACKUP-DATE.
+            PERFORM BUILD-BACKUP-FILE-NAMES.
+
+            EVALUATE TRUE
+               WHEN RELOAD-VENDOR
+                  PERFORM RELOAD-VENDOR-FILE
+               WHEN RELOAD-STATE
+                  PERFORM RELOAD-STATE-FILE
+               WHEN RELOAD-VOUCHER
+                  PERFORM RELOAD-VOUCHER-FILE
+               WHEN RELOAD-CONTROL
+                  PERFORM RELOAD-CONTROL-FILE
+            END-EVALUATE.
+            PERFORM PROGRAM-DONE.
+
+       PROGRAM-DONE.
+            DISPLAY "RECORDS RELOADED: " RELOAD-COUNT.
+            STOP RUN.
+
+       GET-RELOAD-PICK.
+            DISPLAY "1 - RELOAD VENDOR FILE".
+            DISPLAY "2 - RELOAD STATE FILE".
+            DISPLAY "3 - RELOAD VOUCHER FILE".
+            DISPLAY "4 - RELOAD CONTROL FILE".
+            DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+            ACCEPT WS-RELOAD-PICK.
+            IF NOT RELOAD-PICK-IS-VALID
+               DISPLAY "INVALID CHOICE - TRY AGAIN"
+               PERFORM GET-RELOAD-PICK.
+
+       GET-BACKUP-DATE.
+            DISPLAY "ENTER BACKUP DATE (CCYYMMDD): " WITH NO ADVANCING.
+            ACCEPT WS-BACKUP-DATE.
+
+       BUILD-BACKUP-FILE-NAMES.
+            STRING "VNDBK" WS-BACKUP-DATE DELIMITED BY SIZE
+               INTO WS-VENDOR-BACKUP-NAME.
+            STRING "STCBK" WS-BACKUP-DATE DELIMITED BY SIZE
+               INTO WS-STATE-BACKUP-NAME.
+            STRING "VCHBK" WS-BACKUP-DATE DELIMITED BY SIZE
+               INTO WS-VOUCHER-BACKUP-NAME.
+            STRING "CTLBK" WS-BACKUP-DATE DELIMITED BY SIZE
+               INTO WS-CONTROL-BACKUP-NAME.
+
+       RELOAD-VENDOR-FILE.
+            OPEN INPUT VENDOR-BACKUP-FILE.
+            OPEN OUTPUT VENDOR-FILE.
+            PERFORM READ-NEXT-BACKUP-RECORD.
+            PERFORM UNTIL BACKUP-FILE-AT-END = "Y"
+               MOVE VENDOR-BACKUP-RECORD TO VENDOR-RECORD
+               WRITE VENDOR-RECORD
+                  INVALID KEY
+                  DISPLAY "DUPLICATE VENDOR NUMBER ON BACKUP - SKIPPED"
+                  NOT INVALID KEY
+                  ADD 1 TO RELOAD-COUNT
+               END-WRITE
+               PERFORM READ-NEXT-BACKUP-RECORD
+            END-PERFORM.
+            CLOSE VENDOR-BACKUP-FILE.
+            CLOSE VENDOR-FILE.
+
+       READ-NEXT-BACKUP-RECORD.
+            MOVE "N" TO BACKUP-FILE-AT-END.
+            EVALUATE TRUE
+               WHEN RELOAD-VENDOR
+                  READ VENDOR-BACKUP-FILE
+                     AT END MOVE "Y" TO BACKUP-FILE-AT-END
+                  END-READ
+               WHEN RELOAD-STATE
+                  READ STATE-BACKUP-FILE
+                     AT END MOVE "Y" TO BACKUP-FILE-AT-END
+                  END-READ
+               WHEN RELOAD-VOUCHER
+                  READ VOUCHER-BACKUP-FILE
+                     AT END MOVE "Y" TO BACKUP-FILE-AT-END
+                  END-READ
+            END-EVALUATE.
+
+       RELOAD-STATE-FILE.
+            OPEN INPUT STATE-BACKUP-FILE.
+            OPEN OUTPUT STATE-FILE.
+            PERFORM READ-NEXT-BACKUP-RECORD.
+            PERFORM UNTIL BACKUP-FILE-AT-END = "Y"
+               MOVE STATE-BACKUP-RECORD TO STATE-RECORD
+               WRITE STATE-RECORD
+                  INVALID KEY
+                  DISPLAY "DUPLICATE STATE CODE ON BACKUP - SKIPPED"
+                  NOT INVALID KEY
+                  ADD 1 TO RELOAD-COUNT
+               END-WRITE
+               PERFORM READ-NEXT-BACKUP-RECORD
+            END-PERFORM.
+            CLOSE STATE-BACKUP-FILE.
+            CLOSE STATE-FILE.
+
+       RELOAD-VOUCHER-FILE.
+            OPEN INPUT VOUCHER-BACKUP-FILE.
+            OPEN OUTPUT VOUCHER-FILE.
+            PERFORM READ-NEXT-BACKUP-RECORD.
+            PERFORM UNTIL BACKUP-FILE-AT-END = "Y"
+               MOVE VOUCHER-BACKUP-RECORD TO VOUCHER-RECORD
+               WRITE VOUCHER-RECORD
+                  INVALID KEY
+                  DISPLAY "DUPLICATE VOUCHER NUMBER ON BACKUP - SKIPPED"
+                  NOT INVALID KEY
+                  ADD 1 TO RELOAD-COUNT
+               END-WRITE
+               PERFORM READ-NEXT-BACKUP-RECORD
+            END-PERFORM.
+            CLOSE VOUCHER-BACKUP-FILE.
+            CLOSE VOUCHER-FILE.
+
+       RELOAD-CONTROL-FILE.
+            OPEN INPUT CONTROL-BACKUP-FILE.
+            OPEN OUTPUT CONTROL-FILE.
+            READ CONTROL-BACKUP-FILE
+               AT END
+               DISPLAY "NO CONTROL BACKUP RECORD FOUND"
+               NOT AT END
+               MOVE CONTROL-BACKUP-RECORD TO CONTROL-RECORD
+               WRITE CONTROL-RECORD
+               ADD 1 TO RELOAD-COUNT
+            END-READ.
+            CLOSE CONTROL-BACKUP-FILE.
+            CLOSE CONTROL-FILE.

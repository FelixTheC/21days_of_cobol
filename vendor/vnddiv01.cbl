@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Diversity spend report - totals voucher-file paid amounts by
+      * vendor-class (minority-owned, woman-owned, veteran-owned, or
+      * none) for our quarterly supplier-diversity compliance filing.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vnddiv01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+            COPY "slvouch.cbl".
+
+            SELECT OPTIONAL PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd04.cbl".
+            COPY "fdvouch.cbl".
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01   DETAIL-LINE.
+            05 PRINT-CLASS-NAME           PIC X(20).
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-CLASS-TOTAL          PIC ZZZ,ZZ9.99-.
+
+       01   COLUMN-LINE.
+            05 FILLER                     PIC X(5)  VALUE "CLASS".
+            05 FILLER                     PIC X(17) VALUE SPACE.
+            05 FILLER                     PIC X(11) VALUE "TOTAL PAID".
+
+       01   TITLE-LINE.
+            05 FILLER                     PIC X(18) VALUE SPACE.
+            05 FILLER                     PIC X(23)
+                             VALUE "DIVERSITY SPEND REPORT".
+
+       01   TOTAL-LINE.
+            05 FILLER                     PIC X(13) VALUE
+                             "GRAND TOTAL: ".
+            05 PRINT-GRAND-TOTAL          PIC ZZZ,ZZ9.99-.
+
+       01   CLASS-TOTAL-TABLE.
+            05 CLASS-TOTAL-ENTRY OCCURS 4 TIMES.
+               10 CLASS-TOTAL-CODE        PIC X.
+               10 CLASS-TOTAL-NAME        PIC X(20).
+               10 CLASS-TOTAL-AMOUNT      PIC S9(8)V99 VALUE ZERO.
+
+       77   CLASS-INDEX                   PIC 9.
+       77   VENDOR-FILE-AT-END            PIC X.
+       77   VOUCHER-FILE-AT-END           PIC X.
+       77   VENDOR-TOTAL-PAID             PIC S9(7)V99.
+       77   GRAND-TOTAL                   PIC S9(8)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM INIT-CLASS-TOTAL-TABLE.
+
+            MOVE "N" TO VENDOR-FILE-AT-END.
+            PERFORM READ-NEXT-VENDOR-RECORD.
+            PERFORM SUM-EACH-VENDOR
+               UNTIL VENDOR-FILE-AT-END = "Y".
+
+            PERFORM PRINT-THE-REPORT.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN INPUT VENDOR-FILE.
+            OPEN INPUT VOUCHER-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE VENDOR-FILE.
+            CLOSE VOUCHER-FILE.
+            CLOSE PRINTER-FILE.
+
+       INIT-CLASS-TOTAL-TABLE.
+            MOVE "M" TO CLASS-TOTAL-CODE (1).
+            MOVE "MINORITY-OWNED" TO CLASS-TOTAL-NAME (1).
+            MOVE "W" TO CLASS-TOTAL-CODE (2).
+            MOVE "WOMAN-OWNED" TO CLASS-TOTAL-NAME (2).
+            MOVE "V" TO CLASS-TOTAL-CODE (3).
+            MOVE "VETERAN-OWNED" TO CLASS-TOTAL-NAME (3).
+            MOVE "N" TO CLASS-TOTAL-CODE (4).
+            MOVE "NONE" TO CLASS-TOTAL-NAME (4).
+
+       SUM-EACH-VENDOR.
+            PERFORM SUM-VENDOR-PAID-AMOUNT.
+            IF VENDOR-TOTAL-PAID NOT = ZERO
+                PERFORM ADD-TO-CLASS-TOTAL.
+            PERFORM READ-NEXT-VENDOR-RECORD.
+
+       SUM-VENDOR-PAID-AMOUNT.
+            MOVE ZERO TO VENDOR-TOTAL-PAID.
+            CLOSE VOUCHER-FILE.
+            OPEN INPUT VOUCHER-FILE.
+            MOVE "N" TO VOUCHER-FILE-AT-END.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            PERFORM ADD-VOUCHER-PAID-AMOUNT
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       ADD-VOUCHER-PAID-AMOUNT.
+            IF VOUCHER-VENDOR = VENDOR-NUMBER AND
+                  VOUCHER-PAID-DATE NOT = ZEROES
+                ADD VOUCHER-PAID-AMOUNT TO VENDOR-TOTAL-PAID.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       READ-NEXT-VOUCHER-RECORD.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       ADD-TO-CLASS-TOTAL.
+            PERFORM VARYING CLASS-INDEX FROM 1 BY 1
+               UNTIL CLASS-INDEX > 4
+                  OR CLASS-TOTAL-CODE (CLASS-INDEX) = VENDOR-CLASS
+            END-PERFORM.
+            IF CLASS-INDEX > 4
+                MOVE 4 TO CLASS-INDEX.
+            ADD VENDOR-TOTAL-PAID TO CLASS-TOTAL-AMOUNT (CLASS-INDEX).
+            ADD VENDOR-TOTAL-PAID TO GRAND-TOTAL.
+
+       READ-NEXT-VENDOR-RECORD.
+            READ VENDOR-FILE NEXT RECORD
+               AT END MOVE "Y" TO VENDOR-FILE-AT-END.
+
+       PRINT-THE-REPORT.
+            MOVE TITLE-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+            MOVE COLUMN-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+            PERFORM VARYING CLASS-INDEX FROM 1 BY 1
+               UNTIL CLASS-INDEX > 4
+                PERFORM PRINT-CLASS-LINE
+            END-PERFORM.
+            PERFORM LINE-FEED.
+            MOVE SPACE TO TOTAL-LINE.
+            MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+            MOVE TOTAL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       PRINT-CLASS-LINE.
+            MOVE SPACE TO DETAIL-LINE.
+            MOVE CLASS-TOTAL-NAME (CLASS-INDEX) TO PRINT-CLASS-NAME.
+            MOVE CLASS-TOTAL-AMOUNT (CLASS-INDEX) TO PRINT-CLASS-TOTAL.
+            MOVE DETAIL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+       LINE-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.

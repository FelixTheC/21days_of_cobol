@@ -0,0 +1,62 @@
+      ******************************************************************
+      * vndmdadd02.cbl
+      ******************************************************************
+       ADD-MODE.
+            MOVE "ADD" TO THE-MODE.
+            MOVE "Y" TO ADD-ANOTHER.
+            PERFORM GET-NEW-VENDOR-NUMBER.
+            PERFORM ADD-RECORDS
+               UNTIL ADD-ANOTHER = "N".
+
+       GET-NEW-VENDOR-NUMBER.
+            PERFORM INIT-VENDOR-RECORD.
+            PERFORM RETRIEVE-NEXT-VENDOR-NUMBER.
+            DISPLAY "VENDOR NUMBER ASSIGNED: " VENDOR-NUMBER.
+
+       RETRIEVE-NEXT-VENDOR-NUMBER.
+            PERFORM READ-CONTROL-RECORD.
+            ADD 1 TO CONTROL-LAST-VENDOR.
+            MOVE CONTROL-LAST-VENDOR TO VENDOR-NUMBER.
+            PERFORM REWRITE-CONTROL-RECORD.
+
+       ADD-RECORDS.
+            PERFORM ENTER-REMAINING-FIELDS.
+            PERFORM CHECK-FOR-DUPLICATE-NAME.
+            PERFORM WRITE-VENDOR-RECORD.
+            PERFORM WRITE-SYSTEM-AUDIT-RECORD-FOR-ADD.
+            PERFORM GET-ADD-ANOTHER.
+
+       GET-ADD-ANOTHER.
+            PERFORM ACCEPT-ADD-ANOTHER.
+            PERFORM RE-ACCEPT-ADD-ANOTHER
+               UNTIL ADD-ANOTHER = "Y" OR "N".
+
+       ACCEPT-ADD-ANOTHER.
+            DISPLAY "ADD ANOTHER VENDOR (Y/N)?".
+            ACCEPT ADD-ANOTHER.
+            INSPECT ADD-ANOTHER
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+            IF ADD-ANOTHER = "Y"
+                PERFORM GET-NEW-VENDOR-NUMBER.
+
+       RE-ACCEPT-ADD-ANOTHER.
+            DISPLAY "YOU MUST ENTER YES (Y) OR NO (N)".
+            PERFORM ACCEPT-ADD-ANOTHER.
+
+       CHECK-FOR-DUPLICATE-NAME.
+            MOVE VENDOR-RECORD TO SAVED-VENDOR-RECORD.
+            MOVE VENDOR-NAME TO DUPLICATE-NAME-CHECK.
+            MOVE "N" TO DUPLICATE-CHECK-AT-END.
+            START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NAME
+               INVALID KEY
+               MOVE "Y" TO DUPLICATE-CHECK-AT-END.
+            IF DUPLICATE-CHECK-AT-END = "N"
+                READ VENDOR-FILE NEXT RECORD
+                   AT END MOVE "Y" TO DUPLICATE-CHECK-AT-END
+                END-READ
+                IF DUPLICATE-CHECK-AT-END = "N" AND
+                      VENDOR-NAME = DUPLICATE-NAME-CHECK
+                    DISPLAY "POSSIBLE DUPLICATE - VENDOR #"
+                       VENDOR-NUMBER " ALREADY HAS THIS NAME".
+            MOVE SAVED-VENDOR-RECORD TO VENDOR-RECORD.

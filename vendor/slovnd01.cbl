@@ -0,0 +1,10 @@
+      ******************************************************************
+      * slovnd01.cbl
+      * Old (pre-fdvnd04) vendor master file, kept only so the one-time
+      * conversion program (newvnd01.cbl) has something to read from.
+      ******************************************************************
+            SELECT OLD-VENDOR-FILE
+               ASSIGN TO "oldvendor"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS OLD-VENDOR-NUMBER
+               ACCESS MODE IS DYNAMIC.

@@ -0,0 +1,23 @@
+      ******************************************************************
+      * fdovnd01.cbl
+      * Old (pre-fdvnd04) vendor master record layout.
+      * Primary Key - OLD-VENDOR-NUMBER
+      *
+      * This is the layout vendor-file used before TAX-ID, 1099,
+      * STATUS, EMAIL, FAX, W-9/insurance, and ACH fields were added -
+      * see fdvnd04.cbl for the current layout. Kept only so
+      * newvnd01.cbl has a record to convert from.
+      ******************************************************************
+       fd   old-vendor-file
+            label records are standard.
+
+       01   old-vendor-record.
+            05 old-vendor-number               pic 9(5).
+            05 old-vendor-name                 pic x(30).
+            05 old-vendor-address-1            pic x(30).
+            05 old-vendor-address-2            pic x(30).
+            05 old-vendor-city                 pic x(20).
+            05 old-vendor-state                pic x(2).
+            05 old-vendor-zip                  pic x(10).
+            05 old-vendor-contact               pic x(30).
+            05 old-vendor-phone                pic x(15).

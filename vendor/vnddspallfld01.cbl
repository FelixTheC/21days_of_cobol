@@ -0,0 +1,100 @@
+      ******************************************************************
+      * vnddspallfld01.cbl
+      * Routines shared by CHANGE, INQUIRE and DELETE for displaying
+      * all fields of the current vendor record.
+      ******************************************************************
+       DISPLAY-ALL-FIELDS.
+            DISPLAY " ".
+            DISPLAY "VENDOR NUMBER: " VENDOR-NUMBER.
+            PERFORM DISPLAY-VENDOR-NAME.
+            PERFORM DISPLAY-VENDOR-ADDRESS-1.
+            PERFORM DISPLAY-VENDOR-ADDRESS-2.
+            PERFORM DISPLAY-VENDOR-CITY.
+            PERFORM DISPLAY-VENDOR-STATE.
+            PERFORM DISPLAY-VENDOR-ZIP.
+            PERFORM DISPLAY-VENDOR-CONTACT.
+            PERFORM DISPLAY-VENDOR-PHONE.
+            PERFORM DISPLAY-VENDOR-TAX-ID.
+            PERFORM DISPLAY-VENDOR-1099-FLAG.
+            PERFORM DISPLAY-VENDOR-STATUS.
+            PERFORM DISPLAY-VENDOR-EMAIL.
+            PERFORM DISPLAY-VENDOR-FAX.
+            PERFORM DISPLAY-VENDOR-W9-ON-FILE.
+            PERFORM DISPLAY-VENDOR-INSURANCE-EXPIRATION.
+            PERFORM DISPLAY-VENDOR-PAYMENT-METHOD.
+            PERFORM DISPLAY-VENDOR-ABA-ROUTING-NUMBER.
+            PERFORM DISPLAY-VENDOR-BANK-ACCOUNT-NUMBER.
+            PERFORM DISPLAY-VENDOR-CLASS.
+            PERFORM DISPLAY-VENDOR-CREDIT-LIMIT.
+            PERFORM DISPLAY-VENDOR-PAYMENT-TERMS.
+            DISPLAY " ".
+
+       DISPLAY-VENDOR-NAME.
+            DISPLAY "1. VENDOR NAME: " VENDOR-NAME.
+
+       DISPLAY-VENDOR-ADDRESS-1.
+            DISPLAY "2. VENDOR ADDRESS-1: " VENDOR-ADDRESS-1.
+
+       DISPLAY-VENDOR-ADDRESS-2.
+            DISPLAY "3. VENDOR ADDRESS-2: " VENDOR-ADDRESS-2.
+
+       DISPLAY-VENDOR-CITY.
+            DISPLAY "4. VENDOR CITY: " VENDOR-CITY.
+
+       DISPLAY-VENDOR-STATE.
+            DISPLAY "5. VENDOR STATE: " VENDOR-STATE.
+
+       DISPLAY-VENDOR-ZIP.
+            DISPLAY "6. VENDOR ZIP: " VENDOR-ZIP.
+
+       DISPLAY-VENDOR-CONTACT.
+            DISPLAY "7. VENDOR CONTACT: " VENDOR-CONTACT.
+
+       DISPLAY-VENDOR-PHONE.
+            DISPLAY "8. VENDOR PHONE: " VENDOR-PHONE.
+
+       DISPLAY-VENDOR-TAX-ID.
+            DISPLAY "9. VENDOR TAX ID: " VENDOR-TAX-ID.
+
+       DISPLAY-VENDOR-1099-FLAG.
+            DISPLAY "10. 1099 ELIGIBLE: " VENDOR-1099-FLAG.
+
+       DISPLAY-VENDOR-STATUS.
+            DISPLAY "11. VENDOR STATUS: " VENDOR-STATUS.
+
+       DISPLAY-VENDOR-EMAIL.
+            DISPLAY "12. VENDOR EMAIL: " VENDOR-EMAIL.
+
+       DISPLAY-VENDOR-FAX.
+            DISPLAY "13. VENDOR FAX: " VENDOR-FAX.
+
+       DISPLAY-VENDOR-W9-ON-FILE.
+            DISPLAY "14. W-9 ON FILE: " VENDOR-W9-ON-FILE.
+
+       DISPLAY-VENDOR-INSURANCE-EXPIRATION.
+            MOVE VENDOR-INSURANCE-EXPIRATION TO DATE-CCYYMMDD.
+            PERFORM FORMAT-THE-DATE.
+            DISPLAY "15. INSURANCE EXPIRATION: " FORMATTED-DATE.
+
+       DISPLAY-VENDOR-PAYMENT-METHOD.
+            DISPLAY "16. PAYMENT METHOD: " VENDOR-PAYMENT-METHOD.
+
+       DISPLAY-VENDOR-ABA-ROUTING-NUMBER.
+            DISPLAY "17. ABA ROUTING NUMBER: "
+               VENDOR-ABA-ROUTING-NUMBER.
+
+       DISPLAY-VENDOR-BANK-ACCOUNT-NUMBER.
+            DISPLAY "18. BANK ACCOUNT NUMBER: "
+               VENDOR-BANK-ACCOUNT-NUMBER.
+
+       DISPLAY-VENDOR-CLASS.
+            DISPLAY "19. VENDOR CLASS: " VENDOR-CLASS.
+
+       DISPLAY-VENDOR-CREDIT-LIMIT.
+            MOVE VENDOR-CREDIT-LIMIT TO VENDOR-CREDIT-LIMIT-FIELD.
+            DISPLAY "20. CREDIT LIMIT: " VENDOR-CREDIT-LIMIT-FIELD.
+
+       DISPLAY-VENDOR-PAYMENT-TERMS.
+            MOVE VENDOR-PAYMENT-TERMS TO VENDOR-PAYMENT-TERMS-FIELD.
+            DISPLAY "21. PAYMENT TERMS (DAYS): "
+               VENDOR-PAYMENT-TERMS-FIELD.

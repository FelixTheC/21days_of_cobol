@@ -0,0 +1,205 @@
+      ******************************************************************
+      * vndmdchng02.cbl
+      ******************************************************************
+       CHANGE-MODE.
+            MOVE "CHANGE" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM CHANGE-RECORDS
+               UNTIL VENDOR-NUMBER = ZEROES.
+
+       CHANGE-RECORDS.
+            PERFORM GET-FIELD-TO-CHANGE.
+            PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+            PERFORM GET-EXISTING-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+            PERFORM DISPLAY-ALL-FIELDS.
+            PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+            DISPLAY "ENTER THE NUMBER OF THE FIELD".
+            DISPLAY "TO CHANGE (1-21) OR 0 TO EXIT".
+            ACCEPT WHICH-FIELD.
+            PERFORM RE-ASK-WHICH-FIELD
+               UNTIL WHICH-FIELD NOT > 21.
+
+       RE-ASK-WHICH-FIELD.
+            DISPLAY "INVALID ENTRY".
+            DISPLAY "ENTER THE NUMBER OF THE FIELD".
+            DISPLAY "TO CHANGE (1-21) OR 0 TO EXIT".
+            ACCEPT WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+            PERFORM CHANGE-THIS-FIELD.
+            PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+            MOVE VENDOR-RECORD TO SYSTEM-AUDIT-SAVED-IMAGE.
+            PERFORM CAPTURE-FIELD-NAME-AND-OLD-VALUE.
+
+            IF WHICH-FIELD = 1
+                PERFORM ENTER-VENDOR-NAME.
+            IF WHICH-FIELD = 2
+                PERFORM ENTER-VENDOR-ADDRESS-1.
+            IF WHICH-FIELD = 3
+                PERFORM ENTER-VENDOR-ADDRESS-2.
+            IF WHICH-FIELD = 4
+                PERFORM ENTER-VENDOR-CITY.
+            IF WHICH-FIELD = 5
+                PERFORM ENTER-VENDOR-STATE.
+            IF WHICH-FIELD = 6
+                PERFORM ENTER-VENDOR-ZIP.
+            IF WHICH-FIELD = 7
+                PERFORM ENTER-VENDOR-CONTACT.
+            IF WHICH-FIELD = 8
+                PERFORM ENTER-VENDOR-PHONE.
+            IF WHICH-FIELD = 9
+                PERFORM ENTER-VENDOR-TAX-ID.
+            IF WHICH-FIELD = 10
+                PERFORM ENTER-VENDOR-1099-FLAG.
+            IF WHICH-FIELD = 11
+                PERFORM ENTER-VENDOR-STATUS.
+            IF WHICH-FIELD = 12
+                PERFORM ENTER-VENDOR-EMAIL.
+            IF WHICH-FIELD = 13
+                PERFORM ENTER-VENDOR-FAX.
+            IF WHICH-FIELD = 14
+                PERFORM ENTER-VENDOR-W9-ON-FILE.
+            IF WHICH-FIELD = 15
+                PERFORM ENTER-VENDOR-INSURANCE-EXPIRATION.
+            IF WHICH-FIELD = 16
+                PERFORM ENTER-VENDOR-PAYMENT-METHOD.
+            IF WHICH-FIELD = 17
+                PERFORM ENTER-VENDOR-ABA-ROUTING-NUMBER.
+            IF WHICH-FIELD = 18
+                PERFORM ENTER-VENDOR-BANK-ACCOUNT-NUMBER.
+            IF WHICH-FIELD = 19
+                PERFORM ENTER-VENDOR-CLASS.
+            IF WHICH-FIELD = 20
+                PERFORM ENTER-VENDOR-CREDIT-LIMIT.
+            IF WHICH-FIELD = 21
+                PERFORM ENTER-VENDOR-PAYMENT-TERMS.
+
+            PERFORM CAPTURE-NEW-VALUE-AND-LOG.
+            PERFORM REWRITE-VENDOR-RECORD.
+            PERFORM WRITE-SYSTEM-AUDIT-RECORD-FOR-CHANGE.
+
+      *--------------------------------
+      * AUDIT TRAIL FOR THIS CHANGE
+      *--------------------------------
+       CAPTURE-FIELD-NAME-AND-OLD-VALUE.
+            MOVE SPACES TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 1
+                MOVE "VENDOR-NAME" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-NAME TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 2
+                MOVE "VENDOR-ADDRESS-1" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-ADDRESS-1 TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 3
+                MOVE "VENDOR-ADDRESS-2" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-ADDRESS-2 TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 4
+                MOVE "VENDOR-CITY" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-CITY TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 5
+                MOVE "VENDOR-STATE" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-STATE TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 6
+                MOVE "VENDOR-ZIP" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-ZIP TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 7
+                MOVE "VENDOR-CONTACT" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-CONTACT TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 8
+                MOVE "VENDOR-PHONE" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-PHONE TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 9
+                MOVE "VENDOR-TAX-ID" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-TAX-ID TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 10
+                MOVE "VENDOR-1099-FLAG" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-1099-FLAG TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 11
+                MOVE "VENDOR-STATUS" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-STATUS TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 12
+                MOVE "VENDOR-EMAIL" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-EMAIL TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 13
+                MOVE "VENDOR-FAX" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-FAX TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 14
+                MOVE "VENDOR-W9-ON-FILE" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-W9-ON-FILE TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 15
+                MOVE "VENDOR-INSURANCE-EXPIRATION" TO
+                    AUDIT-FIELD-CHANGED
+                MOVE VENDOR-INSURANCE-EXPIRATION TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 16
+                MOVE "VENDOR-PAYMENT-METHOD" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-PAYMENT-METHOD TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 17
+                MOVE "VENDOR-ABA-ROUTING-NUMBER" TO
+                    AUDIT-FIELD-CHANGED
+                MOVE VENDOR-ABA-ROUTING-NUMBER TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 18
+                MOVE "VENDOR-BANK-ACCOUNT-NUMBER" TO
+                    AUDIT-FIELD-CHANGED
+                MOVE VENDOR-BANK-ACCOUNT-NUMBER TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 19
+                MOVE "VENDOR-CLASS" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-CLASS TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 20
+                MOVE "VENDOR-CREDIT-LIMIT" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-CREDIT-LIMIT TO AUDIT-OLD-VALUE.
+            IF WHICH-FIELD = 21
+                MOVE "VENDOR-PAYMENT-TERMS" TO AUDIT-FIELD-CHANGED
+                MOVE VENDOR-PAYMENT-TERMS TO AUDIT-OLD-VALUE.
+
+       CAPTURE-NEW-VALUE-AND-LOG.
+            MOVE SPACES TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 1
+                MOVE VENDOR-NAME TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 2
+                MOVE VENDOR-ADDRESS-1 TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 3
+                MOVE VENDOR-ADDRESS-2 TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 4
+                MOVE VENDOR-CITY TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 5
+                MOVE VENDOR-STATE TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 6
+                MOVE VENDOR-ZIP TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 7
+                MOVE VENDOR-CONTACT TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 8
+                MOVE VENDOR-PHONE TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 9
+                MOVE VENDOR-TAX-ID TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 10
+                MOVE VENDOR-1099-FLAG TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 11
+                MOVE VENDOR-STATUS TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 12
+                MOVE VENDOR-EMAIL TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 13
+                MOVE VENDOR-FAX TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 14
+                MOVE VENDOR-W9-ON-FILE TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 15
+                MOVE VENDOR-INSURANCE-EXPIRATION TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 16
+                MOVE VENDOR-PAYMENT-METHOD TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 17
+                MOVE VENDOR-ABA-ROUTING-NUMBER TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 18
+                MOVE VENDOR-BANK-ACCOUNT-NUMBER TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 19
+                MOVE VENDOR-CLASS TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 20
+                MOVE VENDOR-CREDIT-LIMIT TO AUDIT-NEW-VALUE.
+            IF WHICH-FIELD = 21
+                MOVE VENDOR-PAYMENT-TERMS TO AUDIT-NEW-VALUE.
+
+            PERFORM WRITE-AUDIT-RECORD.

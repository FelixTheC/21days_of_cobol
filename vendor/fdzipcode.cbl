@@ -0,0 +1,11 @@
+      ******************************************************************
+      * fdzipcode.cbl
+      * Primary Key - ZIP-CODE
+      ******************************************************************
+       fd   zip-code-file
+            label records are standard.
+
+       01   zip-code-record.
+            05 zip-code                     pic x(5).
+            05 zip-city                     pic x(20).
+            05 zip-state                    pic x(2).

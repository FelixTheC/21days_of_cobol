@@ -0,0 +1,10 @@
+      ******************************************************************
+      * slphone01.cbl
+      * Unified phone-directory file - one file, one layout, shared by
+      * every phone-directory program.
+      ******************************************************************
+            SELECT PHONE-FILE
+               ASSIGN TO "phone.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PHONE-NAME-KEY
+               ACCESS MODE IS DYNAMIC.

@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. holbld01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            copy "slholiday.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            copy "fdholiday.cbl".
+
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            open output holiday-file.
+
+            move 20260101 to holiday-date.
+            move "NEW YEAR'S DAY" to holiday-description.
+            write holiday-record.
+
+            move 20260525 to holiday-date.
+            move "MEMORIAL DAY" to holiday-description.
+            write holiday-record.
+
+            move 20260704 to holiday-date.
+            move "INDEPENDENCE DAY" to holiday-description.
+            write holiday-record.
+
+            move 20261126 to holiday-date.
+            move "THANKSGIVING DAY" to holiday-description.
+            write holiday-record.
+
+            move 20261225 to holiday-date.
+            move "CHRISTMAS DAY" to holiday-description.
+            write holiday-record.
+
+            close holiday-file.
+            perform program-done.
+
+       PROGRAM-DONE.
+            STOP RUN.

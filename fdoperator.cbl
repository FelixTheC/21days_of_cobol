@@ -0,0 +1,18 @@
+      ******************************************************************
+      * fdoperator.cbl
+      * Primary Key - OPERATOR-CODE
+      * Field is named OPERATOR-CODE rather than OPERATOR-ID (as in
+      * STATE-CODE vs. VENDOR-STATE) so a program that signs an
+      * operator on to a working-storage OPERATOR-ID field and also
+      * COPYs this file to validate it does not get an ambiguous-
+      * reference error between the two.
+      ******************************************************************
+       fd   operator-file
+            label records are standard.
+
+       01   operator-record.
+            05 operator-code                pic x(10).
+            05 operator-name                pic x(20).
+            05 operator-status              pic x.
+               88 operator-active          value "A".
+               88 operator-inactive        value "I".

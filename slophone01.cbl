@@ -0,0 +1,11 @@
+      ******************************************************************
+      * slophone01.cbl
+      * Old (pre-unification) 3-field phone-directory file - kept only
+      * so the one-time conversion program (phncnv01.cbl) has something
+      * to read from.
+      ******************************************************************
+            SELECT OLD-PHONE-FILE
+               ASSIGN TO "oldphone"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS OLD-PHONE-NAME-KEY
+               ACCESS MODE IS DYNAMIC.

@@ -0,0 +1,8 @@
+      ******************************************************************
+      * dtfmt01.cbl
+      * Formats date-ccyymmdd (set by pldate.cbl) into formatted-date
+      * for display.
+      ******************************************************************
+       format-the-date.
+            compute date-mmddccyy = date-ccyymmdd * 10000.0001.
+            move date-mmddccyy to formatted-date.

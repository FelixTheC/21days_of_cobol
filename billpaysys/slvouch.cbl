@@ -8,4 +8,6 @@
                assign to "voucher"
                organization is indexed
                record key is voucher-number
+               alternate record key
+                   is voucher-vendor with duplicates
                access mode is dynamic.

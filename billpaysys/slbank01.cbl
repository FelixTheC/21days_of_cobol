@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+            SELECT BANK-ACCOUNT-FILE
+               ASSIGN TO "BANKACCT"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS BANK-ACCOUNT-CODE
+               ACCESS MODE IS DYNAMIC.

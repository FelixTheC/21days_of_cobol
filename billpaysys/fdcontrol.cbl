@@ -0,0 +1,16 @@
+      ******************************************************************
+      * fdcontrol.cbl
+      * Primary Key - CONTROL-KEY (always 1 - one record file)
+      ******************************************************************
+       fd   control-file
+            label records are standard.
+
+       01   control-record.
+            05 control-key                  pic 9.
+            05 control-last-voucher         pic 9(5).
+            05 control-last-vendor          pic 9(5).
+            05 control-last-check-number    pic 9(6).
+            05 control-current-period       pic x(6).
+            05 control-period-cutoff-date   pic 9(8).
+            05 control-checkrun-checkpoint  pic 9(5).
+            05 control-last-close-voucher   pic 9(5).

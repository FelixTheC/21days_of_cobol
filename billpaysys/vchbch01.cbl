@@ -0,0 +1,355 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Unattended voucher load - reads a comma-delimited transaction
+      * file of vouchers:
+      *    vendor-number,invoice,for,amount,date,due,
+      *       deductible,type,gl-code
+      * (amount implied two decimals, e.g. 150000 = $1,500.00; date
+      * and due are CCYYMMDD; due may be left zero/blank to use the
+      * vendor's payment terms the same way vchmnt01's interactive
+      * ENTER-VOUCHER-DUE does). Each row is run through the same
+      * vendor-on-file/active-status, duplicate-invoice, and credit-
+      * limit checks vchmnt01's add-mode uses, and the good ones are
+      * written to voucher-file using the next control-file voucher
+      * number. Rows that fail validation are skipped and listed on
+      * the reject report instead of being written. Lets a big stack
+      * of scanned invoices be keyed into a flat file (by a clerk, or
+      * extracted from a scanning system) and loaded in one run
+      * instead of one voucher at a time at the terminal.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vchbch01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+            COPY "slvouch.cbl".
+            COPY "slcontrol.cbl".
+            COPY "slholiday.cbl".
+
+            SELECT OPTIONAL IMPORT-FILE
+               ASSIGN TO "VCHIMPRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT OPTIONAL PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            COPY "fdvnd04.cbl".
+            COPY "fdvouch.cbl".
+            COPY "fdcontrol.cbl".
+            COPY "fdholiday.cbl".
+
+       FD   IMPORT-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   IMPORT-RECORD                 PIC X(200).
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77   IMPORT-FILE-AT-END            PIC X.
+       77   VENDOR-RECORD-FOUND           PIC X.
+
+       77   ROW-ACCEPTED                  PIC X.
+       77   REJECT-REASON                 PIC X(40).
+
+       77   IMPORT-COUNT                  PIC 9(5) VALUE ZERO.
+       77   ACCEPTED-COUNT                PIC 9(5) VALUE ZERO.
+       77   REJECTED-COUNT                PIC 9(5) VALUE ZERO.
+
+       77   IMPORT-VENDOR-FIELD           PIC 9(5).
+       77   IMPORT-AMOUNT-FIELD           PIC S9(6)V99.
+       77   IMPORT-DATE-FIELD             PIC 9(8).
+       77   IMPORT-DUE-FIELD              PIC 9(8).
+
+       77   DUPLICATE-INVOICE-CHECK       PIC X(15).
+       77   DUPLICATE-CHECK-VENDOR        PIC 9(5).
+       77   DUPLICATE-CHECK-AT-END        PIC X.
+
+       77   OPEN-BALANCE-FOR-VENDOR       PIC S9(8)V99 VALUE ZERO.
+       77   CREDIT-CHECK-AT-END           PIC X.
+
+       77   DUE-DATE-INTEGER              PIC 9(7).
+
+       01   REJECT-LINE.
+            05 REJECT-VENDOR              PIC Z(5).
+            05 FILLER                     PIC X     VALUE SPACE.
+            05 REJECT-INVOICE             PIC X(15).
+            05 FILLER                     PIC X     VALUE SPACE.
+            05 REJECT-MESSAGE             PIC X(40).
+
+            COPY "wsbusday01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM MAIN-PROCESS.
+            PERFORM CLOSING-PROCEDURE.
+            PERFORM PROGRAM-DONE.
+
+       PROGRAM-DONE.
+            DISPLAY "VOUCHER ROWS READ: " IMPORT-COUNT.
+            DISPLAY "VOUCHERS LOADED: " ACCEPTED-COUNT.
+            DISPLAY "VOUCHERS REJECTED: " REJECTED-COUNT.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN INPUT IMPORT-FILE.
+            OPEN I-O VOUCHER-FILE.
+            OPEN I-O VENDOR-FILE.
+            OPEN I-O CONTROL-FILE.
+            OPEN I-O HOLIDAY-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+            PERFORM PRINT-REJECT-HEADING.
+
+       CLOSING-PROCEDURE.
+            CLOSE IMPORT-FILE.
+            CLOSE VOUCHER-FILE.
+            CLOSE VENDOR-FILE.
+            CLOSE CONTROL-FILE.
+            CLOSE HOLIDAY-FILE.
+            CLOSE PRINTER-FILE.
+
+       MAIN-PROCESS.
+            PERFORM READ-IMPORT-RECORD.
+            PERFORM PROCESS-ONE-ROW
+               UNTIL IMPORT-FILE-AT-END = "Y".
+
+       PROCESS-ONE-ROW.
+            ADD 1 TO IMPORT-COUNT.
+            PERFORM INIT-VOUCHER-RECORD.
+            PERFORM UNSTRING-IMPORT-ROW.
+            PERFORM EDIT-IMPORT-ROW.
+            IF ROW-ACCEPTED = "Y"
+                PERFORM RETRIEVE-NEXT-VOUCHER-NUMBER
+                PERFORM WRITE-VOUCHER-RECORD
+                ADD 1 TO ACCEPTED-COUNT
+            ELSE
+                PERFORM PRINT-REJECT-LINE
+                ADD 1 TO REJECTED-COUNT.
+
+            PERFORM READ-IMPORT-RECORD.
+
+       INIT-VOUCHER-RECORD.
+            INITIALIZE VOUCHER-RECORD.
+            MOVE "Y" TO VOUCHER-DEDUCTIBLE.
+            MOVE "I" TO VOUCHER-TYPE.
+            MOVE "N" TO VOUCHER-SELECTED.
+
+       UNSTRING-IMPORT-ROW.
+            UNSTRING IMPORT-RECORD DELIMITED BY ","
+               INTO IMPORT-VENDOR-FIELD
+                    VOUCHER-INVOICE
+                    VOUCHER-FOR
+                    IMPORT-AMOUNT-FIELD
+                    IMPORT-DATE-FIELD
+                    IMPORT-DUE-FIELD
+                    VOUCHER-DEDUCTIBLE
+                    VOUCHER-TYPE
+                    VOUCHER-GL-CODE.
+            MOVE IMPORT-VENDOR-FIELD TO VOUCHER-VENDOR.
+            MOVE IMPORT-AMOUNT-FIELD TO VOUCHER-AMOUNT.
+            MOVE IMPORT-DATE-FIELD TO VOUCHER-DATE.
+            MOVE IMPORT-DUE-FIELD TO VOUCHER-DUE.
+            INSPECT VOUCHER-INVOICE
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+            INSPECT VOUCHER-FOR
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+            INSPECT VOUCHER-DEDUCTIBLE
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+            INSPECT VOUCHER-TYPE
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+            INSPECT VOUCHER-GL-CODE
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+            IF VOUCHER-TYPE-CREDIT-MEMO AND VOUCHER-AMOUNT > 0
+                MULTIPLY VOUCHER-AMOUNT BY -1 GIVING VOUCHER-AMOUNT.
+
+       EDIT-IMPORT-ROW.
+            MOVE "Y" TO ROW-ACCEPTED.
+            MOVE SPACES TO REJECT-REASON.
+            IF VOUCHER-VENDOR = ZEROES
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VENDOR MUST BE ENTERED" TO REJECT-REASON
+            ELSE IF VOUCHER-INVOICE = SPACE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "INVOICE MUST BE ENTERED" TO REJECT-REASON
+            ELSE IF VOUCHER-FOR = SPACE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "A DESCRIPTION MUST BE ENTERED" TO REJECT-REASON
+            ELSE IF VOUCHER-AMOUNT = ZEROES
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "AMOUNT MUST NOT BE ZERO" TO REJECT-REASON
+            ELSE IF VOUCHER-GL-CODE = SPACE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "A GL EXPENSE CODE MUST BE ENTERED"
+                   TO REJECT-REASON
+            ELSE IF NOT VOUCHER-TYPE-INVOICE AND
+                     NOT VOUCHER-TYPE-CREDIT-MEMO
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VOUCHER TYPE MUST BE I OR C" TO REJECT-REASON
+            ELSE
+                PERFORM CHECK-VOUCHER-VENDOR-ON-FILE.
+            IF ROW-ACCEPTED = "Y"
+                PERFORM CHECK-VOUCHER-PERIOD-NOT-CLOSED.
+            IF ROW-ACCEPTED = "Y"
+                PERFORM CHECK-FOR-DUPLICATE-INVOICE.
+            IF ROW-ACCEPTED = "Y"
+                PERFORM DEFAULT-VOUCHER-DUE-DATE.
+
+       CHECK-VOUCHER-PERIOD-NOT-CLOSED.
+            MOVE 1 TO CONTROL-KEY.
+            READ CONTROL-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR READING CONTROL RECORD".
+            IF VOUCHER-DATE NOT > CONTROL-PERIOD-CUTOFF-DATE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VOUCHER DATE FALLS IN A CLOSED PERIOD"
+                   TO REJECT-REASON.
+
+       CHECK-VOUCHER-VENDOR-ON-FILE.
+            MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+            PERFORM READ-VENDOR-RECORD.
+            IF VENDOR-RECORD-FOUND = "N"
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VENDOR NOT ON FILE" TO REJECT-REASON
+            ELSE IF VENDOR-STATUS-HOLD
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VENDOR IS ON HOLD" TO REJECT-REASON
+            ELSE IF VENDOR-STATUS-INACTIVE
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "VENDOR IS INACTIVE" TO REJECT-REASON
+            ELSE
+                PERFORM CHECK-VENDOR-CREDIT-LIMIT.
+
+       CHECK-VENDOR-CREDIT-LIMIT.
+            IF VENDOR-CREDIT-LIMIT NOT = ZERO AND VOUCHER-TYPE-INVOICE
+                PERFORM SUM-VENDOR-OPEN-BALANCE
+                IF OPEN-BALANCE-FOR-VENDOR + VOUCHER-AMOUNT
+                      > VENDOR-CREDIT-LIMIT
+                    DISPLAY "WARNING - VENDOR " VOUCHER-VENDOR
+                       " VOUCHER " VOUCHER-INVOICE
+                       " EXCEEDS CREDIT LIMIT"
+                END-IF
+            END-IF.
+
+       SUM-VENDOR-OPEN-BALANCE.
+            MOVE ZERO TO OPEN-BALANCE-FOR-VENDOR.
+            CLOSE VOUCHER-FILE.
+            OPEN I-O VOUCHER-FILE.
+            MOVE "N" TO CREDIT-CHECK-AT-END.
+            PERFORM READ-NEXT-VOUCHER-FOR-CREDIT-CHECK.
+            PERFORM ADD-TO-OPEN-BALANCE
+               UNTIL CREDIT-CHECK-AT-END = "Y".
+
+       ADD-TO-OPEN-BALANCE.
+            IF VOUCHER-VENDOR = VENDOR-NUMBER AND
+                  VOUCHER-PAID-DATE = ZEROES
+                ADD VOUCHER-AMOUNT TO OPEN-BALANCE-FOR-VENDOR.
+            PERFORM READ-NEXT-VOUCHER-FOR-CREDIT-CHECK.
+
+       READ-NEXT-VOUCHER-FOR-CREDIT-CHECK.
+            MOVE "N" TO CREDIT-CHECK-AT-END.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO CREDIT-CHECK-AT-END.
+
+       CHECK-FOR-DUPLICATE-INVOICE.
+            MOVE VOUCHER-INVOICE TO DUPLICATE-INVOICE-CHECK.
+            MOVE VOUCHER-VENDOR TO DUPLICATE-CHECK-VENDOR.
+            CLOSE VOUCHER-FILE.
+            OPEN I-O VOUCHER-FILE.
+            MOVE "N" TO DUPLICATE-CHECK-AT-END.
+            PERFORM READ-NEXT-VOUCHER-FOR-DUP-CHECK.
+            PERFORM SCAN-FOR-DUPLICATE-INVOICE
+               UNTIL DUPLICATE-CHECK-AT-END = "Y"
+                  OR ROW-ACCEPTED = "N".
+
+       SCAN-FOR-DUPLICATE-INVOICE.
+            IF VOUCHER-VENDOR = DUPLICATE-CHECK-VENDOR AND
+                  VOUCHER-INVOICE = DUPLICATE-INVOICE-CHECK
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "INVOICE ALREADY ON FILE FOR THIS VENDOR"
+                   TO REJECT-REASON
+            ELSE
+                PERFORM READ-NEXT-VOUCHER-FOR-DUP-CHECK.
+
+       READ-NEXT-VOUCHER-FOR-DUP-CHECK.
+            MOVE "N" TO DUPLICATE-CHECK-AT-END.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO DUPLICATE-CHECK-AT-END.
+
+       DEFAULT-VOUCHER-DUE-DATE.
+            IF VOUCHER-DUE = ZEROES AND VENDOR-PAYMENT-TERMS NOT = ZERO
+                COMPUTE DUE-DATE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE (VOUCHER-DATE)
+                   + VENDOR-PAYMENT-TERMS
+                COMPUTE VOUCHER-DUE =
+                   FUNCTION DATE-OF-INTEGER (DUE-DATE-INTEGER)
+                MOVE VOUCHER-DUE TO BUSINESS-DATE
+                PERFORM NEXT-BUSINESS-DAY
+                MOVE BUSINESS-DATE TO VOUCHER-DUE
+            END-IF.
+            IF VOUCHER-DUE = ZEROES
+                MOVE "N" TO ROW-ACCEPTED
+                MOVE "A DUE DATE IS REQUIRED" TO REJECT-REASON.
+
+            COPY "plbusday.cbl".
+
+       RETRIEVE-NEXT-VOUCHER-NUMBER.
+            MOVE 1 TO CONTROL-KEY.
+            READ CONTROL-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR READING CONTROL RECORD".
+            ADD 1 TO CONTROL-LAST-VOUCHER.
+            MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER.
+            REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
+
+       WRITE-VOUCHER-RECORD.
+            WRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY EXISTS".
+
+       READ-VENDOR-RECORD.
+            MOVE "Y" TO VENDOR-RECORD-FOUND.
+            READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       READ-IMPORT-RECORD.
+            MOVE "N" TO IMPORT-FILE-AT-END.
+            READ IMPORT-FILE
+               AT END
+               MOVE "Y" TO IMPORT-FILE-AT-END.
+
+       PRINT-REJECT-HEADING.
+            MOVE "VOUCHER BATCH LOAD REJECT REPORT" TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD.
+            MOVE SPACES TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD.
+
+       PRINT-REJECT-LINE.
+            MOVE SPACES TO REJECT-LINE.
+            MOVE VOUCHER-VENDOR TO REJECT-VENDOR.
+            MOVE VOUCHER-INVOICE TO REJECT-INVOICE.
+            MOVE REJECT-REASON TO REJECT-MESSAGE.
+            MOVE REJECT-LINE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD.

@@ -0,0 +1,254 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Selected-for-payment worklist - a preview report, not a check
+      * run. Scans VENDOR-FILE and, for each vendor, uses the
+      * alternate key on VOUCHER-VENDOR (slvouch.cbl) the same way
+      * vchbyvn01.cbl does to START/READ NEXT to that vendor's
+      * vouchers, printing one line per open voucher with
+      * VOUCHER-SELECTED = "Y" and a running subtotal per vendor, plus
+      * a grand total at the end. Nothing on VOUCHER-FILE is changed -
+      * this only shows what CHKRUN01 would pay if run right now, so
+      * the operator can review the selections first.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vchwl01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+            COPY "slvouch.cbl".
+
+            SELECT OPTIONAL PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd04.cbl".
+            COPY "fdvouch.cbl".
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01   DETAIL-LINE.
+            05 PRINT-VOUCHER-NUMBER       PIC ZZZZ9.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-INVOICE              PIC X(15).
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-DUE-DATE             PIC Z9/99/9999.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-AMOUNT                PIC ZZZ,ZZ9.99-.
+
+       01   COLUMN-LINE.
+            05 FILLER                     PIC X(7)  VALUE "VOUCHER".
+            05 FILLER                     PIC X(1)  VALUE SPACE.
+            05 FILLER                     PIC X(7)  VALUE "INVOICE".
+            05 FILLER                     PIC X(10) VALUE SPACE.
+            05 FILLER                     PIC X(8)  VALUE "DUE DATE".
+            05 FILLER                     PIC X(3)  VALUE SPACE.
+            05 FILLER                     PIC X(6)  VALUE "AMOUNT".
+
+       01   TITLE-LINE.
+            05 FILLER                     PIC X(8)  VALUE SPACE.
+            05 FILLER                     PIC X(29)
+                       VALUE "SELECTED-FOR-PAYMENT WORKLIST".
+            05 FILLER                     PIC X(5) VALUE "PAGE:".
+            05 FILLER                     PIC X(1) VALUE SPACE.
+            05 PRINT-PAGE-NUMBER          PIC ZZZZ9.
+
+       01   VENDOR-LINE.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 FILLER                     PIC X(8)  VALUE "VENDOR: ".
+            05 PRINT-VENDOR-NUMBER        PIC ZZZZ9.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-VENDOR-NAME          PIC X(30).
+
+       01   VENDOR-SUBTOTAL-LINE.
+            05 FILLER                     PIC X(4)  VALUE SPACE.
+            05 FILLER                     PIC X(16) VALUE
+                             "VENDOR SUBTOTAL:".
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-VENDOR-SUBTOTAL      PIC ZZZ,ZZ9.99-.
+
+       01   GRAND-TOTAL-LINE.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 FILLER                     PIC X(23) VALUE
+                             "TOTAL VOUCHERS LISTED: ".
+            05 PRINT-VOUCHER-COUNT        PIC ZZZZ9.
+            05 FILLER                     PIC X(4)  VALUE SPACE.
+            05 FILLER                     PIC X(13) VALUE
+                             "GRAND TOTAL: ".
+            05 PRINT-GRAND-TOTAL          PIC ZZZ,ZZ9.99-.
+
+       77   VENDOR-FILE-AT-END            PIC X.
+       77   VOUCHER-FILE-AT-END           PIC X.
+       77   LINE-COUNT                    PIC 999 VALUE ZERO.
+       77   PAGE-NUMBER                   PIC 99999 VALUE ZERO.
+       77   MAXIMUM-LINES                 PIC 999 VALUE 15.
+
+       77   VENDOR-SUBTOTAL               PIC S9(8)V99 VALUE ZERO.
+       77   VENDOR-HAS-SELECTIONS         PIC X.
+       77   VOUCHER-COUNT                 PIC 9(5) VALUE ZERO.
+       77   GRAND-TOTAL                   PIC S9(8)V99 VALUE ZERO.
+
+            COPY "wsdate02.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            MOVE ZEROS TO LINE-COUNT
+                          PAGE-NUMBER.
+
+            PERFORM START-NEW-PAGE.
+
+            MOVE "N" TO VENDOR-FILE-AT-END.
+            PERFORM READ-NEXT-VENDOR-RECORD.
+            PERFORM LIST-EACH-VENDOR
+               UNTIL VENDOR-FILE-AT-END = "Y".
+
+            IF VOUCHER-COUNT = ZERO
+                MOVE "NO VOUCHERS ARE SELECTED FOR PAYMENT"
+                   TO PRINTER-RECORD
+                PERFORM WRITE-TO-PRINTER.
+
+            PERFORM PRINT-GRAND-TOTAL-LINE.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN INPUT VENDOR-FILE.
+            OPEN INPUT VOUCHER-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE VENDOR-FILE.
+            CLOSE VOUCHER-FILE.
+            PERFORM END-LAST-PAGE.
+            CLOSE PRINTER-FILE.
+
+       LIST-EACH-VENDOR.
+            MOVE ZERO TO VENDOR-SUBTOTAL.
+            MOVE "N" TO VENDOR-HAS-SELECTIONS.
+            PERFORM READ-FIRST-VOUCHER-FOR-VENDOR.
+            PERFORM LIST-VOUCHERS-FOR-VENDOR
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+            IF VENDOR-HAS-SELECTIONS = "Y"
+                PERFORM PRINT-VENDOR-SUBTOTAL-LINE
+            END-IF.
+            PERFORM READ-NEXT-VENDOR-RECORD.
+
+       READ-FIRST-VOUCHER-FOR-VENDOR.
+            MOVE "N" TO VOUCHER-FILE-AT-END.
+            MOVE VENDOR-NUMBER TO VOUCHER-VENDOR.
+            START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-VENDOR
+               INVALID KEY
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+            IF VOUCHER-FILE-AT-END NOT = "Y"
+                PERFORM READ-NEXT-VOUCHER-RECORD
+                IF VOUCHER-FILE-AT-END NOT = "Y" AND
+                      VOUCHER-VENDOR NOT = VENDOR-NUMBER
+                    MOVE "Y" TO VOUCHER-FILE-AT-END
+                END-IF
+            END-IF.
+
+       LIST-VOUCHERS-FOR-VENDOR.
+            IF VOUCHER-SELECTED = "Y" AND
+                  VOUCHER-PAID-DATE = ZEROES
+                IF VENDOR-HAS-SELECTIONS = "N"
+                    PERFORM PRINT-VENDOR-LINE
+                    MOVE "Y" TO VENDOR-HAS-SELECTIONS
+                END-IF
+                IF LINE-COUNT > MAXIMUM-LINES
+                    PERFORM START-NEXT-PAGE
+                END-IF
+                ADD VOUCHER-AMOUNT TO VENDOR-SUBTOTAL
+                ADD VOUCHER-AMOUNT TO GRAND-TOTAL
+                ADD 1 TO VOUCHER-COUNT
+                PERFORM PRINT-VOUCHER-LINE
+            END-IF.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            IF VOUCHER-FILE-AT-END NOT = "Y" AND
+                  VOUCHER-VENDOR NOT = VENDOR-NUMBER
+                MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       READ-NEXT-VOUCHER-RECORD.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       READ-NEXT-VENDOR-RECORD.
+            READ VENDOR-FILE NEXT RECORD
+               AT END MOVE "Y" TO VENDOR-FILE-AT-END.
+
+       PRINT-VENDOR-LINE.
+            MOVE SPACE TO VENDOR-LINE.
+            MOVE VENDOR-NUMBER TO PRINT-VENDOR-NUMBER.
+            MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+            MOVE VENDOR-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            MOVE COLUMN-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       PRINT-VOUCHER-LINE.
+            MOVE SPACE TO DETAIL-LINE.
+            MOVE VOUCHER-NUMBER TO PRINT-VOUCHER-NUMBER.
+            MOVE VOUCHER-INVOICE TO PRINT-INVOICE.
+            MOVE VOUCHER-DUE TO DATE-CCYYMMDD.
+            PERFORM FORMAT-THE-DATE.
+            MOVE FORMATTED-DATE TO PRINT-DUE-DATE.
+            MOVE VOUCHER-AMOUNT TO PRINT-AMOUNT.
+            MOVE DETAIL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       PRINT-VENDOR-SUBTOTAL-LINE.
+            MOVE SPACE TO VENDOR-SUBTOTAL-LINE.
+            MOVE VENDOR-SUBTOTAL TO PRINT-VENDOR-SUBTOTAL.
+            MOVE VENDOR-SUBTOTAL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+
+       PRINT-GRAND-TOTAL-LINE.
+            PERFORM LINE-FEED.
+            MOVE SPACE TO GRAND-TOTAL-LINE.
+            MOVE VOUCHER-COUNT TO PRINT-VOUCHER-COUNT.
+            MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+            MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+            ADD 1 TO LINE-COUNT.
+
+       LINE-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       START-NEXT-PAGE.
+            PERFORM END-LAST-PAGE.
+            PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+            ADD 1 TO PAGE-NUMBER.
+            MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+            MOVE TITLE-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+
+       END-LAST-PAGE.
+            PERFORM FORM-FEED.
+            MOVE ZERO TO LINE-COUNT.
+
+       FORM-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+            COPY "dtfmt01.cbl".

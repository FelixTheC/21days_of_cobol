@@ -0,0 +1,8 @@
+      ******************************************************************
+      * slcontrol.cbl
+      ******************************************************************
+            select control-file
+               assign to "control"
+               organization is indexed
+               record key is control-key
+               access mode is dynamic.

@@ -11,11 +11,15 @@
        FILE-CONTROL.
 
             copy "slcontrol.cbl".
+            copy "slaudit01.cbl".
+            copy "sloperator.cbl".
 
        DATA DIVISION.
        FILE SECTION.
 
             copy "fdcontrol.cbl".
+            copy "fdaudit01.cbl".
+            copy "fdoperator.cbl".
 
        WORKING-STORAGE SECTION.
        77   menu-pick                          pic x.
@@ -27,9 +31,26 @@
 
        77   a-dummy                            pic x.
 
+       77   operator-id                        pic x(10) value "SYSTEM".
+       77   operator-record-found              pic x.
+
+      * Working storage for the shared system-wide audit trail
+      * (fdaudit01.cbl) - see vndmnt04.cbl for the vendor-side
+      * version of this same pattern. CTLMNT01 only ever changes
+      * the single control record, so only a CHANGE-type audit
+      * record is ever written here.
+       77   last-system-audit-date             pic 9(8) value zero.
+       77   last-system-audit-time             pic 9(8) value zero.
+       77   system-audit-seq-counter           pic 9(2) value zero.
+       77   system-audit-saved-image           pic x(300).
+
+            copy "wscase01.cbl".
+            copy "wsdate02.cbl".
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
             perform opening-procedure.
+            perform sign-on.
             perform main-process.
             perform close-procedure.
 
@@ -37,13 +58,52 @@
             EXIT PROGRAM.
 
        PROGRAM-DONE.
-            STOP RUN.
+            EXIT PROGRAM.
 
        opening-procedure.
             open i-o control-file.
+            open i-o system-audit-file.
+            open i-o operator-file.
 
        close-procedure.
             close control-file.
+            close system-audit-file.
+            close operator-file.
+
+      *--------------------------------
+      * OPERATOR SIGN-ON
+      *--------------------------------
+       sign-on.
+            perform accept-operator-id.
+            perform re-accept-operator-id
+               until operator-record-found = "Y".
+
+       accept-operator-id.
+            display "ENTER OPERATOR ID".
+            accept operator-id.
+            inspect operator-id
+               converting lower-alpha
+               to upper-alpha.
+            perform validate-operator-id.
+
+       validate-operator-id.
+            move operator-id to operator-code.
+            perform read-operator-record.
+            if operator-record-found = "N"
+                display "OPERATOR ID NOT FOUND"
+            else
+                if operator-inactive
+                    display "OPERATOR ID IS INACTIVE"
+                    move "N" to operator-record-found.
+
+       re-accept-operator-id.
+            perform accept-operator-id.
+
+       read-operator-record.
+            move "Y" to operator-record-found.
+            read operator-file record
+               invalid key
+               move "N" to operator-record-found.
 
        main-process.
             perform get-menu-pick.
@@ -99,23 +159,48 @@
 
        change-records.
             perform get-field-to-change.
-            perform change-one-field.
+            perform change-one-field
+               until which-field = zero.
 
        get-field-to-change.
             perform display-all-fields.
             perform ask-which-field.
 
        ask-which-field.
-            move 1 to which-field.
+            perform accept-which-field.
+            perform re-accept-which-field
+               until which-field < 7.
+
+       accept-which-field.
+            display "ENTER THE NUMBER OF THE FIELD".
+            display "TO CHANGE (1-6) OR 0 TO EXIT".
+            accept which-field.
+
+       re-accept-which-field.
+            display "INVALID ENTRY".
+            perform accept-which-field.
 
        change-one-field.
             perform change-this-field.
+            perform get-field-to-change.
 
        change-this-field.
+            move control-record to system-audit-saved-image.
             if which-field = 1
                 perform enter-control-last-voucher.
+            if which-field = 2
+                perform enter-control-last-vendor.
+            if which-field = 3
+                perform enter-control-last-check-number.
+            if which-field = 4
+                perform enter-control-current-period.
+            if which-field = 5
+                perform enter-control-period-cutoff-date.
+            if which-field = 6
+                perform enter-control-checkrun-checkpoint.
 
             perform rewrite-control-record.
+            perform write-system-audit-record-for-change.
 
        inquire-mode.
             move "inquire" to the-mode.
@@ -139,6 +224,50 @@
             display "ENTER LAST VOUCHER NUMBER".
             accept control-last-voucher.
 
+       enter-control-last-vendor.
+            perform accept-control-last-vendor.
+
+       accept-control-last-vendor.
+            display "ENTER LAST VENDOR NUMBER".
+            accept control-last-vendor.
+
+       enter-control-last-check-number.
+            perform accept-control-last-check-number.
+
+       accept-control-last-check-number.
+            display "ENTER LAST CHECK NUMBER".
+            accept control-last-check-number.
+
+       enter-control-current-period.
+            perform accept-control-current-period.
+
+       accept-control-current-period.
+            display "ENTER CURRENT ACCOUNTING PERIOD/BATCH ID".
+            accept control-current-period.
+            inspect control-current-period
+               converting lower-alpha
+               to upper-alpha.
+
+       enter-control-period-cutoff-date.
+            move "Y" to zero-date-is-ok.
+            move "ENTER PERIOD CUTOFF DATE(MM/DD/CCYY)?"
+               to date-prompt.
+            move "A CUTOFF DATE IS REQUIRED"
+               to date-error-message.
+            perform get-a-date.
+            move date-ccyymmdd to control-period-cutoff-date.
+
+       enter-control-checkrun-checkpoint.
+            display "A NON-ZERO CHECKPOINT MEANS AN INTERRUPTED".
+            display "CHECK RUN IS OUTSTANDING - CHKRUN01 WILL OFFER".
+            display "TO RESUME IT. ENTER 0 TO CLEAR AND FORCE A".
+            display "FRESH CHECK RUN FROM THE BEGINNING.".
+            perform accept-control-checkrun-checkpoint.
+
+       accept-control-checkrun-checkpoint.
+            display "ENTER CHECK-RUN CHECKPOINT VENDOR NUMBER".
+            accept control-checkrun-checkpoint.
+
        init-control-record.
             move zeroes to control-record.
 
@@ -161,11 +290,41 @@
        display-all-fields.
             display " ".
             perform display-control-last-voucher.
+            perform display-control-last-vendor.
+            perform display-control-last-check-number.
+            perform display-control-current-period.
+            perform display-control-period-cutoff-date.
+            perform display-control-checkrun-checkpoint.
+            perform display-control-last-close-voucher.
             display " ".
 
        display-control-last-voucher.
             display "1. LAST VOUCHER NUMBER: " control-last-voucher.
 
+       display-control-last-vendor.
+            display "2. LAST VENDOR NUMBER: " control-last-vendor.
+
+       display-control-last-check-number.
+            display "3. LAST CHECK NUMBER: " control-last-check-number.
+
+       display-control-current-period.
+            display "4. CURRENT PERIOD/BATCH ID: "
+               control-current-period.
+
+       display-control-period-cutoff-date.
+            move control-period-cutoff-date to date-ccyymmdd.
+            perform format-the-date.
+            display "5. PERIOD CUTOFF DATE: " formatted-date.
+
+       display-control-checkrun-checkpoint.
+            display "6. CHECK-RUN CHECKPOINT: "
+               control-checkrun-checkpoint.
+
+       display-control-last-close-voucher.
+            display "   LAST MONTH-END CLOSE VOUCHER: "
+               control-last-close-voucher
+               " (SET BY VCHCLO01 - NOT OPERATOR-EDITABLE)".
+
        read-control-record.
             move "Y" to record-found.
             read control-file record
@@ -176,3 +335,36 @@
             rewrite control-record
                invalid key
                display "ERROR REWRITING CONTROL RECORD".
+
+      *--------------------------------
+      * SYSTEM-WIDE AUDIT TRAIL
+      *--------------------------------
+       write-system-audit-record-for-change.
+            move control-record to system-audit-after-image.
+            move "CHANGE" to system-audit-operation.
+            perform write-system-audit-record.
+
+       write-system-audit-record.
+            move "ctlmnt01" to system-audit-program-id.
+            accept system-audit-date from date yyyymmdd.
+            accept system-audit-time from time.
+            move control-key to system-audit-record-key.
+            move operator-id to system-audit-operator-id.
+            move system-audit-saved-image to system-audit-before-image.
+            perform assign-system-audit-sequence.
+            write system-audit-record
+               invalid key
+               display "ERROR WRITING SYSTEM AUDIT RECORD".
+
+       assign-system-audit-sequence.
+            if system-audit-date = last-system-audit-date and
+               system-audit-time = last-system-audit-time
+                add 1 to system-audit-seq-counter
+            else
+                move zero to system-audit-seq-counter
+                move system-audit-date to last-system-audit-date
+                move system-audit-time to last-system-audit-time.
+            move system-audit-seq-counter to system-audit-seq.
+
+            copy "pldate.cbl".
+            copy "dtfmt01.cbl".

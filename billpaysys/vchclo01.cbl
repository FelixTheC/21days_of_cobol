@@ -0,0 +1,348 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Month-end close - reconciles the voucher numbers actually on
+      * file against CONTROL-LAST-VOUCHER before locking the closing
+      * period. CONTROL-LAST-CLOSE-VOUCHER holds the voucher number as
+      * of the prior close, so EXPECTED-VOUCHER-COUNT (the vouchers
+      * that should have been added this period) is simply
+      * CONTROL-LAST-VOUCHER minus CONTROL-LAST-CLOSE-VOUCHER.
+      * ACTUAL-VOUCHER-COUNT is the number of voucher-file records
+      * actually found in that number range on a full sequential scan
+      * (a gap means a voucher number was skipped or deleted and never
+      * rewritten - VCHBCH01/VCHMNT01 never reuse voucher numbers).
+      *
+      * The reconciliation report always prints; CONTROL-LAST-CLOSE-
+      * VOUCHER and CONTROL-CURRENT-PERIOD/CONTROL-PERIOD-CUTOFF-DATE
+      * are only advanced (locking the period) if the operator
+      * confirms after seeing the counts, even when they mismatch, so
+      * a known/explained variance does not block the close.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vchclo01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvouch.cbl".
+            COPY "slcontrol.cbl".
+            COPY "slaudit01.cbl".
+            COPY "sloperator.cbl".
+
+            SELECT OPTIONAL PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvouch.cbl".
+            COPY "fdcontrol.cbl".
+            COPY "fdaudit01.cbl".
+            COPY "fdoperator.cbl".
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01   TITLE-LINE.
+            05 FILLER                     PIC X(18) VALUE SPACE.
+            05 FILLER                     PIC X(30)
+                          VALUE "MONTH-END CLOSE RECONCILIATION".
+
+       01   PERIOD-LINE.
+            05 FILLER                     PIC X(18) VALUE SPACE.
+            05 FILLER                     PIC X(8)  VALUE "PERIOD: ".
+            05 PRINT-CURRENT-PERIOD       PIC X(6).
+
+       01   RANGE-LINE.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 FILLER                     PIC X(30)
+                          VALUE "LAST CLOSE VOUCHER NUMBER:    ".
+            05 PRINT-LAST-CLOSE-VOUCHER   PIC ZZZZ9.
+
+       01   CURRENT-LINE.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 FILLER                     PIC X(30)
+                          VALUE "CURRENT LAST VOUCHER NUMBER:  ".
+            05 PRINT-LAST-VOUCHER         PIC ZZZZ9.
+
+       01   EXPECTED-LINE.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 FILLER                     PIC X(30)
+                          VALUE "EXPECTED VOUCHERS THIS PERIOD:".
+            05 PRINT-EXPECTED-COUNT       PIC ZZZZ9.
+
+       01   ACTUAL-LINE.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 FILLER                     PIC X(30)
+                          VALUE "ACTUAL VOUCHERS FOUND ON FILE:".
+            05 PRINT-ACTUAL-COUNT         PIC ZZZZ9.
+
+       01   RESULT-LINE.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-RESULT-MESSAGE       PIC X(40).
+
+       77   VOUCHER-FILE-AT-END           PIC X.
+       77   EXPECTED-VOUCHER-COUNT        PIC S9(6).
+       77   ACTUAL-VOUCHER-COUNT          PIC S9(6) VALUE ZERO.
+       77   COUNTS-RECONCILE              PIC X.
+       77   OK-TO-CLOSE                   PIC X.
+       77   CONTROL-RECORD-FOUND          PIC X.
+
+       77   OPERATOR-ID                   PIC X(10) VALUE "SYSTEM".
+       77   OPERATOR-RECORD-FOUND         PIC X.
+
+      * Working storage for the shared system-wide audit trail
+      * (fdaudit01.cbl) - see vndmnt04.cbl for the vendor-side
+      * version of this same pattern. VCHCLO01 only ever changes
+      * the single control record, so only a CHANGE-type audit
+      * record is ever written here.
+       77   LAST-SYSTEM-AUDIT-DATE        PIC 9(8) VALUE ZERO.
+       77   LAST-SYSTEM-AUDIT-TIME        PIC 9(8) VALUE ZERO.
+       77   SYSTEM-AUDIT-SEQ-COUNTER      PIC 9(2) VALUE ZERO.
+       77   SYSTEM-AUDIT-SAVED-IMAGE      PIC X(300).
+
+            COPY "wscase01.cbl".
+            COPY "wsdate02.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM SIGN-ON.
+            PERFORM GET-CONTROL-RECORD.
+            IF CONTROL-RECORD-FOUND = "Y"
+                PERFORM RUN-THE-CLOSE.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN INPUT VOUCHER-FILE.
+            OPEN I-O CONTROL-FILE.
+            OPEN I-O SYSTEM-AUDIT-FILE.
+            OPEN INPUT OPERATOR-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE VOUCHER-FILE.
+            CLOSE CONTROL-FILE.
+            CLOSE SYSTEM-AUDIT-FILE.
+            CLOSE OPERATOR-FILE.
+            CLOSE PRINTER-FILE.
+
+      *--------------------------------
+      * OPERATOR SIGN-ON
+      *--------------------------------
+       SIGN-ON.
+            PERFORM ACCEPT-OPERATOR-ID.
+            PERFORM RE-ACCEPT-OPERATOR-ID
+               UNTIL OPERATOR-RECORD-FOUND = "Y".
+
+       ACCEPT-OPERATOR-ID.
+            DISPLAY "ENTER OPERATOR ID".
+            ACCEPT OPERATOR-ID.
+            INSPECT OPERATOR-ID
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+            PERFORM VALIDATE-OPERATOR-ID.
+
+       VALIDATE-OPERATOR-ID.
+            MOVE OPERATOR-ID TO OPERATOR-CODE.
+            PERFORM READ-OPERATOR-RECORD.
+            IF OPERATOR-RECORD-FOUND = "N"
+                DISPLAY "OPERATOR ID NOT FOUND"
+            ELSE
+                IF OPERATOR-INACTIVE
+                    DISPLAY "OPERATOR ID IS INACTIVE"
+                    MOVE "N" TO OPERATOR-RECORD-FOUND.
+
+       RE-ACCEPT-OPERATOR-ID.
+            PERFORM ACCEPT-OPERATOR-ID.
+
+       READ-OPERATOR-RECORD.
+            MOVE "Y" TO OPERATOR-RECORD-FOUND.
+            READ OPERATOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO OPERATOR-RECORD-FOUND.
+
+      *--------------------------------
+      * CONTROL RECORD
+      *--------------------------------
+       GET-CONTROL-RECORD.
+            MOVE 1 TO CONTROL-KEY.
+            MOVE "Y" TO CONTROL-RECORD-FOUND.
+            READ CONTROL-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO CONTROL-RECORD-FOUND.
+            IF CONTROL-RECORD-FOUND = "N"
+                DISPLAY "CONTROL RECORD NOT FOUND"
+                DISPLAY "YOU MUST RUN CTLBLD01".
+
+      *--------------------------------
+      * RECONCILIATION
+      *--------------------------------
+       RUN-THE-CLOSE.
+            COMPUTE EXPECTED-VOUCHER-COUNT =
+               CONTROL-LAST-VOUCHER - CONTROL-LAST-CLOSE-VOUCHER.
+            PERFORM COUNT-ACTUAL-VOUCHERS.
+            MOVE "Y" TO COUNTS-RECONCILE.
+            IF ACTUAL-VOUCHER-COUNT NOT = EXPECTED-VOUCHER-COUNT
+                MOVE "N" TO COUNTS-RECONCILE.
+            PERFORM PRINT-RECONCILIATION-REPORT.
+            PERFORM ASK-TO-CLOSE.
+            IF OK-TO-CLOSE = "Y"
+                PERFORM CLOSE-THE-PERIOD.
+
+       COUNT-ACTUAL-VOUCHERS.
+            MOVE "N" TO VOUCHER-FILE-AT-END.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            PERFORM TALLY-VOUCHER-RECORD
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       TALLY-VOUCHER-RECORD.
+            IF VOUCHER-NUMBER > CONTROL-LAST-CLOSE-VOUCHER AND
+               VOUCHER-NUMBER NOT > CONTROL-LAST-VOUCHER
+                ADD 1 TO ACTUAL-VOUCHER-COUNT.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       READ-NEXT-VOUCHER-RECORD.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+      *--------------------------------
+      * REPORT
+      *--------------------------------
+       PRINT-RECONCILIATION-REPORT.
+            MOVE TITLE-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            MOVE CONTROL-CURRENT-PERIOD TO PRINT-CURRENT-PERIOD.
+            MOVE PERIOD-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+
+            MOVE CONTROL-LAST-CLOSE-VOUCHER TO PRINT-LAST-CLOSE-VOUCHER.
+            MOVE RANGE-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+            MOVE CONTROL-LAST-VOUCHER TO PRINT-LAST-VOUCHER.
+            MOVE CURRENT-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+            MOVE EXPECTED-VOUCHER-COUNT TO PRINT-EXPECTED-COUNT.
+            MOVE EXPECTED-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+            MOVE ACTUAL-VOUCHER-COUNT TO PRINT-ACTUAL-COUNT.
+            MOVE ACTUAL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+
+            MOVE SPACE TO RESULT-LINE.
+            IF COUNTS-RECONCILE = "Y"
+                MOVE "COUNTS RECONCILE - NO DISCREPANCY FOUND"
+                   TO PRINT-RESULT-MESSAGE
+                DISPLAY "COUNTS RECONCILE - NO DISCREPANCY FOUND"
+            ELSE
+                MOVE "*** MISMATCH - VOUCHER NUMBERS ARE MISSING ***"
+                   TO PRINT-RESULT-MESSAGE
+                DISPLAY "*** MISMATCH - VOUCHER NUMBERS ARE MISSING ***".
+            MOVE RESULT-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM FORM-FEED.
+
+       WRITE-TO-PRINTER.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+       LINE-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       FORM-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+      *--------------------------------
+      * CLOSE THE PERIOD
+      *--------------------------------
+       ASK-TO-CLOSE.
+            IF COUNTS-RECONCILE = "N"
+                DISPLAY "A MISMATCH WAS FOUND - YOU MAY STILL CLOSE".
+            PERFORM ACCEPT-OK-TO-CLOSE.
+            PERFORM RE-ACCEPT-OK-TO-CLOSE
+               UNTIL OK-TO-CLOSE = "Y" OR "N".
+
+       ACCEPT-OK-TO-CLOSE.
+            DISPLAY "LOCK THIS PERIOD AND CLOSE (Y/N)?".
+            ACCEPT OK-TO-CLOSE.
+            INSPECT OK-TO-CLOSE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-CLOSE.
+            DISPLAY "YOU MUST ENTER YES (Y) OR NO (N)".
+            PERFORM ACCEPT-OK-TO-CLOSE.
+
+       CLOSE-THE-PERIOD.
+            MOVE CONTROL-RECORD TO SYSTEM-AUDIT-SAVED-IMAGE.
+            MOVE CONTROL-LAST-VOUCHER TO CONTROL-LAST-CLOSE-VOUCHER.
+            PERFORM ENTER-CONTROL-CURRENT-PERIOD.
+            PERFORM ENTER-CONTROL-PERIOD-CUTOFF-DATE.
+            PERFORM REWRITE-CONTROL-RECORD.
+            PERFORM WRITE-SYSTEM-AUDIT-RECORD-FOR-CHANGE.
+
+       ENTER-CONTROL-CURRENT-PERIOD.
+            DISPLAY "ENTER NEW CURRENT ACCOUNTING PERIOD/BATCH ID".
+            ACCEPT CONTROL-CURRENT-PERIOD.
+            INSPECT CONTROL-CURRENT-PERIOD
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       ENTER-CONTROL-PERIOD-CUTOFF-DATE.
+            MOVE "Y" TO ZERO-DATE-IS-OK.
+            MOVE "ENTER NEW PERIOD CUTOFF DATE(MM/DD/CCYY)?"
+               TO DATE-PROMPT.
+            MOVE "A CUTOFF DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+            PERFORM GET-A-DATE.
+            MOVE DATE-CCYYMMDD TO CONTROL-PERIOD-CUTOFF-DATE.
+
+       REWRITE-CONTROL-RECORD.
+            REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
+
+      *--------------------------------
+      * SYSTEM-WIDE AUDIT TRAIL
+      *--------------------------------
+       WRITE-SYSTEM-AUDIT-RECORD-FOR-CHANGE.
+            MOVE CONTROL-RECORD TO SYSTEM-AUDIT-AFTER-IMAGE.
+            MOVE "CHANGE" TO SYSTEM-AUDIT-OPERATION.
+            PERFORM WRITE-SYSTEM-AUDIT-RECORD.
+
+       WRITE-SYSTEM-AUDIT-RECORD.
+            MOVE "vchclo01" TO SYSTEM-AUDIT-PROGRAM-ID.
+            ACCEPT SYSTEM-AUDIT-DATE FROM DATE YYYYMMDD.
+            ACCEPT SYSTEM-AUDIT-TIME FROM TIME.
+            MOVE CONTROL-KEY TO SYSTEM-AUDIT-RECORD-KEY.
+            MOVE OPERATOR-ID TO SYSTEM-AUDIT-OPERATOR-ID.
+            MOVE SYSTEM-AUDIT-SAVED-IMAGE TO SYSTEM-AUDIT-BEFORE-IMAGE.
+            PERFORM ASSIGN-SYSTEM-AUDIT-SEQUENCE.
+            WRITE SYSTEM-AUDIT-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING SYSTEM AUDIT RECORD".
+
+       ASSIGN-SYSTEM-AUDIT-SEQUENCE.
+            IF SYSTEM-AUDIT-DATE = LAST-SYSTEM-AUDIT-DATE AND
+               SYSTEM-AUDIT-TIME = LAST-SYSTEM-AUDIT-TIME
+                ADD 1 TO SYSTEM-AUDIT-SEQ-COUNTER
+            ELSE
+                MOVE ZERO TO SYSTEM-AUDIT-SEQ-COUNTER
+                MOVE SYSTEM-AUDIT-DATE TO LAST-SYSTEM-AUDIT-DATE
+                MOVE SYSTEM-AUDIT-TIME TO LAST-SYSTEM-AUDIT-TIME.
+            MOVE SYSTEM-AUDIT-SEQ-COUNTER TO SYSTEM-AUDIT-SEQ.
+
+            COPY "pldate.cbl".
+            COPY "dtfmt01.cbl".

@@ -0,0 +1,257 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Void-and-reissue - operator enters a check number and the bank
+      * account it was drawn on (check numbers are only unique within
+      * one bank account's own sequence - see chkrun01.cbl's
+      * RETRIEVE-NEXT-CHECK-NUMBER). Every paid voucher carrying that
+      * check number AND bank account (voucher-file is rescanned
+      * sequentially to find them, same close/reopen idiom chkrun01.cbl
+      * and vchmnt01.cbl use to rescan for a key that isn't indexed) is
+      * displayed, then the operator chooses:
+      *   V)OID ONLY    - clears VOUCHER-PAID-DATE, VOUCHER-PAID-AMOUNT
+      *                   and VOUCHER-CHECK-NO and leaves the voucher
+      *                   selected, so it is picked up by a future
+      *                   check run.
+      *   R)EISSUE      - same as VOID, but immediately assigns a new
+      *                   check number (from an operator-chosen bank
+      *                   account, same RETRIEVE-NEXT-CHECK-NUMBER
+      *                   idiom as chkrun01.cbl) and a new paid date,
+      *                   so the voucher is marked paid again under the
+      *                   new check number.
+      *   C)ANCEL       - no changes made.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. chkvoid01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+            COPY "slvouch.cbl".
+            COPY "slbank01.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd04.cbl".
+            COPY "fdvouch.cbl".
+            COPY "fdbank01.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77   VOUCHER-FILE-AT-END           PIC X.
+       77   CHECK-TO-VOID                 PIC 9(6).
+       77   VOID-BANK-ACCOUNT-CODE        PIC X(4).
+       77   VOUCHERS-FOUND                PIC 9(3) VALUE ZERO.
+       77   VENDOR-RECORD-FOUND           PIC X.
+       77   BANK-ACCOUNT-RECORD-FOUND     PIC X.
+
+       77   VOID-CHOICE                   PIC X.
+            88 VOID-ONLY                  VALUE "V".
+            88 VOID-AND-REISSUE           VALUE "R".
+            88 VOID-CANCELLED             VALUE "C".
+
+       77   NEW-CHECK-NUMBER              PIC 9(6).
+       77   TODAY-DATE                    PIC 9(8).
+
+            COPY "wscase01.cbl".
+            COPY "wsdate02.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM ENTER-CHECK-TO-VOID.
+            PERFORM PROCESS-ONE-CHECK
+               UNTIL CHECK-TO-VOID = ZEROES.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN I-O VOUCHER-FILE.
+            OPEN INPUT VENDOR-FILE.
+            OPEN I-O BANK-ACCOUNT-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE VOUCHER-FILE.
+            CLOSE VENDOR-FILE.
+            CLOSE BANK-ACCOUNT-FILE.
+
+       ENTER-CHECK-TO-VOID.
+            DISPLAY " ".
+            DISPLAY "ENTER CHECK NUMBER TO VOID".
+            DISPLAY "(ENTER 0 TO STOP ENTRY)".
+            ACCEPT CHECK-TO-VOID.
+            IF CHECK-TO-VOID NOT = ZEROES
+                PERFORM ACCEPT-VOID-BANK-ACCOUNT-CODE.
+
+       ACCEPT-VOID-BANK-ACCOUNT-CODE.
+            DISPLAY "ENTER BANK ACCOUNT CODE THE CHECK WAS DRAWN ON".
+            ACCEPT BANK-ACCOUNT-CODE.
+            INSPECT BANK-ACCOUNT-CODE
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+            PERFORM READ-BANK-ACCOUNT-RECORD.
+            PERFORM RE-ACCEPT-BANK-ACCOUNT-CODE
+               UNTIL BANK-ACCOUNT-RECORD-FOUND = "Y".
+            MOVE BANK-ACCOUNT-CODE TO VOID-BANK-ACCOUNT-CODE.
+
+       PROCESS-ONE-CHECK.
+            PERFORM DISPLAY-CHECK-VOUCHERS.
+            IF VOUCHERS-FOUND = ZERO
+                DISPLAY "NO VOUCHERS FOUND FOR THAT CHECK NUMBER"
+            ELSE
+                PERFORM ASK-VOID-CHOICE
+                IF VOID-ONLY
+                    PERFORM VOID-THE-CHECK
+                ELSE
+                    IF VOID-AND-REISSUE
+                        PERFORM REISSUE-THE-CHECK
+            END-IF.
+            PERFORM ENTER-CHECK-TO-VOID.
+
+       DISPLAY-CHECK-VOUCHERS.
+            MOVE ZERO TO VOUCHERS-FOUND.
+            CLOSE VOUCHER-FILE.
+            OPEN I-O VOUCHER-FILE.
+            MOVE "N" TO VOUCHER-FILE-AT-END.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            PERFORM CHECK-AND-DISPLAY-ONE-VOUCHER
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       CHECK-AND-DISPLAY-ONE-VOUCHER.
+            IF VOUCHER-CHECK-NO = CHECK-TO-VOID AND
+                  VOUCHER-BANK-ACCOUNT = VOID-BANK-ACCOUNT-CODE AND
+                  VOUCHER-PAID-DATE NOT = ZEROES
+                ADD 1 TO VOUCHERS-FOUND
+                PERFORM READ-VENDOR-FOR-VOUCHER
+                DISPLAY "VOUCHER: " VOUCHER-NUMBER
+                   " VENDOR: " VENDOR-NAME
+                   " AMOUNT: " VOUCHER-PAID-AMOUNT
+            END-IF.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       READ-VENDOR-FOR-VOUCHER.
+            MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+            MOVE "Y" TO VENDOR-RECORD-FOUND.
+            READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+            IF VENDOR-RECORD-FOUND = "N"
+                MOVE SPACE TO VENDOR-NAME.
+
+       READ-NEXT-VOUCHER-RECORD.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       ASK-VOID-CHOICE.
+            DISPLAY "V)OID ONLY, R)EISSUE, OR C)ANCEL?".
+            ACCEPT VOID-CHOICE.
+            INSPECT VOID-CHOICE
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+            PERFORM RE-ASK-VOID-CHOICE
+               UNTIL VOID-ONLY OR VOID-AND-REISSUE OR VOID-CANCELLED.
+
+       RE-ASK-VOID-CHOICE.
+            DISPLAY "YOU MUST ENTER V, R, OR C".
+            DISPLAY "V)OID ONLY, R)EISSUE, OR C)ANCEL?".
+            ACCEPT VOID-CHOICE.
+            INSPECT VOID-CHOICE
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       VOID-THE-CHECK.
+            PERFORM ACCEPT-VOID-DATE.
+            CLOSE VOUCHER-FILE.
+            OPEN I-O VOUCHER-FILE.
+            MOVE "N" TO VOUCHER-FILE-AT-END.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            PERFORM CLEAR-ONE-VOUCHER-IF-MATCH
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+            DISPLAY "CHECK VOIDED - VOUCHERS RETURNED TO UNPAID".
+
+       ACCEPT-VOID-DATE.
+            MOVE "N" TO ZERO-DATE-IS-OK.
+            MOVE "ENTER VOID DATE(MM/DD/CCYY)?"
+               TO DATE-PROMPT.
+            MOVE "A VOID DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+            PERFORM GET-A-DATE.
+            MOVE DATE-CCYYMMDD TO TODAY-DATE.
+
+       CLEAR-ONE-VOUCHER-IF-MATCH.
+            IF VOUCHER-CHECK-NO = CHECK-TO-VOID AND
+                  VOUCHER-BANK-ACCOUNT = VOID-BANK-ACCOUNT-CODE AND
+                  VOUCHER-PAID-DATE NOT = ZEROES
+                MOVE ZERO TO VOUCHER-PAID-AMOUNT
+                MOVE ZEROES TO VOUCHER-PAID-DATE
+                MOVE ZEROES TO VOUCHER-CHECK-NO
+                MOVE SPACES TO VOUCHER-BANK-ACCOUNT
+                MOVE "Y" TO VOUCHER-SELECTED
+                PERFORM REWRITE-VOUCHER-RECORD
+            END-IF.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       REISSUE-THE-CHECK.
+            PERFORM ACCEPT-VOID-DATE.
+            PERFORM ACCEPT-BANK-ACCOUNT-CODE.
+            PERFORM RETRIEVE-NEXT-CHECK-NUMBER.
+            CLOSE VOUCHER-FILE.
+            OPEN I-O VOUCHER-FILE.
+            MOVE "N" TO VOUCHER-FILE-AT-END.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            PERFORM REISSUE-ONE-VOUCHER-IF-MATCH
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+            DISPLAY "CHECK REISSUED AS NEW CHECK NUMBER "
+               NEW-CHECK-NUMBER.
+
+       ACCEPT-BANK-ACCOUNT-CODE.
+            DISPLAY "ENTER BANK ACCOUNT CODE TO DRAW NEW CHECK ON".
+            ACCEPT BANK-ACCOUNT-CODE.
+            INSPECT BANK-ACCOUNT-CODE
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+            PERFORM READ-BANK-ACCOUNT-RECORD.
+            PERFORM RE-ACCEPT-BANK-ACCOUNT-CODE
+               UNTIL BANK-ACCOUNT-RECORD-FOUND = "Y".
+
+       RE-ACCEPT-BANK-ACCOUNT-CODE.
+            DISPLAY "NO SUCH BANK ACCOUNT ON FILE".
+            PERFORM ACCEPT-BANK-ACCOUNT-CODE.
+
+       READ-BANK-ACCOUNT-RECORD.
+            MOVE "Y" TO BANK-ACCOUNT-RECORD-FOUND.
+            READ BANK-ACCOUNT-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO BANK-ACCOUNT-RECORD-FOUND.
+
+       RETRIEVE-NEXT-CHECK-NUMBER.
+            ADD 1 TO BANK-ACCOUNT-LAST-CHECK-NO.
+            MOVE BANK-ACCOUNT-LAST-CHECK-NO TO NEW-CHECK-NUMBER.
+            REWRITE BANK-ACCOUNT-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING BANK ACCOUNT RECORD".
+
+       REISSUE-ONE-VOUCHER-IF-MATCH.
+            IF VOUCHER-CHECK-NO = CHECK-TO-VOID AND
+                  VOUCHER-BANK-ACCOUNT = VOID-BANK-ACCOUNT-CODE AND
+                  VOUCHER-PAID-DATE NOT = ZEROES
+                MOVE TODAY-DATE TO VOUCHER-PAID-DATE
+                MOVE NEW-CHECK-NUMBER TO VOUCHER-CHECK-NO
+                MOVE BANK-ACCOUNT-CODE TO VOUCHER-BANK-ACCOUNT
+                PERFORM REWRITE-VOUCHER-RECORD
+            END-IF.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       REWRITE-VOUCHER-RECORD.
+            REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
+
+            COPY "pldate.cbl".
+            COPY "dtfmt01.cbl".

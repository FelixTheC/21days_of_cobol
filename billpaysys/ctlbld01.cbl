@@ -23,6 +23,12 @@
             open output control-file.
             move 1 to control-key.
             move zeroes to control-last-voucher.
+            move zeroes to control-last-vendor.
+            move zeroes to control-last-check-number.
+            move spaces to control-current-period.
+            move zeroes to control-period-cutoff-date.
+            move zeroes to control-checkrun-checkpoint.
+            move zeroes to control-last-close-voucher.
             write control-record.
             close control-file.
 

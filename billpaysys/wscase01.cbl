@@ -0,0 +1,7 @@
+      ******************************************************************
+      * wscase01.cbl
+      ******************************************************************
+       77   lower-alpha                            pic x(26)
+               value "abcdefghijklmnopqrstuvwxyz".
+       77   upper-alpha                            pic x(26)
+               value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".

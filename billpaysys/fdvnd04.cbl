@@ -28,3 +28,29 @@
             05 vendor-zip                  pic x(10).
             05 vendor-contact              pic x(30).
             05 vendor-phone                pic x(15).
+            05 vendor-tax-id               pic x(11).
+            05 vendor-1099-flag            pic x.
+               88 vendor-is-1099-eligible  value "Y".
+               88 vendor-not-1099-eligible value "N".
+            05 vendor-status                pic x.
+               88 vendor-status-active      value "A".
+               88 vendor-status-hold        value "H".
+               88 vendor-status-inactive    value "I".
+            05 vendor-email                 pic x(40).
+            05 vendor-fax                   pic x(15).
+            05 vendor-w9-on-file            pic x.
+               88 vendor-has-w9             value "Y".
+               88 vendor-has-no-w9          value "N".
+            05 vendor-insurance-expiration  pic 9(8).
+            05 vendor-payment-method        pic x.
+               88 vendor-pays-by-check      value "C".
+               88 vendor-pays-by-eft        value "E".
+            05 vendor-aba-routing-number    pic x(9).
+            05 vendor-bank-account-number   pic x(17).
+            05 vendor-class                 pic x.
+               88 vendor-class-minority     value "M".
+               88 vendor-class-woman        value "W".
+               88 vendor-class-veteran      value "V".
+               88 vendor-class-none         value "N".
+            05 vendor-credit-limit          pic S9(7)V99.
+            05 vendor-payment-terms         pic 9(3).

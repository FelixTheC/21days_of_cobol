@@ -0,0 +1,162 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * GL coding summary report - walks voucher-file once and totals
+      * VOUCHER-AMOUNT by VOUCHER-GL-CODE. GL codes are not a fixed,
+      * known-in-advance list (unlike vendor class in vnddiv01.cbl), so
+      * GL-TOTAL-TABLE is built up as new codes are encountered.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vchgl01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvouch.cbl".
+
+            SELECT OPTIONAL PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvouch.cbl".
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01   DETAIL-LINE.
+            05 PRINT-GL-CODE              PIC X(6).
+            05 FILLER                     PIC X(4)  VALUE SPACE.
+            05 PRINT-VOUCHER-COUNT        PIC ZZZZ9.
+            05 FILLER                     PIC X(4)  VALUE SPACE.
+            05 PRINT-GL-TOTAL             PIC ZZZ,ZZ9.99-.
+
+       01   COLUMN-LINE.
+            05 FILLER                     PIC X(7)  VALUE "GL CODE".
+            05 FILLER                     PIC X(3)  VALUE SPACE.
+            05 FILLER                     PIC X(9)  VALUE "VOUCHERS".
+            05 FILLER                     PIC X(3)  VALUE SPACE.
+            05 FILLER                     PIC X(11) VALUE "TOTAL".
+
+       01   TITLE-LINE.
+            05 FILLER                     PIC X(18) VALUE SPACE.
+            05 FILLER                     PIC X(24)
+                             VALUE "GL CODING SUMMARY REPORT".
+
+       01   TOTAL-LINE.
+            05 FILLER                     PIC X(13) VALUE
+                             "GRAND TOTAL: ".
+            05 PRINT-GRAND-TOTAL          PIC ZZZ,ZZ9.99-.
+
+       01   GL-TOTAL-TABLE.
+            05 GL-TOTAL-ENTRY OCCURS 50 TIMES.
+               10 GL-TOTAL-CODE           PIC X(6).
+               10 GL-TOTAL-COUNT          PIC 9(5)     VALUE ZERO.
+               10 GL-TOTAL-AMOUNT         PIC S9(8)V99 VALUE ZERO.
+
+       77   GL-ENTRY-COUNT                PIC 99       VALUE ZERO.
+       77   GL-INDEX                      PIC 99.
+       77   GL-TABLE-FULL                 PIC X        VALUE "N".
+       77   VOUCHER-FILE-AT-END           PIC X.
+       77   GRAND-TOTAL                   PIC S9(8)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+
+            MOVE "N" TO VOUCHER-FILE-AT-END.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            PERFORM SUM-EACH-VOUCHER
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+            PERFORM PRINT-THE-REPORT.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN INPUT VOUCHER-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE VOUCHER-FILE.
+            CLOSE PRINTER-FILE.
+
+       SUM-EACH-VOUCHER.
+            PERFORM ADD-TO-GL-TOTAL.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       READ-NEXT-VOUCHER-RECORD.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       ADD-TO-GL-TOTAL.
+            PERFORM FIND-GL-TOTAL-ENTRY.
+            IF GL-INDEX > GL-ENTRY-COUNT
+                IF GL-ENTRY-COUNT = 50
+                    PERFORM REPORT-GL-TABLE-FULL
+                ELSE
+                    ADD 1 TO GL-ENTRY-COUNT
+                    MOVE GL-ENTRY-COUNT TO GL-INDEX
+                    MOVE VOUCHER-GL-CODE TO GL-TOTAL-CODE (GL-INDEX)
+                END-IF
+            END-IF.
+            IF GL-INDEX NOT > GL-ENTRY-COUNT
+                ADD 1 TO GL-TOTAL-COUNT (GL-INDEX)
+                ADD VOUCHER-AMOUNT TO GL-TOTAL-AMOUNT (GL-INDEX)
+                ADD VOUCHER-AMOUNT TO GRAND-TOTAL
+            END-IF.
+
+       REPORT-GL-TABLE-FULL.
+            IF GL-TABLE-FULL NOT = "Y"
+                MOVE "Y" TO GL-TABLE-FULL
+                DISPLAY "GL-TOTAL-TABLE IS FULL (50 CODES) - "
+                DISPLAY "VOUCHERS WITH ADDITIONAL GL CODES ARE "
+                DISPLAY "OMITTED FROM THIS REPORT"
+            END-IF.
+
+       FIND-GL-TOTAL-ENTRY.
+            PERFORM VARYING GL-INDEX FROM 1 BY 1
+               UNTIL GL-INDEX > GL-ENTRY-COUNT
+                  OR GL-TOTAL-CODE (GL-INDEX) = VOUCHER-GL-CODE
+            END-PERFORM.
+
+       PRINT-THE-REPORT.
+            MOVE TITLE-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+            MOVE COLUMN-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+            PERFORM VARYING GL-INDEX FROM 1 BY 1
+               UNTIL GL-INDEX > GL-ENTRY-COUNT
+                PERFORM PRINT-GL-LINE
+            END-PERFORM.
+            PERFORM LINE-FEED.
+            MOVE SPACE TO TOTAL-LINE.
+            MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+            MOVE TOTAL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       PRINT-GL-LINE.
+            MOVE SPACE TO DETAIL-LINE.
+            MOVE GL-TOTAL-CODE (GL-INDEX) TO PRINT-GL-CODE.
+            MOVE GL-TOTAL-COUNT (GL-INDEX) TO PRINT-VOUCHER-COUNT.
+            MOVE GL-TOTAL-AMOUNT (GL-INDEX) TO PRINT-GL-TOTAL.
+            MOVE DETAIL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+       LINE-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.

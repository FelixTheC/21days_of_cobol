@@ -0,0 +1,431 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Check run - pays every voucher with VOUCHER-SELECTED = "Y" and
+      * VOUCHER-DUE on or before the run date. Vouchers are grouped by
+      * vendor (vnd1099.cbl-style outer-vendor/inner-voucher rescan) so
+      * that VOUCHER-TYPE-CREDIT-MEMO vouchers (negative amount) net
+      * against that vendor's eligible invoices. One check is issued
+      * per vendor for the net amount, when positive; every eligible
+      * voucher for that vendor is marked paid with the same check
+      * number. Vendors whose net is zero or negative are skipped (no
+      * check issued) and their eligible vouchers are left unpaid for
+      * a future run. Prints a check register, assigns the next check
+      * number out of the control file, and updates
+      * VOUCHER-PAID-AMOUNT, VOUCHER-PAID-DATE and VOUCHER-CHECK-NO on
+      * each voucher paid.
+      *
+      * Checkpoint/restart: as each vendor finishes (paid or skipped),
+      * CONTROL-CHECKRUN-CHECKPOINT is updated to that vendor number
+      * and rewritten immediately, so a run interrupted partway through
+      * (power loss, abend) can be resumed without reprocessing vendors
+      * already handled. On a clean finish the checkpoint is reset to
+      * zero. If CONTROL-CHECKRUN-CHECKPOINT is non-zero at startup the
+      * operator is asked whether to resume from it or start over.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. chkrun01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+            COPY "slvouch.cbl".
+            COPY "slcontrol.cbl".
+            COPY "slbank01.cbl".
+            COPY "slholiday.cbl".
+
+            SELECT OPTIONAL PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT OPTIONAL POSITIVE-PAY-FILE
+               ASSIGN TO "POSPAY"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd04.cbl".
+            COPY "fdvouch.cbl".
+            COPY "fdcontrol.cbl".
+            COPY "fdbank01.cbl".
+            COPY "fdholiday.cbl".
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PRINTER-RECORD                PIC X(80).
+
+       FD   POSITIVE-PAY-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   POSITIVE-PAY-RECORD.
+            05 PP-BANK-ACCOUNT-CODE       PIC X(4).
+            05 FILLER                     PIC X(1)  VALUE ",".
+            05 PP-CHECK-NUMBER            PIC 9(6).
+            05 FILLER                     PIC X(1)  VALUE ",".
+            05 PP-CHECK-DATE              PIC 9(8).
+            05 FILLER                     PIC X(1)  VALUE ",".
+            05 PP-CHECK-AMOUNT            PIC 9(9)V99.
+            05 FILLER                     PIC X(1)  VALUE ",".
+            05 PP-PAYEE-NAME              PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+       01   DETAIL-LINE.
+            05 PRINT-CHECK-NO             PIC ZZZZZ9.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-VOUCHER-NUMBER       PIC ZZZZ9.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-VENDOR-NAME          PIC X(30).
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-INVOICE              PIC X(15).
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-AMOUNT               PIC ZZZ,ZZ9.99-.
+
+       01   COLUMN-LINE.
+            05 FILLER                     PIC X(5)  VALUE "CHECK".
+            05 FILLER                     PIC X(3)  VALUE SPACE.
+            05 FILLER                     PIC X(2)  VALUE "VO".
+            05 FILLER                     PIC X(5)  VALUE SPACE.
+            05 FILLER                     PIC X(6)  VALUE "VENDOR".
+            05 FILLER                     PIC X(26) VALUE SPACE.
+            05 FILLER                     PIC X(7)  VALUE "INVOICE".
+            05 FILLER                     PIC X(10) VALUE SPACE.
+            05 FILLER                     PIC X(6)  VALUE "AMOUNT".
+
+       01   TITLE-LINE.
+            05 FILLER                     PIC X(18) VALUE SPACE.
+            05 FILLER                     PIC X(14)
+                             VALUE "CHECK REGISTER".
+            05 FILLER                     PIC X(10) VALUE SPACE.
+            05 FILLER                     PIC X(5) VALUE "PAGE:".
+            05 FILLER                     PIC X(1) VALUE SPACE.
+            05 PRINT-PAGE-NUMBER          PIC ZZZZ9.
+
+       01   RUN-DATE-LINE.
+            05 FILLER                     PIC X(18) VALUE SPACE.
+            05 FILLER                     PIC X(10) VALUE "RUN DATE:".
+            05 FILLER                     PIC X(1)  VALUE SPACE.
+            05 PRINT-RUN-DATE             PIC Z9/99/9999.
+
+       01   TOTAL-LINE.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 FILLER                     PIC X(22) VALUE
+                             "TOTAL CHECKS WRITTEN: ".
+            05 PRINT-CHECK-COUNT          PIC ZZZZ9.
+            05 FILLER                     PIC X(4)  VALUE SPACE.
+            05 FILLER                     PIC X(13) VALUE
+                             "GRAND TOTAL: ".
+            05 PRINT-GRAND-TOTAL          PIC ZZZ,ZZ9.99-.
+
+       77   VOUCHER-FILE-AT-END           PIC X.
+       77   VENDOR-FILE-AT-END            PIC X.
+       77   RUN-DATE                      PIC 9(8).
+       77   LINE-COUNT                    PIC 999 VALUE ZERO.
+       77   PAGE-NUMBER                   PIC 99999 VALUE ZERO.
+       77   MAXIMUM-LINES                 PIC 999 VALUE 15.
+
+       77   NET-AMOUNT                    PIC S9(8)V99 VALUE ZERO.
+       77   CURRENT-CHECK-NUMBER          PIC 9(6).
+
+       77   CHECK-COUNT                   PIC 9(5) VALUE ZERO.
+       77   GRAND-TOTAL                   PIC S9(8)V99 VALUE ZERO.
+
+       77   RESUME-CHOICE                 PIC X.
+            88 RESUME-THE-CHECK-RUN       VALUE "R".
+            88 START-THE-CHECK-RUN-OVER   VALUE "S".
+       77   RESUME-FROM-VENDOR            PIC 9(5) VALUE ZERO.
+
+       77   BANK-ACCOUNT-RECORD-FOUND     PIC X.
+
+            COPY "wscase01.cbl".
+            COPY "wsdate02.cbl".
+            COPY "wsbusday01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM ACCEPT-BANK-ACCOUNT-CODE.
+            PERFORM ACCEPT-RESUME-CHOICE.
+            PERFORM ACCEPT-RUN-DATE.
+            MOVE ZEROS TO LINE-COUNT
+                          PAGE-NUMBER.
+
+            PERFORM START-NEW-PAGE.
+
+            MOVE "N" TO VENDOR-FILE-AT-END.
+            PERFORM READ-NEXT-VENDOR-RECORD.
+            PERFORM PAY-ELIGIBLE-VENDORS
+               UNTIL VENDOR-FILE-AT-END = "Y".
+
+            PERFORM RESET-CHECKRUN-CHECKPOINT.
+
+            IF CHECK-COUNT = ZERO
+                MOVE "NO VOUCHERS SELECTED FOR PAYMENT"
+                   TO PRINTER-RECORD
+                PERFORM WRITE-TO-PRINTER.
+
+            PERFORM PRINT-TOTALS.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN I-O VOUCHER-FILE.
+            OPEN INPUT VENDOR-FILE.
+            OPEN I-O CONTROL-FILE.
+            OPEN I-O BANK-ACCOUNT-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+            OPEN OUTPUT POSITIVE-PAY-FILE.
+            OPEN I-O HOLIDAY-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE VOUCHER-FILE.
+            CLOSE VENDOR-FILE.
+            CLOSE CONTROL-FILE.
+            CLOSE BANK-ACCOUNT-FILE.
+            PERFORM END-LAST-PAGE.
+            CLOSE PRINTER-FILE.
+            CLOSE POSITIVE-PAY-FILE.
+            CLOSE HOLIDAY-FILE.
+
+       ACCEPT-BANK-ACCOUNT-CODE.
+            DISPLAY "ENTER BANK ACCOUNT CODE TO DRAW CHECKS ON".
+            ACCEPT BANK-ACCOUNT-CODE.
+            INSPECT BANK-ACCOUNT-CODE
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+            PERFORM READ-BANK-ACCOUNT-RECORD.
+            PERFORM RE-ACCEPT-BANK-ACCOUNT-CODE
+               UNTIL BANK-ACCOUNT-RECORD-FOUND = "Y".
+
+       RE-ACCEPT-BANK-ACCOUNT-CODE.
+            DISPLAY "NO SUCH BANK ACCOUNT ON FILE".
+            PERFORM ACCEPT-BANK-ACCOUNT-CODE.
+
+       READ-BANK-ACCOUNT-RECORD.
+            MOVE "Y" TO BANK-ACCOUNT-RECORD-FOUND.
+            READ BANK-ACCOUNT-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO BANK-ACCOUNT-RECORD-FOUND.
+
+       REWRITE-BANK-ACCOUNT-RECORD.
+            REWRITE BANK-ACCOUNT-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING BANK ACCOUNT RECORD".
+
+       ACCEPT-RESUME-CHOICE.
+            MOVE ZERO TO RESUME-FROM-VENDOR.
+            PERFORM READ-CONTROL-RECORD.
+            IF CONTROL-CHECKRUN-CHECKPOINT NOT = ZERO
+                DISPLAY "AN INTERRUPTED CHECK RUN WAS FOUND - LAST"
+                DISPLAY "VENDOR PROCESSED WAS "
+                   CONTROL-CHECKRUN-CHECKPOINT
+                PERFORM ACCEPT-RESUME-PICK
+                PERFORM RE-ACCEPT-RESUME-PICK
+                   UNTIL RESUME-THE-CHECK-RUN
+                      OR START-THE-CHECK-RUN-OVER
+                IF RESUME-THE-CHECK-RUN
+                    MOVE CONTROL-CHECKRUN-CHECKPOINT
+                       TO RESUME-FROM-VENDOR
+                ELSE
+                    PERFORM RESET-CHECKRUN-CHECKPOINT
+                END-IF
+            END-IF.
+
+       ACCEPT-RESUME-PICK.
+            DISPLAY "R)ESUME WHERE IT LEFT OFF OR S)TART OVER?".
+            ACCEPT RESUME-CHOICE.
+            INSPECT RESUME-CHOICE
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-RESUME-PICK.
+            DISPLAY "YOU MUST ENTER R OR S".
+            PERFORM ACCEPT-RESUME-PICK.
+
+       ACCEPT-RUN-DATE.
+            MOVE "N" TO ZERO-DATE-IS-OK.
+            MOVE "ENTER CHECK RUN DATE(MM/DD/CCYY)?"
+               TO DATE-PROMPT.
+            MOVE "A RUN DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+            PERFORM GET-A-DATE.
+            MOVE DATE-CCYYMMDD TO RUN-DATE.
+            PERFORM ROLL-RUN-DATE-TO-BUSINESS-DAY.
+
+       ROLL-RUN-DATE-TO-BUSINESS-DAY.
+            MOVE RUN-DATE TO BUSINESS-DATE.
+            PERFORM NEXT-BUSINESS-DAY.
+            IF BUSINESS-DATE NOT = RUN-DATE
+                MOVE BUSINESS-DATE TO RUN-DATE
+                MOVE BUSINESS-DATE TO DATE-CCYYMMDD
+                PERFORM FORMAT-THE-DATE
+                DISPLAY "RUN DATE FALLS ON A WEEKEND OR HOLIDAY"
+                DISPLAY "RUN DATE MOVED FORWARD TO " FORMATTED-DATE.
+
+       PAY-ELIGIBLE-VENDORS.
+            IF VENDOR-NUMBER > RESUME-FROM-VENDOR
+                PERFORM SUM-VENDOR-NET-AMOUNT
+                IF NET-AMOUNT > ZERO
+                    IF LINE-COUNT > MAXIMUM-LINES
+                        PERFORM START-NEXT-PAGE
+                    END-IF
+                    PERFORM PAY-THIS-VENDOR
+                END-IF
+                PERFORM UPDATE-CHECKRUN-CHECKPOINT
+            END-IF.
+            PERFORM READ-NEXT-VENDOR-RECORD.
+
+       UPDATE-CHECKRUN-CHECKPOINT.
+            PERFORM READ-CONTROL-RECORD.
+            MOVE VENDOR-NUMBER TO CONTROL-CHECKRUN-CHECKPOINT.
+            PERFORM REWRITE-CONTROL-RECORD.
+
+       RESET-CHECKRUN-CHECKPOINT.
+            PERFORM READ-CONTROL-RECORD.
+            MOVE ZERO TO CONTROL-CHECKRUN-CHECKPOINT.
+            PERFORM REWRITE-CONTROL-RECORD.
+
+       SUM-VENDOR-NET-AMOUNT.
+            MOVE ZERO TO NET-AMOUNT.
+            CLOSE VOUCHER-FILE.
+            OPEN I-O VOUCHER-FILE.
+            MOVE "N" TO VOUCHER-FILE-AT-END.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            PERFORM ADD-ELIGIBLE-VOUCHER-AMOUNT
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       ADD-ELIGIBLE-VOUCHER-AMOUNT.
+            IF VOUCHER-VENDOR = VENDOR-NUMBER AND
+                  VOUCHER-SELECTED = "Y" AND
+                  VOUCHER-PAID-DATE = ZEROES AND
+                  VOUCHER-DUE NOT > RUN-DATE
+                ADD VOUCHER-AMOUNT TO NET-AMOUNT.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       PAY-THIS-VENDOR.
+            PERFORM RETRIEVE-NEXT-CHECK-NUMBER.
+            PERFORM PAY-VENDOR-VOUCHERS.
+            PERFORM WRITE-POSITIVE-PAY-RECORD.
+            ADD 1 TO CHECK-COUNT.
+            ADD NET-AMOUNT TO GRAND-TOTAL.
+
+       WRITE-POSITIVE-PAY-RECORD.
+            MOVE BANK-ACCOUNT-CODE TO PP-BANK-ACCOUNT-CODE.
+            MOVE CURRENT-CHECK-NUMBER TO PP-CHECK-NUMBER.
+            MOVE RUN-DATE TO PP-CHECK-DATE.
+            MOVE NET-AMOUNT TO PP-CHECK-AMOUNT.
+            MOVE VENDOR-NAME TO PP-PAYEE-NAME.
+            WRITE POSITIVE-PAY-RECORD.
+
+       RETRIEVE-NEXT-CHECK-NUMBER.
+            ADD 1 TO BANK-ACCOUNT-LAST-CHECK-NO.
+            MOVE BANK-ACCOUNT-LAST-CHECK-NO TO CURRENT-CHECK-NUMBER.
+            PERFORM REWRITE-BANK-ACCOUNT-RECORD.
+
+       PAY-VENDOR-VOUCHERS.
+            CLOSE VOUCHER-FILE.
+            OPEN I-O VOUCHER-FILE.
+            MOVE "N" TO VOUCHER-FILE-AT-END.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            PERFORM PAY-ELIGIBLE-VOUCHER
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       PAY-ELIGIBLE-VOUCHER.
+            IF VOUCHER-VENDOR = VENDOR-NUMBER AND
+                  VOUCHER-SELECTED = "Y" AND
+                  VOUCHER-PAID-DATE = ZEROES AND
+                  VOUCHER-DUE NOT > RUN-DATE
+                MOVE VOUCHER-AMOUNT TO VOUCHER-PAID-AMOUNT
+                MOVE RUN-DATE TO VOUCHER-PAID-DATE
+                MOVE CURRENT-CHECK-NUMBER TO VOUCHER-CHECK-NO
+                MOVE BANK-ACCOUNT-CODE TO VOUCHER-BANK-ACCOUNT
+                PERFORM REWRITE-VOUCHER-RECORD
+                PERFORM PRINT-VOUCHER-LINE
+            END-IF.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       READ-CONTROL-RECORD.
+            MOVE 1 TO CONTROL-KEY.
+            READ CONTROL-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR READING CONTROL RECORD".
+
+       REWRITE-CONTROL-RECORD.
+            REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
+
+       REWRITE-VOUCHER-RECORD.
+            REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
+
+       READ-NEXT-VOUCHER-RECORD.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       READ-NEXT-VENDOR-RECORD.
+            READ VENDOR-FILE NEXT RECORD
+               AT END MOVE "Y" TO VENDOR-FILE-AT-END.
+
+       PRINT-VOUCHER-LINE.
+            MOVE SPACE TO DETAIL-LINE.
+            MOVE CURRENT-CHECK-NUMBER TO PRINT-CHECK-NO.
+            MOVE VOUCHER-NUMBER TO PRINT-VOUCHER-NUMBER.
+            MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+            MOVE VOUCHER-INVOICE TO PRINT-INVOICE.
+            MOVE VOUCHER-PAID-AMOUNT TO PRINT-AMOUNT.
+            MOVE DETAIL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       PRINT-TOTALS.
+            PERFORM LINE-FEED.
+            MOVE SPACE TO TOTAL-LINE.
+            MOVE CHECK-COUNT TO PRINT-CHECK-COUNT.
+            MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+            MOVE TOTAL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+            ADD 1 TO LINE-COUNT.
+
+       LINE-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       START-NEXT-PAGE.
+            PERFORM END-LAST-PAGE.
+            PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+            ADD 1 TO PAGE-NUMBER.
+            MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+            MOVE TITLE-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            MOVE RUN-DATE TO DATE-CCYYMMDD.
+            PERFORM FORMAT-THE-DATE.
+            MOVE FORMATTED-DATE TO PRINT-RUN-DATE.
+            MOVE RUN-DATE-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+            MOVE COLUMN-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+
+       END-LAST-PAGE.
+            PERFORM FORM-FEED.
+            MOVE ZERO TO LINE-COUNT.
+
+       FORM-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+            COPY "pldate.cbl".
+            COPY "dtfmt01.cbl".
+            COPY "plbusday.cbl".

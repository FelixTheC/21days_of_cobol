@@ -13,6 +13,13 @@
             copy "slvnd02.cbl".
             copy "slvouch.cbl".
             copy "slcontrol.cbl".
+            copy "slaudit01.cbl".
+            copy "sloperator.cbl".
+            copy "slholiday.cbl".
+
+            select optional proof-list-file
+               assign to "PROOF"
+               organization is line sequential.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,7 +27,37 @@
             copy "fdvnd04.cbl".
             copy "fdvouch.cbl".
             copy "fdcontrol.cbl".
-
+            copy "fdaudit01.cbl".
+            copy "fdoperator.cbl".
+            copy "fdholiday.cbl".
+
+       fd   proof-list-file
+            label records are standard.
+       01   proof-list-record              pic x(80).
+
+       01   proof-detail-line.
+            05 proof-voucher-number        pic zzzz9.
+            05 filler                      pic x(2)  value space.
+            05 proof-vendor-number         pic zzzz9.
+            05 filler                      pic x(2)  value space.
+            05 proof-invoice                pic x(15).
+            05 filler                      pic x(2)  value space.
+            05 proof-amount                 pic zzz,zz9.99-.
+
+       01   proof-title-line.
+            05 filler                      pic x(18) value space.
+            05 filler                      pic x(24)
+                               value "VOUCHER BATCH PROOF LIST".
+
+       01   proof-total-line.
+            05 filler                      pic x(2)  value space.
+            05 filler                      pic x(24) value
+                               "TOTAL VOUCHERS ENTERED: ".
+            05 proof-total-count            pic zzzz9.
+            05 filler                      pic x(4)  value space.
+            05 filler                      pic x(13) value
+                               "BATCH TOTAL: ".
+            05 proof-total-amount           pic zzz,zz9.99-.
 
        WORKING-STORAGE SECTION.
        77   menu-pick                          pic 9.
@@ -35,18 +72,50 @@
        77   a-dummy                            pic x.
 
        77   add-another                        pic x.
-       77   voucher-number-field               pic z(5).
        77   voucher-amount-field               pic zzz,zz9.99-.
+
+       77   saved-voucher-record               pic x(114).
+       77   duplicate-invoice-check            pic x(15).
+       77   duplicate-check-vendor             pic 9(5).
+       77   duplicate-check-voucher-number     pic 9(5).
+       77   duplicate-check-at-end             pic x.
        77   voucher-paid-amount-field          pic zzz,zz9.99-.
 
+       77   open-balance-for-vendor            pic S9(8)V99 value zero.
+       77   credit-check-vendor                pic 9(5).
+       77   credit-check-voucher-number        pic 9(5).
+       77   credit-check-at-end                pic x.
+       77   credit-limit-field                 pic zzz,zz9.99-.
+
+       77   due-date-integer                   pic 9(7).
+       77   computed-due-date                  pic 9(8).
+       77   use-computed-due-date              pic x.
+
        77   error-message                      pic x(79) value space.
 
+       77   batch-voucher-count                pic 9(5) value zero.
+       77   batch-voucher-total                pic S9(8)V99 value zero.
+
+       77   operator-id                        pic x(10) value "SYSTEM".
+       77   operator-record-found              pic x.
+
+      * Working storage for the shared system-wide audit trail
+      * (fdaudit01.cbl) - see vndmnt04.cbl for the vendor-side
+      * version of this same pattern.
+       77   last-system-audit-date             pic 9(8) value zero.
+       77   last-system-audit-time             pic 9(8) value zero.
+       77   system-audit-seq-counter           pic 9(2) value zero.
+       77   system-audit-saved-image           pic x(300).
+
             copy "wscase01.cbl".
-            copy "date01.cbl".
+            copy "wsdate02.cbl".
+            copy "wsbusday01.cbl".
+            copy "wsnumval01.cbl".
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
             perform opening-procedure.
+            perform sign-on.
             perform main-process.
             perform closing-procedure.
 
@@ -54,17 +123,60 @@
             EXIT PROGRAM.
 
        PROGRAM-DONE.
-            STOP RUN.
+            EXIT PROGRAM.
 
        opening-procedure.
             open i-o voucher-file.
             open i-o vendor-file.
             open i-o control-file.
+            open i-o system-audit-file.
+            open i-o operator-file.
+            open i-o holiday-file.
+            open output proof-list-file.
 
        closing-procedure.
             close voucher-file.
             close vendor-file.
             close control-file.
+            close system-audit-file.
+            close operator-file.
+            close holiday-file.
+            close proof-list-file.
+
+      *--------------------------------
+      * OPERATOR SIGN-ON
+      *--------------------------------
+       sign-on.
+            perform accept-operator-id.
+            perform re-accept-operator-id
+               until operator-record-found = "Y".
+
+       accept-operator-id.
+            display "ENTER OPERATOR ID".
+            accept operator-id.
+            inspect operator-id
+               converting lower-alpha
+               to upper-alpha.
+            perform validate-operator-id.
+
+       validate-operator-id.
+            move operator-id to operator-code.
+            perform read-operator-record.
+            if operator-record-found = "N"
+                display "OPERATOR ID NOT FOUND"
+            else
+                if operator-inactive
+                    display "OPERATOR ID IS INACTIVE"
+                    move "N" to operator-record-found.
+
+       re-accept-operator-id.
+            perform accept-operator-id.
+
+       read-operator-record.
+            move "Y" to operator-record-found.
+            read operator-file record
+               invalid key
+               move "N" to operator-record-found.
 
        main-process.
             perform get-menu-pick.
@@ -132,9 +244,13 @@
        add-mode.
             move "ADD" to the-mode.
             move "Y" to add-another.
+            move zero to batch-voucher-count.
+            move zero to batch-voucher-total.
+            perform print-proof-list-header.
             perform get-new-record-key.
             perform add-records
                until add-another = "N".
+            perform print-proof-list-totals.
 
        get-new-record-key.
             perform accept-new-record-key.
@@ -144,7 +260,7 @@
             perform display-voucher-number.
 
        accept-new-record-key.
-            perform ini-voucher-record.
+            perform init-voucher-record.
             perform retrieve-next-voucher-number.
 
             perform read-voucher-record.
@@ -162,8 +278,31 @@
        add-records.
             perform enter-remaining-fields.
             perform write-voucher-record.
+            perform write-system-audit-record-for-add.
+            perform write-proof-detail-line.
             perform get-add-another.
 
+       print-proof-list-header.
+            write proof-list-record from proof-title-line.
+
+       write-proof-detail-line.
+            move spaces to proof-detail-line.
+            move voucher-number to proof-voucher-number.
+            move voucher-vendor to proof-vendor-number.
+            move voucher-invoice to proof-invoice.
+            move voucher-amount to proof-amount.
+            write proof-list-record from proof-detail-line.
+            add 1 to batch-voucher-count.
+            add voucher-amount to batch-voucher-total.
+
+       print-proof-list-totals.
+            move spaces to proof-total-line.
+            move batch-voucher-count to proof-total-count.
+            move batch-voucher-total to proof-total-amount.
+            write proof-list-record from proof-total-line.
+            display "BATCH VOUCHERS ENTERED: " batch-voucher-count.
+            display "BATCH TOTAL AMOUNT: " batch-voucher-total.
+
        get-add-another.
             perform accecpt-add-another.
             perform re-accecpt-add-another
@@ -185,7 +324,9 @@
        enter-remaining-fields.
             perform enter-voucher-vendor.
             perform enter-voucher-invoice.
+            perform enter-voucher-type.
             perform enter-voucher-for.
+            perform enter-voucher-gl-code.
             perform enter-voucher-amount.
             perform enter-voucher-date.
             perform enter-voucher-due.
@@ -211,11 +352,11 @@
        ask-which-field.
             perform accept-which-field.
             perform re-accept-which-field
-               until which-field < 8.
+               until which-field < 10.
 
        accept-which-field.
             display "ENTER THE NUMBER OF THE FIELD".
-            display "TO CHANGE (1-7) OR 0 TO EXIT".
+            display "TO CHANGE (1-9) OR 0 TO EXIT".
             accept which-field.
 
        re-accept-which-field.
@@ -227,6 +368,7 @@
             perform get-field-to-change.
 
        change-this-field.
+            move voucher-record to system-audit-saved-image.
             if which-field = 1
                 perform enter-voucher-vendor.
             if which-field = 2
@@ -241,10 +383,15 @@
                 perform enter-voucher-due.
             if which-field = 7
                 perform enter-voucher-deductible.
+            if which-field = 8
+                perform enter-voucher-type.
+            if which-field = 9
+                perform enter-voucher-gl-code.
 
             perform rewrite-voucher-record.
+            perform write-system-audit-record-for-change.
 
-       iniquire-mode.
+       inquire-mode.
             move "DISPLAY" to the-mode.
             perform get-existing-record.
             perform inquire-records
@@ -265,6 +412,7 @@
             perform ask-to-delete.
 
             if ok-to-delete = "Y"
+                perform write-system-audit-record-for-delete
                 perform delete-voucher-record.
 
             perform get-existing-record.
@@ -277,7 +425,7 @@
        accept-ok-to-delete.
             display "DELETE THIS RECORD (Y/N)?".
             accept ok-to-delete.
-            inspect ok-to-delte
+            inspect ok-to-delete
                converting lower-alpha to upper-alpha.
 
        re-accept-ok-to-delete.
@@ -297,11 +445,13 @@
                            voucher-paid-amount
                            voucher-paid-date
                            voucher-check-no.
+            move "I" to voucher-type.
+            move space to voucher-gl-code.
 
-       enter-voucher-record.
+       enter-voucher-vendor.
             perform accept-voucher-vendor.
             perform re-accept-voucher-vendor
-               until voucher-vendor not zeroes and
+               until voucher-vendor not = zeroes and
                    vendor-record-found = "Y".
 
        accept-voucher-vendor.
@@ -335,16 +485,30 @@
             perform read-vendor-record.
             if vendor-record-found = "N"
                 move "VENDOR NOT ON FILE"
-                   to error-message.
+                   to error-message
+            else
+                perform check-voucher-vendor-status.
+
+       check-voucher-vendor-status.
+            if vendor-status-hold
+                move "VENDOR IS ON HOLD - VOUCHER REJECTED"
+                   to error-message
+                move "N" to vendor-record-found
+            else
+                if vendor-status-inactive
+                    move "VENDOR IS INACTIVE - VOUCHER REJECTED"
+                       to error-message
+                    move "N" to vendor-record-found.
 
        enter-voucher-invoice.
             perform accept-voucher-invoice.
             perform re-accept-voucher-invoice
                until voucher-invoice not = space.
+            perform check-for-duplicate-invoice.
 
        accept-voucher-invoice.
             display "ENTER INVOICE NUMBER".
-            accept voucher-number.
+            accept voucher-invoice.
             inspect voucher-invoice
                converting lower-alpha
                to upper-alpha.
@@ -353,6 +517,38 @@
             display "INVOICE MUST BE ENTERED".
             perform accept-voucher-invoice.
 
+       enter-voucher-type.
+            perform accept-voucher-type.
+            perform re-accept-voucher-type
+               until voucher-type-invoice or voucher-type-credit-memo.
+
+       accept-voucher-type.
+            display "I)NVOICE OR C)REDIT MEMO?".
+            accept voucher-type.
+            inspect voucher-type
+               converting lower-alpha
+               to upper-alpha.
+
+       re-accept-voucher-type.
+            display "YOU MUST ENTER I OR C".
+            perform accept-voucher-type.
+
+       enter-voucher-gl-code.
+            perform accept-voucher-gl-code.
+            perform re-accept-voucher-gl-code
+               until voucher-gl-code not = space.
+
+       accept-voucher-gl-code.
+            display "ENTER GL EXPENSE CODE".
+            accept voucher-gl-code.
+            inspect voucher-gl-code
+               converting lower-alpha
+               to upper-alpha.
+
+       re-accept-voucher-gl-code.
+            display "A GL EXPENSE CODE MUST BE ENTERED".
+            perform accept-voucher-gl-code.
+
        enter-voucher-for.
             perform accept-voucher-for.
             perform re-accept-voucher-for
@@ -373,22 +569,74 @@
             perform accept-voucher-amount.
             perform re-accept-voucher-amount
                until voucher-amount not = zeroes.
+            perform adjust-voucher-amount-for-credit-memo.
+            perform check-vendor-credit-limit.
 
        accept-voucher-amount.
             display "ENTER INVOICE AMOUNT".
             accept voucher-amount-field.
             move voucher-amount-field to voucher-amount.
 
+       adjust-voucher-amount-for-credit-memo.
+            if voucher-type-credit-memo and voucher-amount > 0
+                multiply voucher-amount by -1 giving voucher-amount.
+
        re-accept-voucher-amount.
             display "AMOUNT MUST NOT BE ZERO".
             perform accept-voucher-amount.
 
+       check-vendor-credit-limit.
+            if vendor-credit-limit not = zero and
+                  voucher-type-invoice
+                perform sum-vendor-open-balance
+                if open-balance-for-vendor + voucher-amount
+                      > vendor-credit-limit
+                    move vendor-credit-limit to credit-limit-field
+                    display "WARNING - THIS VOUCHER EXCEEDS VENDOR"
+                    display "CREDIT LIMIT OF " credit-limit-field
+                end-if
+            end-if.
+
+       sum-vendor-open-balance.
+            move zero to open-balance-for-vendor.
+            move voucher-vendor to credit-check-vendor.
+            move voucher-number to credit-check-voucher-number.
+            move voucher-record to saved-voucher-record.
+            close voucher-file.
+            open i-o voucher-file.
+            move "N" to credit-check-at-end.
+            perform read-next-voucher-for-credit-check.
+            perform add-to-open-balance
+               until credit-check-at-end = "Y".
+            move saved-voucher-record to voucher-record.
+
+       add-to-open-balance.
+            if voucher-vendor = credit-check-vendor and
+                  voucher-paid-date = zeroes and
+                  voucher-number not = credit-check-voucher-number
+                add voucher-amount to open-balance-for-vendor.
+            perform read-next-voucher-for-credit-check.
+
+       read-next-voucher-for-credit-check.
+            read voucher-file next record
+               at end move "Y" to credit-check-at-end.
+
        enter-voucher-date.
-            move "N" to zeroe-date-is-ok.
+            move "N" to zero-date-is-ok.
             move "ENTER INVOICE DATE(MM/DD/CCYY)?"
                to date-prompt.
             move "AN INVOICE DATE IS REQUIRED"
-               to date-erro-message.
+               to date-error-message.
+            perform get-a-date.
+            move date-ccyymmdd to voucher-date.
+            perform read-control-record.
+            perform re-enter-voucher-date-if-closed
+               until voucher-date > control-period-cutoff-date.
+
+       re-enter-voucher-date-if-closed.
+            display "VOUCHER DATE FALLS IN A CLOSED PERIOD".
+            move "ENTER A DATE AFTER THE PERIOD CUTOFF(MM/DD/CCYY)?"
+               to date-prompt.
             perform get-a-date.
             move date-ccyymmdd to voucher-date.
 
@@ -398,8 +646,50 @@
                to date-prompt.
             move "A DUE DATE IS REQUIRED"
                to date-error-message.
-            perform get-a-date.
-            move date-ccyymmdd to voucher-due.
+            move voucher-vendor to vendor-number.
+            perform read-vendor-record.
+            if vendor-payment-terms not = zero
+                perform compute-due-date-from-terms
+                perform accept-computed-due-date
+            else
+                perform get-a-date
+                move date-ccyymmdd to voucher-due.
+
+       compute-due-date-from-terms.
+            compute due-date-integer =
+               function integer-of-date (voucher-date)
+                  + vendor-payment-terms.
+            compute computed-due-date =
+               function date-of-integer (due-date-integer).
+            perform roll-due-date-to-business-day.
+
+       roll-due-date-to-business-day.
+            move computed-due-date to business-date.
+            perform next-business-day.
+            move business-date to computed-due-date.
+
+       accept-computed-due-date.
+            display "VENDOR PAYMENT TERMS ARE " vendor-payment-terms
+               " DAYS - COMPUTED DUE DATE IS " computed-due-date.
+            perform accept-computed-due-date-pick.
+            perform re-accept-computed-due-date-pick
+               until use-computed-due-date = "Y" or "N".
+            if use-computed-due-date = "Y"
+                move computed-due-date to voucher-due
+            else
+                perform get-a-date
+                move date-ccyymmdd to voucher-due.
+
+       accept-computed-due-date-pick.
+            display "ACCEPT THIS DUE DATE (Y/N)?".
+            accept use-computed-due-date.
+            inspect use-computed-due-date
+               converting lower-alpha
+               to upper-alpha.
+
+       re-accept-computed-due-date-pick.
+            display "YOU MUST ENTER Y OR N".
+            perform accept-computed-due-date-pick.
 
        enter-voucher-deductible.
             perform accept-voucher-deductible.
@@ -428,7 +718,7 @@
 
        accept-existing-key.
             perform init-voucher-record.
-            perform enter-voucher-number.+
+            perform enter-voucher-number.
             if voucher-number not = zeroes
                 perform read-voucher-record.
 
@@ -438,7 +728,10 @@
 
        enter-voucher-number.
             display "ENTER VOUCHER NUMBER TO " the-mode.
-            accept voucher-mode.
+            display "(ENTER 0 TO STOP ENTRY)".
+            move space to numeric-entry-prompt.
+            perform get-numeric-entry.
+            move numeric-entry-field to voucher-number.
 
        display-all-fields.
             display " ".
@@ -450,11 +743,13 @@
             perform display-voucher-date.
             perform display-voucher-due.
             perform display-voucher-deductible.
+            perform display-voucher-type.
+            perform display-voucher-gl-code.
             if voucher-paid-date = zeroes
                 perform display-voucher-selected.
             if voucher-paid-date not = zeroes
                 perform display-voucher-paid-amount
-                perform display-voucher-paid-date.
+                perform display-voucher-paid-date
                 perform display-voucher-check-no.
             display " ".
 
@@ -489,6 +784,13 @@
        display-voucher-deductible.
             display "7. DEDUCTIBLE: " voucher-deductible.
 
+       display-voucher-type.
+            display "8. TYPE (I=INVOICE, C=CREDIT MEMO): "
+               voucher-type.
+
+       display-voucher-gl-code.
+            display "9. GL CODE: " voucher-gl-code.
+
        display-voucher-selected.
             display " SELECTED FOR PAYMENT: " voucher-selected.
 
@@ -504,6 +806,32 @@
        display-voucher-check-no.
             display " CHECK: " voucher-check-no.
 
+       check-for-duplicate-invoice.
+            move voucher-record to saved-voucher-record.
+            move voucher-vendor to duplicate-check-vendor.
+            move voucher-invoice to duplicate-invoice-check.
+            move voucher-number to duplicate-check-voucher-number.
+            close voucher-file.
+            open i-o voucher-file.
+            move "N" to duplicate-check-at-end.
+            perform read-next-voucher-for-dup-check.
+            perform scan-for-duplicate-invoice
+               until duplicate-check-at-end = "Y".
+            move saved-voucher-record to voucher-record.
+
+       scan-for-duplicate-invoice.
+            if voucher-vendor = duplicate-check-vendor and
+                  voucher-invoice = duplicate-invoice-check and
+                  voucher-number not = duplicate-check-voucher-number
+                display "INVOICE ALREADY ON FILE FOR THIS VENDOR"
+                move "Y" to duplicate-check-at-end
+            else
+                perform read-next-voucher-for-dup-check.
+
+       read-next-voucher-for-dup-check.
+            read voucher-file next record
+               at end move "Y" to duplicate-check-at-end.
+
        read-voucher-record.
             move "Y" to voucher-record-found.
             read voucher-file record
@@ -543,4 +871,54 @@
                invalid key
                    display "ERROR REWRITING CONTROL RECORD".
 
+      *--------------------------------
+      * SYSTEM-WIDE AUDIT TRAIL
+      *--------------------------------
+       write-system-audit-record-for-add.
+            move space to system-audit-saved-image.
+            move voucher-record to system-audit-after-image.
+            move "ADD" to system-audit-operation.
+            perform write-system-audit-record.
+
+       write-system-audit-record-for-change.
+            move voucher-record to system-audit-after-image.
+            move "CHANGE" to system-audit-operation.
+            perform write-system-audit-record.
+
+       write-system-audit-record-for-delete.
+            move voucher-record to system-audit-saved-image.
+            move space to system-audit-after-image.
+            move "DELETE" to system-audit-operation.
+            perform write-system-audit-record.
+
+       write-system-audit-record.
+            move "vchmnt01" to system-audit-program-id.
+            accept system-audit-date from date yyyymmdd.
+            accept system-audit-time from time.
+            move voucher-number to system-audit-record-key.
+            move operator-id to system-audit-operator-id.
+            move system-audit-saved-image to system-audit-before-image.
+            perform assign-system-audit-sequence.
+            write system-audit-record
+               invalid key
+               display "ERROR WRITING SYSTEM AUDIT RECORD".
+
+       assign-system-audit-sequence.
+            if system-audit-date = last-system-audit-date and
+               system-audit-time = last-system-audit-time
+                add 1 to system-audit-seq-counter
+            else
+                move zero to system-audit-seq-counter
+                move system-audit-date to last-system-audit-date
+                move system-audit-time to last-system-audit-time.
+            move system-audit-seq-counter to system-audit-seq.
+
             copy "pldate.cbl".
+            copy "dtfmt01.cbl".
+            copy "plbusday.cbl".
+
+      *--------------------------------
+      * NUMERIC ENTRY VALIDATION
+      *--------------------------------
+
+            copy "plnumval01.cbl".

@@ -0,0 +1,281 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Cash-requirements forecast - reads voucher-file for open
+      * (unpaid) vouchers and buckets them by VOUCHER-DUE into the
+      * week, counting from the as-of date entered, that each falls
+      * in (PAST DUE, WEEK 1-6, BEYOND). VOUCHER-DUE already carries
+      * whatever due date VCHMNT01/VCHBCH01 computed from the
+      * vendor's VENDOR-PAYMENT-TERMS at entry time, so this report
+      * only needs to read it and bucket it - same detail-line/
+      * bucket-total-table layout as VCHAGE01's aging report.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vchcrf01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+            COPY "slvouch.cbl".
+
+            SELECT OPTIONAL PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd04.cbl".
+            COPY "fdvouch.cbl".
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01   DETAIL-LINE.
+            05 PRINT-VOUCHER-NUMBER       PIC ZZZZ9.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-VENDOR-NAME          PIC X(30).
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-DUE-DATE             PIC Z9/99/9999.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-BUCKET-NAME          PIC X(10).
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-VOUCHER-AMOUNT       PIC ZZZ,ZZ9.99-.
+
+       01   COLUMN-LINE.
+            05 FILLER                     PIC X(2)  VALUE "VO".
+            05 FILLER                     PIC X(5)  VALUE SPACE.
+            05 FILLER                     PIC X(6)  VALUE "VENDOR".
+            05 FILLER                     PIC X(26) VALUE SPACE.
+            05 FILLER                     PIC X(3)  VALUE "DUE".
+            05 FILLER                     PIC X(9)  VALUE SPACE.
+            05 FILLER                     PIC X(6)  VALUE "BUCKET".
+            05 FILLER                     PIC X(6)  VALUE SPACE.
+            05 FILLER                     PIC X(6)  VALUE "AMOUNT".
+
+       01   TITLE-LINE.
+            05 FILLER                     PIC X(10) VALUE SPACE.
+            05 FILLER                     PIC X(33)
+                          VALUE "WEEKLY CASH REQUIREMENTS FORECAST".
+            05 FILLER                     PIC X(10) VALUE SPACE.
+            05 FILLER                     PIC X(5) VALUE "PAGE:".
+            05 FILLER                     PIC X(1) VALUE SPACE.
+            05 PRINT-PAGE-NUMBER          PIC ZZZZ9.
+
+       01   AS-OF-DATE-LINE.
+            05 FILLER                     PIC X(18) VALUE SPACE.
+            05 FILLER                     PIC X(9)  VALUE "AS OF:".
+            05 FILLER                     PIC X(1)  VALUE SPACE.
+            05 PRINT-AS-OF-DATE           PIC Z9/99/9999.
+
+       01   BUCKET-TOTAL-TABLE.
+            05 BUCKET-TOTAL-ENTRY OCCURS 8 TIMES.
+               10 BUCKET-TOTAL-NAME      PIC X(10).
+               10 BUCKET-TOTAL-AMOUNT    PIC S9(8)V99 VALUE ZERO.
+
+       01   TOTAL-LINE.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-BUCKET-TOTAL-NAME    PIC X(10).
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-BUCKET-TOTAL-AMOUNT  PIC ZZZ,ZZ9.99-.
+
+       01   GRAND-TOTAL-LINE.
+            05 FILLER                     PIC X(13) VALUE
+                             "GRAND TOTAL: ".
+            05 PRINT-GRAND-TOTAL          PIC ZZZ,ZZ9.99-.
+
+       77   VOUCHER-FILE-AT-END           PIC X.
+       77   VENDOR-RECORD-FOUND           PIC X.
+       77   AS-OF-DATE                    PIC 9(8).
+       77   BUCKET-INDEX                  PIC 9.
+       77   DAYS-UNTIL-DUE                PIC S9(6).
+
+       77   LINE-COUNT                    PIC 999 VALUE ZERO.
+       77   PAGE-NUMBER                   PIC 99999 VALUE ZERO.
+       77   MAXIMUM-LINES                 PIC 999 VALUE 15.
+       77   GRAND-TOTAL                   PIC S9(8)V99 VALUE ZERO.
+
+            COPY "wsdate02.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM ACCEPT-AS-OF-DATE.
+            PERFORM INIT-BUCKET-TOTAL-TABLE.
+            MOVE ZEROS TO LINE-COUNT
+                          PAGE-NUMBER.
+
+            PERFORM START-NEW-PAGE.
+
+            MOVE "N" TO VOUCHER-FILE-AT-END.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            IF VOUCHER-FILE-AT-END = "Y"
+                MOVE "NO OPEN VOUCHERS FOUND" TO PRINTER-RECORD
+                PERFORM WRITE-TO-PRINTER
+            ELSE
+                PERFORM PRINT-OPEN-VOUCHERS
+                   UNTIL VOUCHER-FILE-AT-END = "Y".
+
+            PERFORM PRINT-TOTALS.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN INPUT VOUCHER-FILE.
+            OPEN INPUT VENDOR-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE VOUCHER-FILE.
+            CLOSE VENDOR-FILE.
+            PERFORM END-LAST-PAGE.
+            CLOSE PRINTER-FILE.
+
+       ACCEPT-AS-OF-DATE.
+            MOVE "N" TO ZERO-DATE-IS-OK.
+            MOVE "ENTER AS-OF DATE(MM/DD/CCYY)?"
+               TO DATE-PROMPT.
+            MOVE "AN AS-OF DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+            PERFORM GET-A-DATE.
+            MOVE DATE-CCYYMMDD TO AS-OF-DATE.
+
+       INIT-BUCKET-TOTAL-TABLE.
+            MOVE "PAST DUE" TO BUCKET-TOTAL-NAME (1).
+            MOVE "WEEK 1"   TO BUCKET-TOTAL-NAME (2).
+            MOVE "WEEK 2"   TO BUCKET-TOTAL-NAME (3).
+            MOVE "WEEK 3"   TO BUCKET-TOTAL-NAME (4).
+            MOVE "WEEK 4"   TO BUCKET-TOTAL-NAME (5).
+            MOVE "WEEK 5"   TO BUCKET-TOTAL-NAME (6).
+            MOVE "WEEK 6"   TO BUCKET-TOTAL-NAME (7).
+            MOVE "BEYOND"   TO BUCKET-TOTAL-NAME (8).
+
+       PRINT-OPEN-VOUCHERS.
+            IF VOUCHER-PAID-DATE = ZEROES
+                IF LINE-COUNT > MAXIMUM-LINES
+                    PERFORM START-NEXT-PAGE
+                END-IF
+                PERFORM COMPUTE-DAYS-UNTIL-DUE
+                PERFORM DETERMINE-FORECAST-BUCKET
+                PERFORM READ-VENDOR-RECORD
+                PERFORM PRINT-VOUCHER-LINE
+            END-IF.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       COMPUTE-DAYS-UNTIL-DUE.
+            COMPUTE DAYS-UNTIL-DUE =
+               FUNCTION INTEGER-OF-DATE (VOUCHER-DUE) -
+               FUNCTION INTEGER-OF-DATE (AS-OF-DATE).
+
+       DETERMINE-FORECAST-BUCKET.
+            EVALUATE TRUE
+                WHEN DAYS-UNTIL-DUE < 0
+                    MOVE 1 TO BUCKET-INDEX
+                WHEN DAYS-UNTIL-DUE NOT > 6
+                    MOVE 2 TO BUCKET-INDEX
+                WHEN DAYS-UNTIL-DUE NOT > 13
+                    MOVE 3 TO BUCKET-INDEX
+                WHEN DAYS-UNTIL-DUE NOT > 20
+                    MOVE 4 TO BUCKET-INDEX
+                WHEN DAYS-UNTIL-DUE NOT > 27
+                    MOVE 5 TO BUCKET-INDEX
+                WHEN DAYS-UNTIL-DUE NOT > 34
+                    MOVE 6 TO BUCKET-INDEX
+                WHEN DAYS-UNTIL-DUE NOT > 41
+                    MOVE 7 TO BUCKET-INDEX
+                WHEN OTHER
+                    MOVE 8 TO BUCKET-INDEX
+            END-EVALUATE.
+            ADD VOUCHER-AMOUNT TO BUCKET-TOTAL-AMOUNT (BUCKET-INDEX).
+            ADD VOUCHER-AMOUNT TO GRAND-TOTAL.
+
+       READ-VENDOR-RECORD.
+            MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+            MOVE "Y" TO VENDOR-RECORD-FOUND.
+            READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND
+               MOVE "**NOT FOUND**" TO VENDOR-NAME.
+
+       PRINT-VOUCHER-LINE.
+            MOVE SPACE TO DETAIL-LINE.
+            MOVE VOUCHER-NUMBER TO PRINT-VOUCHER-NUMBER.
+            MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+            MOVE VOUCHER-DUE TO DATE-CCYYMMDD.
+            PERFORM FORMAT-THE-DATE.
+            MOVE FORMATTED-DATE TO PRINT-DUE-DATE.
+            MOVE BUCKET-TOTAL-NAME (BUCKET-INDEX) TO PRINT-BUCKET-NAME.
+            MOVE VOUCHER-AMOUNT TO PRINT-VOUCHER-AMOUNT.
+            MOVE DETAIL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       READ-NEXT-VOUCHER-RECORD.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       PRINT-TOTALS.
+            PERFORM LINE-FEED.
+            PERFORM VARYING BUCKET-INDEX FROM 1 BY 1
+               UNTIL BUCKET-INDEX > 8
+                PERFORM PRINT-BUCKET-TOTAL-LINE
+            END-PERFORM.
+            PERFORM LINE-FEED.
+            MOVE SPACE TO GRAND-TOTAL-LINE.
+            MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+            MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       PRINT-BUCKET-TOTAL-LINE.
+            MOVE SPACE TO TOTAL-LINE.
+            MOVE BUCKET-TOTAL-NAME (BUCKET-INDEX)
+               TO PRINT-BUCKET-TOTAL-NAME.
+            MOVE BUCKET-TOTAL-AMOUNT (BUCKET-INDEX)
+               TO PRINT-BUCKET-TOTAL-AMOUNT.
+            MOVE TOTAL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+            ADD 1 TO LINE-COUNT.
+
+       LINE-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       START-NEXT-PAGE.
+            PERFORM END-LAST-PAGE.
+            PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+            ADD 1 TO PAGE-NUMBER.
+            MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+            MOVE TITLE-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            MOVE AS-OF-DATE TO DATE-CCYYMMDD.
+            PERFORM FORMAT-THE-DATE.
+            MOVE FORMATTED-DATE TO PRINT-AS-OF-DATE.
+            MOVE AS-OF-DATE-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+            MOVE COLUMN-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+
+       END-LAST-PAGE.
+            PERFORM FORM-FEED.
+            MOVE ZERO TO LINE-COUNT.
+
+       FORM-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+            COPY "pldate.cbl".
+            COPY "dtfmt01.cbl".

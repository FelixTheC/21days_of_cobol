@@ -0,0 +1,207 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Voucher inquiry by vendor - operator enters a vendor number;
+      * the alternate key on VOUCHER-VENDOR (slvouch.cbl) is used to
+      * START/READ NEXT directly to that vendor's vouchers (same
+      * START KEY idiom vnbynm02.cbl uses on VENDOR-NAME) instead of
+      * scanning the whole file, printing one line per voucher found.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vchbyvn01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slvnd02.cbl".
+            COPY "slvouch.cbl".
+
+            SELECT OPTIONAL PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd04.cbl".
+            COPY "fdvouch.cbl".
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE STANDARD.
+       01   PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01   DETAIL-LINE.
+            05 PRINT-VOUCHER-NUMBER       PIC ZZZZ9.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-INVOICE              PIC X(15).
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-AMOUNT                PIC ZZZ,ZZ9.99-.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-DUE-DATE              PIC Z9/99/9999.
+            05 FILLER                     PIC X(2)  VALUE SPACE.
+            05 PRINT-STATUS                PIC X(6).
+
+       01   COLUMN-LINE.
+            05 FILLER                     PIC X(7)  VALUE "VOUCHER".
+            05 FILLER                     PIC X(1)  VALUE SPACE.
+            05 FILLER                     PIC X(7)  VALUE "INVOICE".
+            05 FILLER                     PIC X(10) VALUE SPACE.
+            05 FILLER                     PIC X(6)  VALUE "AMOUNT".
+            05 FILLER                     PIC X(6)  VALUE SPACE.
+            05 FILLER                     PIC X(8)  VALUE "DUE DATE".
+            05 FILLER                     PIC X(3)  VALUE SPACE.
+            05 FILLER                     PIC X(6)  VALUE "STATUS".
+
+       01   TITLE-LINE.
+            05 FILLER                     PIC X(8)  VALUE SPACE.
+            05 FILLER                     PIC X(9)
+                                              VALUE "VENDOR: ".
+            05 PRINT-VENDOR-NAME          PIC X(30).
+            05 FILLER                     PIC X(5) VALUE "PAGE:".
+            05 FILLER                     PIC X(1) VALUE SPACE.
+            05 PRINT-PAGE-NUMBER          PIC ZZZZ9.
+
+       77   FILE-AT-END                   PIC X.
+       77   LINE-COUNT                    PIC 999 VALUE ZERO.
+       77   PAGE-NUMBER                   PIC 99999 VALUE ZERO.
+       77   MAXIMUM-LINES                 PIC 999 VALUE 15.
+       77   VENDOR-RECORD-FOUND           PIC X.
+       77   VOUCHERS-FOUND                PIC 9(3) VALUE ZERO.
+
+            COPY "wscase01.cbl".
+            COPY "wsdate02.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM ENTER-VENDOR-TO-LOOK-UP.
+            PERFORM LOOK-UP-ONE-VENDOR
+               UNTIL VENDOR-NUMBER = ZEROES.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN INPUT VENDOR-FILE.
+            OPEN INPUT VOUCHER-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE VENDOR-FILE.
+            CLOSE VOUCHER-FILE.
+            PERFORM END-LAST-PAGE.
+            CLOSE PRINTER-FILE.
+
+       ENTER-VENDOR-TO-LOOK-UP.
+            DISPLAY " ".
+            DISPLAY "ENTER VENDOR NUMBER TO LOOK UP".
+            DISPLAY "(ENTER 0 TO STOP ENTRY)".
+            ACCEPT VENDOR-NUMBER.
+            IF VENDOR-NUMBER NOT = ZEROES
+                PERFORM READ-VENDOR-RECORD.
+
+       READ-VENDOR-RECORD.
+            MOVE "Y" TO VENDOR-RECORD-FOUND.
+            READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       LOOK-UP-ONE-VENDOR.
+            IF VENDOR-RECORD-FOUND = "N"
+                DISPLAY "VENDOR NOT ON FILE"
+            ELSE
+                MOVE ZERO TO LINE-COUNT
+                             PAGE-NUMBER
+                             VOUCHERS-FOUND
+                PERFORM START-NEW-PAGE
+                PERFORM READ-FIRST-VOUCHER-FOR-VENDOR
+                PERFORM PRINT-VOUCHERS-FOR-VENDOR
+                   UNTIL FILE-AT-END = "Y"
+                IF VOUCHERS-FOUND = ZERO
+                    MOVE "NO VOUCHERS ON FILE FOR THIS VENDOR"
+                       TO PRINTER-RECORD
+                    PERFORM WRITE-TO-PRINTER
+                END-IF
+            END-IF.
+            PERFORM ENTER-VENDOR-TO-LOOK-UP.
+
+       READ-FIRST-VOUCHER-FOR-VENDOR.
+            MOVE "N" TO FILE-AT-END.
+            MOVE VENDOR-NUMBER TO VOUCHER-VENDOR.
+            START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-VENDOR
+               INVALID KEY
+               MOVE "Y" TO FILE-AT-END.
+            IF FILE-AT-END NOT = "Y"
+                PERFORM READ-NEXT-VOUCHER-RECORD
+                IF FILE-AT-END NOT = "Y" AND
+                      VOUCHER-VENDOR NOT = VENDOR-NUMBER
+                    MOVE "Y" TO FILE-AT-END
+                END-IF
+            END-IF.
+
+       READ-NEXT-VOUCHER-RECORD.
+            READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO FILE-AT-END.
+
+       PRINT-VOUCHERS-FOR-VENDOR.
+            IF LINE-COUNT > MAXIMUM-LINES
+                PERFORM START-NEXT-PAGE.
+            ADD 1 TO VOUCHERS-FOUND.
+            PERFORM PRINT-VOUCHER-LINE.
+            PERFORM READ-NEXT-VOUCHER-RECORD.
+            IF FILE-AT-END NOT = "Y" AND
+                  VOUCHER-VENDOR NOT = VENDOR-NUMBER
+                MOVE "Y" TO FILE-AT-END.
+
+       PRINT-VOUCHER-LINE.
+            MOVE SPACE TO DETAIL-LINE.
+            MOVE VOUCHER-NUMBER TO PRINT-VOUCHER-NUMBER.
+            MOVE VOUCHER-INVOICE TO PRINT-INVOICE.
+            MOVE VOUCHER-AMOUNT TO PRINT-AMOUNT.
+            MOVE VOUCHER-DUE TO DATE-CCYYMMDD.
+            PERFORM FORMAT-THE-DATE.
+            MOVE FORMATTED-DATE TO PRINT-DUE-DATE.
+            IF VOUCHER-PAID-DATE = ZEROES
+                MOVE "OPEN" TO PRINT-STATUS
+            ELSE
+                MOVE "PAID" TO PRINT-STATUS.
+            MOVE DETAIL-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+            ADD 1 TO LINE-COUNT.
+
+       LINE-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+
+       START-NEXT-PAGE.
+            PERFORM END-LAST-PAGE.
+            PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+            ADD 1 TO PAGE-NUMBER.
+            MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+            MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+            MOVE TITLE-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+            MOVE COLUMN-LINE TO PRINTER-RECORD.
+            PERFORM WRITE-TO-PRINTER.
+            PERFORM LINE-FEED.
+
+       END-LAST-PAGE.
+            PERFORM FORM-FEED.
+            MOVE ZERO TO LINE-COUNT.
+
+       FORM-FEED.
+            MOVE SPACE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+            COPY "dtfmt01.cbl".

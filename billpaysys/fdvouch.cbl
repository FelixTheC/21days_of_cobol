@@ -21,3 +21,8 @@
             05 voucher-paid-amount                     pic S9(6)V99.
             05 voucher-paid-date                       pic 9(8).
             05 voucher-check-no                        pic 9(6).
+            05 voucher-bank-account                    pic x(4).
+            05 voucher-type                             pic x.
+               88 voucher-type-invoice      value "I".
+               88 voucher-type-credit-memo  value "C".
+            05 voucher-gl-code                          pic x(6).

@@ -0,0 +1,334 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Bank account maintenance - each bank account has its own
+      * check-number sequence (BANK-ACCOUNT-LAST-CHECK-NO), so a check
+      * run can be told which account to draw checks against and the
+      * numbering for that account picks up where it left off.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bnkmnt01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slbank01.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            COPY "fdbank01.cbl".
+
+       WORKING-STORAGE SECTION.
+       77   MENU-PICK                           PIC 9.
+            88 MENU-PICK-IS-VALID               VALUES 0 THRU 4.
+
+       77   THE-MODE                            PIC X(7).
+       77   WHICH-FIELD                         PIC 9.
+       77   OK-TO-DELETE                        PIC X.
+       77   BANK-ACCOUNT-RECORD-FOUND           PIC X.
+
+       77   LOWER-ALPHA                         PIC X(26)
+               VALUE "abcdefghijklmnopqrstuvwxyz".
+       77   UPPER-ALPHA                         PIC X(26)
+               VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM OPENING-PROCEDURE.
+            PERFORM MAIN-PROCESS.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN I-O BANK-ACCOUNT-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE BANK-ACCOUNT-FILE.
+
+       MAIN-PROCESS.
+            PERFORM GET-MENU-PICK.
+            PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+       GET-MENU-PICK.
+            PERFORM DISPLAY-THE-MENU.
+            PERFORM ACCEPT-MENU-PICK.
+            PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+            PERFORM CLEAR-SCREEN.
+            DISPLAY "PLEASE SELECT:".
+            DISPLAY " ".
+            DISPLAY "1. ADD A BANK ACCOUNT".
+            DISPLAY "2. CHANGE A BANK ACCOUNT".
+            DISPLAY "3. LOOK UP A BANK ACCOUNT".
+            DISPLAY "4. DELETE A BANK ACCOUNT".
+            DISPLAY " ".
+            DISPLAY "0. EXIT".
+            PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+            DISPLAY "YOUR CHOICE (0-4)?".
+            ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+            DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+            PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+            PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+            DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+            PERFORM DO-THE-PICK.
+            PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+            IF MENU-PICK = 1
+                PERFORM ADD-MODE.
+            IF MENU-PICK = 2
+                PERFORM CHANGE-MODE.
+            IF MENU-PICK = 3
+                PERFORM INQUIRE-MODE.
+            IF MENU-PICK = 4
+                PERFORM DELETE-MODE.
+
+      *--------------------------------
+      * ADD
+      *--------------------------------
+       ADD-MODE.
+            MOVE "ADD" TO THE-MODE.
+            PERFORM GET-NEW-BANK-ACCOUNT-CODE.
+            PERFORM ADD-RECORDS
+               UNTIL BANK-ACCOUNT-CODE = SPACES.
+
+       GET-NEW-BANK-ACCOUNT-CODE.
+            PERFORM INIT-BANK-ACCOUNT-RECORD.
+            PERFORM ENTER-BANK-ACCOUNT-CODE.
+            PERFORM RE-ENTER-NEW-BANK-ACCOUNT-CODE
+               UNTIL BANK-ACCOUNT-RECORD-FOUND = "N" OR
+                     BANK-ACCOUNT-CODE = SPACES.
+
+       RE-ENTER-NEW-BANK-ACCOUNT-CODE.
+            PERFORM READ-BANK-ACCOUNT-RECORD.
+            IF BANK-ACCOUNT-RECORD-FOUND = "Y"
+                DISPLAY "RECORD ALREADY ON FILE"
+                PERFORM ENTER-BANK-ACCOUNT-CODE.
+
+       ADD-RECORDS.
+            PERFORM ENTER-BANK-ACCOUNT-NAME.
+            PERFORM ENTER-BANK-ACCOUNT-ABA-ROUTING.
+            PERFORM ENTER-BANK-ACCOUNT-NUMBER.
+            PERFORM ENTER-BANK-ACCOUNT-LAST-CHECK-NO.
+            PERFORM WRITE-BANK-ACCOUNT-RECORD.
+            PERFORM GET-NEW-BANK-ACCOUNT-CODE.
+
+      *--------------------------------
+      * CHANGE
+      *--------------------------------
+       CHANGE-MODE.
+            MOVE "CHANGE" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM CHANGE-RECORDS
+               UNTIL BANK-ACCOUNT-CODE = SPACES.
+
+       CHANGE-RECORDS.
+            PERFORM GET-FIELD-TO-CHANGE.
+            PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+            PERFORM GET-EXISTING-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+            PERFORM DISPLAY-ALL-FIELDS.
+            PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+            DISPLAY "ENTER THE NUMBER OF THE FIELD".
+            DISPLAY "TO CHANGE (1-4) OR 0 TO EXIT".
+            ACCEPT WHICH-FIELD.
+            IF WHICH-FIELD > 4
+                DISPLAY "INVALID ENTRY".
+
+       CHANGE-ONE-FIELD.
+            PERFORM CHANGE-THIS-FIELD.
+            PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+            IF WHICH-FIELD = 1
+                PERFORM ENTER-BANK-ACCOUNT-NAME.
+            IF WHICH-FIELD = 2
+                PERFORM ENTER-BANK-ACCOUNT-ABA-ROUTING.
+            IF WHICH-FIELD = 3
+                PERFORM ENTER-BANK-ACCOUNT-NUMBER.
+            IF WHICH-FIELD = 4
+                PERFORM ENTER-BANK-ACCOUNT-LAST-CHECK-NO.
+
+            PERFORM REWRITE-BANK-ACCOUNT-RECORD.
+
+      *--------------------------------
+      * INQUIRE
+      *--------------------------------
+       INQUIRE-MODE.
+            MOVE "DISPLAY" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM INQUIRE-RECORDS
+               UNTIL BANK-ACCOUNT-CODE = SPACES.
+
+       INQUIRE-RECORDS.
+            PERFORM DISPLAY-ALL-FIELDS.
+            PERFORM GET-EXISTING-RECORD.
+
+      *--------------------------------
+      * DELETE
+      *--------------------------------
+       DELETE-MODE.
+            MOVE "DELETE" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM DELETE-RECORDS
+               UNTIL BANK-ACCOUNT-CODE = SPACES.
+
+       DELETE-RECORDS.
+            PERFORM DISPLAY-ALL-FIELDS.
+            MOVE "X" TO OK-TO-DELETE.
+
+            PERFORM ASK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y" OR "N".
+
+            IF OK-TO-DELETE = "Y"
+                PERFORM DELETE-BANK-ACCOUNT-RECORD.
+
+            PERFORM GET-EXISTING-RECORD.
+
+       ASK-TO-DELETE.
+            DISPLAY "DELETE THIS RECORD (Y/N)?".
+            ACCEPT OK-TO-DELETE.
+            IF OK-TO-DELETE = "y"
+                MOVE "Y" TO OK-TO-DELETE.
+            IF OK-TO-DELETE = "n"
+                MOVE "N" TO OK-TO-DELETE.
+            IF OK-TO-DELETE NOT = "Y" AND
+                OK-TO-DELETE NOT = "N"
+                DISPLAY "YOU MUST ENTER YES OR NO".
+
+      *--------------------------------
+      * ROUTINES FOR ALL
+      *--------------------------------
+       INIT-BANK-ACCOUNT-RECORD.
+            MOVE SPACE TO BANK-ACCOUNT-RECORD.
+            MOVE ZERO TO BANK-ACCOUNT-LAST-CHECK-NO.
+
+       ENTER-BANK-ACCOUNT-CODE.
+            DISPLAY " ".
+            DISPLAY "ENTER BANK ACCOUNT CODE TO " THE-MODE.
+            DISPLAY "(ENTER BLANK TO STOP ENTRY)".
+            ACCEPT BANK-ACCOUNT-CODE.
+            INSPECT BANK-ACCOUNT-CODE
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       ENTER-BANK-ACCOUNT-NAME.
+            PERFORM ACCEPT-BANK-ACCOUNT-NAME.
+            PERFORM RE-ACCEPT-BANK-ACCOUNT-NAME
+               UNTIL BANK-ACCOUNT-NAME NOT = SPACE.
+
+       ACCEPT-BANK-ACCOUNT-NAME.
+            DISPLAY "ENTER BANK ACCOUNT NAME".
+            ACCEPT BANK-ACCOUNT-NAME.
+            INSPECT BANK-ACCOUNT-NAME
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-BANK-ACCOUNT-NAME.
+            DISPLAY "BANK ACCOUNT NAME MUST BE ENTERED".
+            PERFORM ACCEPT-BANK-ACCOUNT-NAME.
+
+       ENTER-BANK-ACCOUNT-ABA-ROUTING.
+            PERFORM ACCEPT-BANK-ACCOUNT-ABA-ROUTING.
+            PERFORM RE-ACCEPT-BANK-ACCOUNT-ABA-ROUTING
+               UNTIL BANK-ACCOUNT-ABA-ROUTING NOT = SPACE.
+
+       ACCEPT-BANK-ACCOUNT-ABA-ROUTING.
+            DISPLAY "ENTER ABA ROUTING NUMBER".
+            ACCEPT BANK-ACCOUNT-ABA-ROUTING.
+
+       RE-ACCEPT-BANK-ACCOUNT-ABA-ROUTING.
+            DISPLAY "ROUTING NUMBER MUST BE ENTERED".
+            PERFORM ACCEPT-BANK-ACCOUNT-ABA-ROUTING.
+
+       ENTER-BANK-ACCOUNT-NUMBER.
+            PERFORM ACCEPT-BANK-ACCOUNT-NUMBER.
+            PERFORM RE-ACCEPT-BANK-ACCOUNT-NUMBER
+               UNTIL BANK-ACCOUNT-NUMBER NOT = SPACE.
+
+       ACCEPT-BANK-ACCOUNT-NUMBER.
+            DISPLAY "ENTER BANK ACCOUNT NUMBER".
+            ACCEPT BANK-ACCOUNT-NUMBER.
+
+       RE-ACCEPT-BANK-ACCOUNT-NUMBER.
+            DISPLAY "ACCOUNT NUMBER MUST BE ENTERED".
+            PERFORM ACCEPT-BANK-ACCOUNT-NUMBER.
+
+       ENTER-BANK-ACCOUNT-LAST-CHECK-NO.
+            DISPLAY "ENTER LAST CHECK NUMBER USED".
+            ACCEPT BANK-ACCOUNT-LAST-CHECK-NO.
+
+       DISPLAY-ALL-FIELDS.
+            DISPLAY " ".
+            DISPLAY "BANK ACCOUNT CODE: " BANK-ACCOUNT-CODE.
+            DISPLAY "1. NAME: " BANK-ACCOUNT-NAME.
+            DISPLAY "2. ABA ROUTING NUMBER: "
+               BANK-ACCOUNT-ABA-ROUTING.
+            DISPLAY "3. BANK ACCOUNT NUMBER: "
+               BANK-ACCOUNT-NUMBER.
+            DISPLAY "4. LAST CHECK NUMBER: "
+               BANK-ACCOUNT-LAST-CHECK-NO.
+            DISPLAY " ".
+
+      *--------------------------------
+      * FILE I-O ROUTINES
+      *--------------------------------
+       READ-BANK-ACCOUNT-RECORD.
+            MOVE "Y" TO BANK-ACCOUNT-RECORD-FOUND.
+            READ BANK-ACCOUNT-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO BANK-ACCOUNT-RECORD-FOUND.
+
+       WRITE-BANK-ACCOUNT-RECORD.
+            WRITE BANK-ACCOUNT-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY EXISTS".
+
+       REWRITE-BANK-ACCOUNT-RECORD.
+            REWRITE BANK-ACCOUNT-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING BANK ACCOUNT RECORD".
+
+       DELETE-BANK-ACCOUNT-RECORD.
+            DELETE BANK-ACCOUNT-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING BANK ACCOUNT RECORD".
+
+       GET-EXISTING-RECORD.
+            PERFORM ACCEPT-EXISTING-KEY.
+            PERFORM RE-ACCEPT-EXISTING-KEY
+               UNTIL BANK-ACCOUNT-RECORD-FOUND = "Y" OR
+               BANK-ACCOUNT-CODE = SPACES.
+
+       ACCEPT-EXISTING-KEY.
+            PERFORM INIT-BANK-ACCOUNT-RECORD.
+            PERFORM ENTER-BANK-ACCOUNT-CODE.
+            IF BANK-ACCOUNT-CODE NOT = SPACES
+                PERFORM READ-BANK-ACCOUNT-RECORD.
+
+       RE-ACCEPT-EXISTING-KEY.
+            DISPLAY "RECORD NOT FOUND".
+            PERFORM ACCEPT-EXISTING-KEY.

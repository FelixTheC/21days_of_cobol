@@ -0,0 +1,13 @@
+      ******************************************************************
+      * fdbank01.cbl
+      * Primary Key - BANK-ACCOUNT-CODE
+      ******************************************************************
+       fd   bank-account-file
+            label records are standard.
+
+       01   bank-account-record.
+            05 bank-account-code            pic x(4).
+            05 bank-account-name            pic x(30).
+            05 bank-account-aba-routing     pic x(9).
+            05 bank-account-number          pic x(17).
+            05 bank-account-last-check-no   pic 9(6).

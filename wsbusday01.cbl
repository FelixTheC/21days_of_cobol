@@ -0,0 +1,9 @@
+      ******************************************************************
+      * wsbusday01.cbl
+      * Working storage for the plbusday.cbl business-day paragraphs.
+      ******************************************************************
+       77   business-date                    pic 9(8).
+       77   business-day-integer             pic 9(7).
+       77   business-day-of-week             pic 9.
+       77   business-date-ok                 pic x.
+       77   holiday-record-found             pic x.

@@ -0,0 +1,339 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Menu-driven add/change/inquire/delete maintenance for the
+      * unified phone directory (fdphone01.cbl/slphone01.cbl), modeled
+      * on vndmnt02.cbl's menu-driven change/delete pattern. Now that
+      * the directory is keyed on last name/first name, corrections
+      * and removals no longer require a file editor.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. phnmnt01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            COPY "slphone01.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+            COPY "fdphone01.cbl".
+
+       WORKING-STORAGE SECTION.
+       77   MENU-PICK                      PIC 9.
+            88 MENU-PICK-IS-VALID          VALUES 0 THRU 4.
+
+       77   THE-MODE                       PIC X(7).
+       77   WHICH-FIELD                    PIC 9.
+       77   OK-TO-DELETE                   PIC X.
+       77   PHONE-RECORD-FOUND             PIC X.
+       77   ADD-ANOTHER                    PIC X.
+
+       77   UPPER-ALPHA                    PIC X(26)
+               VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       77   LOWER-ALPHA                    PIC X(26)
+               VALUE "abcdefghijklmnopqrstuvwxyz".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+            PERFORM OPENING-PROCEDURE.
+            PERFORM MAIN-PROCESS.
+            PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       OPENING-PROCEDURE.
+            OPEN I-O PHONE-FILE.
+
+       CLOSING-PROCEDURE.
+            CLOSE PHONE-FILE.
+
+       MAIN-PROCESS.
+            PERFORM GET-MENU-PICK.
+            PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+      *--------------------------------
+      * MENU
+      *--------------------------------
+       GET-MENU-PICK.
+            PERFORM DISPLAY-THE-MENU.
+            PERFORM ACCEPT-MENU-PICK.
+            PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+            PERFORM CLEAR-SCREEN.
+            DISPLAY "PLEASE SELECT:".
+            DISPLAY " ".
+            DISPLAY "1. ADD A DIRECTORY ENTRY".
+            DISPLAY "2. CHANGE A DIRECTORY ENTRY".
+            DISPLAY "3. LOOK UP A DIRECTORY ENTRY".
+            DISPLAY "4. DELETE A DIRECTORY ENTRY".
+            DISPLAY " ".
+            DISPLAY "0. EXIT".
+
+       CLEAR-SCREEN.
+            PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+            DISPLAY " ".
+
+       ACCEPT-MENU-PICK.
+            DISPLAY "YOUR CHOICE (0-4)?".
+            ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+            DISPLAY "INVALID SELECTION - PLEASE RE-TRY".
+            PERFORM ACCEPT-MENU-PICK.
+
+       MAINTAIN-THE-FILE.
+            PERFORM DO-THE-PICK.
+            PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+            IF MENU-PICK = 1
+                PERFORM ADD-MODE.
+            IF MENU-PICK = 2
+                PERFORM CHANGE-MODE.
+            IF MENU-PICK = 3
+                PERFORM INQUIRE-MODE.
+            IF MENU-PICK = 4
+                PERFORM DELETE-MODE.
+
+      *--------------------------------
+      * ADD
+      *--------------------------------
+       ADD-MODE.
+            MOVE "ADD" TO THE-MODE.
+            MOVE "Y" TO ADD-ANOTHER.
+            PERFORM ADD-RECORDS
+               UNTIL ADD-ANOTHER = "N".
+
+       ADD-RECORDS.
+            PERFORM INIT-PHONE-RECORD.
+            PERFORM ENTER-PHONE-LAST-NAME.
+            PERFORM ENTER-PHONE-FIRST-NAME.
+            PERFORM ENTER-PHONE-NUMBER.
+            PERFORM ENTER-PHONE-EXTENSION.
+            PERFORM ENTER-PHONE-DEPARTMENT.
+            PERFORM CHECK-FOR-DUPLICATE-ENTRY.
+            IF PHONE-RECORD-FOUND = "Y"
+                DISPLAY "ALREADY IN THE DIRECTORY"
+            ELSE
+                PERFORM WRITE-PHONE-RECORD.
+            PERFORM GET-ADD-ANOTHER.
+
+       CHECK-FOR-DUPLICATE-ENTRY.
+            MOVE "N" TO PHONE-RECORD-FOUND.
+            READ PHONE-FILE
+               KEY IS PHONE-NAME-KEY
+               INVALID KEY
+               MOVE "N" TO PHONE-RECORD-FOUND
+               NOT INVALID KEY
+               MOVE "Y" TO PHONE-RECORD-FOUND.
+
+       WRITE-PHONE-RECORD.
+            WRITE PHONE-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING PHONE RECORD".
+
+       GET-ADD-ANOTHER.
+            PERFORM ACCEPT-ADD-ANOTHER.
+            PERFORM RE-ACCEPT-ADD-ANOTHER
+               UNTIL ADD-ANOTHER = "Y" OR "N".
+
+       ACCEPT-ADD-ANOTHER.
+            DISPLAY "ADD ANOTHER ENTRY (Y/N)?".
+            ACCEPT ADD-ANOTHER.
+            INSPECT ADD-ANOTHER
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-ADD-ANOTHER.
+            DISPLAY "YOU MUST ENTER YES (Y) OR NO (N)".
+            PERFORM ACCEPT-ADD-ANOTHER.
+
+      *--------------------------------
+      * CHANGE
+      *--------------------------------
+       CHANGE-MODE.
+            MOVE "CHANGE" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM CHANGE-RECORDS
+               UNTIL PHONE-LAST-NAME = SPACE.
+
+       CHANGE-RECORDS.
+            PERFORM GET-FIELD-TO-CHANGE.
+            PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+            PERFORM GET-EXISTING-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+            PERFORM DISPLAY-ALL-FIELDS.
+            PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+            DISPLAY "ENTER THE NUMBER OF THE FIELD".
+            DISPLAY "TO CHANGE (1-3) OR 0 TO EXIT".
+            ACCEPT WHICH-FIELD.
+            IF WHICH-FIELD > 3
+                DISPLAY "INVALID ENTRY".
+
+       CHANGE-ONE-FIELD.
+            PERFORM CHANGE-THIS-FIELD.
+            PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+            IF WHICH-FIELD = 1
+                PERFORM ENTER-PHONE-NUMBER.
+            IF WHICH-FIELD = 2
+                PERFORM ENTER-PHONE-EXTENSION.
+            IF WHICH-FIELD = 3
+                PERFORM ENTER-PHONE-DEPARTMENT.
+            PERFORM REWRITE-PHONE-RECORD.
+
+       REWRITE-PHONE-RECORD.
+            REWRITE PHONE-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING PHONE RECORD".
+
+      *--------------------------------
+      * INQUIRE
+      *--------------------------------
+       INQUIRE-MODE.
+            MOVE "INQUIRE" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM INQUIRE-RECORDS
+               UNTIL PHONE-LAST-NAME = SPACE.
+
+       INQUIRE-RECORDS.
+            PERFORM DISPLAY-ALL-FIELDS.
+            PERFORM GET-EXISTING-RECORD.
+
+      *--------------------------------
+      * DELETE
+      *--------------------------------
+       DELETE-MODE.
+            MOVE "DELETE" TO THE-MODE.
+            PERFORM GET-EXISTING-RECORD.
+            PERFORM DELETE-RECORDS
+               UNTIL PHONE-LAST-NAME = SPACE.
+
+       DELETE-RECORDS.
+            PERFORM DISPLAY-ALL-FIELDS.
+            MOVE "X" TO OK-TO-DELETE.
+            PERFORM ASK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y" OR "N".
+            IF OK-TO-DELETE = "Y"
+                PERFORM DELETE-PHONE-RECORD.
+            PERFORM GET-EXISTING-RECORD.
+
+       ASK-TO-DELETE.
+            DISPLAY "DELETE THIS RECORD (Y/N)?".
+            ACCEPT OK-TO-DELETE.
+            IF OK-TO-DELETE = "y"
+                MOVE "Y" TO OK-TO-DELETE.
+            IF OK-TO-DELETE = "n"
+                MOVE "N" TO OK-TO-DELETE.
+            IF OK-TO-DELETE NOT = "Y" AND
+                OK-TO-DELETE NOT = "N"
+                DISPLAY "YOU MUST ENTER YES OR NO".
+
+       DELETE-PHONE-RECORD.
+            DELETE PHONE-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING PHONE RECORD".
+
+      *--------------------------------
+      * ROUTINES FOR ALL
+      *--------------------------------
+       INIT-PHONE-RECORD.
+            MOVE SPACE TO PHONE-RECORD.
+
+       ENTER-PHONE-LAST-NAME.
+            PERFORM ACCEPT-PHONE-LAST-NAME.
+            PERFORM RE-ACCEPT-PHONE-LAST-NAME
+               UNTIL PHONE-LAST-NAME NOT = SPACE.
+
+       ACCEPT-PHONE-LAST-NAME.
+            DISPLAY "ENTER LAST NAME".
+            ACCEPT PHONE-LAST-NAME.
+            INSPECT PHONE-LAST-NAME
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-PHONE-LAST-NAME.
+            DISPLAY "LAST NAME MUST BE ENTERED".
+            PERFORM ACCEPT-PHONE-LAST-NAME.
+
+       ENTER-PHONE-FIRST-NAME.
+            DISPLAY "ENTER FIRST NAME".
+            ACCEPT PHONE-FIRST-NAME.
+            INSPECT PHONE-FIRST-NAME
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       ENTER-PHONE-NUMBER.
+            DISPLAY "ENTER PHONE NUMBER".
+            ACCEPT PHONE-NUMBER.
+
+       ENTER-PHONE-EXTENSION.
+            DISPLAY "ENTER EXTENSION".
+            ACCEPT PHONE-EXTENSION.
+
+       ENTER-PHONE-DEPARTMENT.
+            DISPLAY "ENTER DEPARTMENT".
+            ACCEPT PHONE-DEPARTMENT.
+            INSPECT PHONE-DEPARTMENT
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       DISPLAY-ALL-FIELDS.
+            DISPLAY " ".
+            DISPLAY "LAST NAME: " PHONE-LAST-NAME.
+            DISPLAY "FIRST NAME: " PHONE-FIRST-NAME.
+            DISPLAY "1. PHONE NUMBER: " PHONE-NUMBER.
+            DISPLAY "2. EXTENSION: " PHONE-EXTENSION.
+            DISPLAY "3. DEPARTMENT: " PHONE-DEPARTMENT.
+
+       GET-EXISTING-RECORD.
+            PERFORM INIT-PHONE-RECORD.
+            PERFORM ACCEPT-EXISTING-KEY.
+            IF PHONE-LAST-NAME NOT = SPACE
+                PERFORM FIND-PHONE-RECORD
+                   UNTIL PHONE-RECORD-FOUND = "Y" OR
+                         PHONE-LAST-NAME = SPACE.
+
+       ACCEPT-EXISTING-KEY.
+            DISPLAY " ".
+            DISPLAY "ENTER LAST NAME OF ENTRY TO " THE-MODE.
+            DISPLAY "(PRESS ENTER WITH NO LAST NAME TO STOP)".
+            ACCEPT PHONE-LAST-NAME.
+            INSPECT PHONE-LAST-NAME
+               CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+            IF PHONE-LAST-NAME NOT = SPACE
+                DISPLAY "ENTER FIRST NAME"
+                ACCEPT PHONE-FIRST-NAME
+                INSPECT PHONE-FIRST-NAME
+                   CONVERTING LOWER-ALPHA
+                   TO UPPER-ALPHA.
+
+       FIND-PHONE-RECORD.
+            PERFORM READ-PHONE-RECORD.
+            IF PHONE-RECORD-FOUND = "N"
+                DISPLAY "RECORD NOT FOUND"
+                PERFORM ACCEPT-EXISTING-KEY.
+
+       READ-PHONE-RECORD.
+            MOVE "Y" TO PHONE-RECORD-FOUND.
+            READ PHONE-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO PHONE-RECORD-FOUND.

@@ -15,9 +15,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT PHONE-FILE
-            ASSIGN TO "phone.dat"
-            ORGANIZATION IS SEQUENTIAL.
+            COPY "slphone01.cbl".
 
             SELECT PRINTER-FILE
             ASSIGN TO "prntfile"
@@ -25,13 +23,7 @@
 
        DATA DIVISION.
        FILE SECTION.
-       FD   PHONE-FILE
-            LABEL RECORDS ARE STANDARD.
-       01   PHONE-RECORD.
-            05 PHONE-LAST-NAME             PIC X(20).
-            05 PHONE-FIRST-NAME            PIC X(20).
-            05 PHONE-NUMBER                PIC X(15).
-            05 PHONE-EXTENSION             PIC X(5).
+            COPY "fdphone01.cbl".
 
        FD   PRINTER-FILE
             LABEL RECORDS ARE OMITTED.
@@ -43,6 +35,7 @@
        77   PROMPT-2                       PIC X(10) VALUE "First Name".
        77   PROMPT-3                       PIC X(6) VALUE "Number".
        77   PROMPT-4                       PIC X(9) VALUE "EXTENSION".
+       77   PROMPT-5                       PIC X(10) VALUE "DEPARTMENT".
 
        01   YES-NO                         PIC X.
             88 IS-YES                      VALUE "Y".
@@ -66,7 +59,7 @@
             STOP RUN.
 
        OPENING-PROCEDURE.
-            OPEN EXTEND PHONE-FILE.
+            OPEN I-O PHONE-FILE.
             OPEN OUTPUT PRINTER-FILE.
 
        CLOSING-PROCEDURE.
@@ -92,6 +85,8 @@
             ACCEPT PHONE-NUMBER.
             DISPLAY PROMPT-4 " ? ".
             ACCEPT PHONE-EXTENSION.
+            DISPLAY PROMPT-5 " ? ".
+            ACCEPT PHONE-DEPARTMENT.
             PERFORM VALIDATE-FIELDS.
 
        VALIDATE-FIELDS.
@@ -102,7 +97,9 @@
 
        ADD-THIS-RECORD.
             MOVE PHONE-RECORD TO PRINTER-RECORD.
-            WRITE PHONE-RECORD.
+            WRITE PHONE-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING PHONE RECORD".
             WRITE PRINTER-RECORD BEFORE ADVANCING 1.
 
        GO-AGAIN.

@@ -9,9 +9,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT PHONE-FILE
-               ASSIGN TO "phone02.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+            COPY "slphone01.cbl".
 
             SELECT PRINTER-FILE
       * PRINTER IS NOT WORKING WITH OPENCOBOL ON UBUNTU 18.04
@@ -19,13 +17,7 @@
                ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       FD   PHONE-FILE
-            LABEL RECORDS ARE STANDARD.
-       01   PHONE-RECORD.
-            05 PHONE-LAST-NAME             PIC X(20).
-            05 PHONE-FIRST-NAME            PIC X(20).
-            05 PHONE-NUMBER                PIC X(15).
-            05 PHONE-EXTENSION             PIC X(5).
+            COPY "fdphone01.cbl".
 
        FD   PRINTER-FILE
             LABEL RECORDS ARE OMITTED.
@@ -42,6 +34,10 @@
             05 FILLER                      PIC X(4) VALUE "555-".
             05 PHONE-COUNTER               PIC 9(4) VALUE ZERO.
 
+       01   GENERATED-LAST-NAME.
+            05 FILLER                      PIC X(7) VALUE "Johnson".
+            05 GENERATED-LAST-NAME-SUFFIX  PIC 9(4).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
@@ -79,12 +75,16 @@
 
        FORMAT-THE-RECORD.
             MOVE "Joshua------------X" TO PHONE-FIRST-NAME.
-            MOVE "Johnson------------X" TO PHONE-LAST-NAME.
+            MOVE PHONE-COUNTER TO GENERATED-LAST-NAME-SUFFIX.
+            MOVE GENERATED-LAST-NAME TO PHONE-LAST-NAME.
             MOVE "12345" TO PHONE-EXTENSION.
             MOVE FORMATTED-NUMBER TO PHONE-NUMBER.
+            MOVE "SALES" TO PHONE-DEPARTMENT.
 
        ADD-THIS-RECORD.
-            WRITE PHONE-RECORD.
+            WRITE PHONE-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING PHONE RECORD".
             PERFORM PRINT-THIS-RECORD.
 
        PRINT-THIS-RECORD.

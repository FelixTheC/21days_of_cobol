@@ -0,0 +1,222 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      *
+      * Prints a real company phone roster: the unified phone directory
+      * file (fdphone01.cbl/slphone01.cbl) is already keyed on last
+      * name/first name, so a straight sequential read returns it in
+      * roster order, and a lettered section header is printed whenever
+      * the first letter of last name changes, the way a printed
+      * directory is actually organized.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. phnrst01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "slphone01.cbl".
+
+            SELECT PRINTER-FILE
+               ASSIGN TO "PRINTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdphone01.cbl".
+
+       FD   PRINTER-FILE
+            LABEL RECORDS ARE OMITTED.
+       01   PRINTER-RECORD                 PIC X(90).
+
+       WORKING-STORAGE SECTION.
+      * Structure for PRINTING
+       01   FIELDS-TO-PRINT.
+            05 PROMPT-1                    PIC X(4) VALUE "Lst:".
+            05 PRINT-LAST-NAME             PIC X(20).
+            05 PROMPT-2                    PIC X(4) VALUE "1st:".
+            05 PRINT-FIRST-NAME            PIC X(20).
+            05 PROMPT-3                    PIC X(3) VALUE "NO:".
+            05 PRINT-NUMBER                PIC X(15).
+            05 PROMPT-4                    PIC X(4) VALUE "Xtn:".
+            05 PRINT-EXTENSION             PIC X(5).
+            05 PROMPT-5                    PIC X(5) VALUE "Dept:".
+            05 PRINT-DEPARTMENT            PIC X(10).
+
+       01   SECTION-HEADER-LINE.
+            05 FILLER                      PIC X(10) VALUE SPACE.
+            05 FILLER                      PIC X(9)  VALUE "SECTION: ".
+            05 SECTION-LETTER              PIC X(1).
+
+       01   END-OF-FILE                    PIC X.
+            88 IS-END-OF-FILE              VALUE "Y".
+            88 IS-NO-END-OF-FILE           VALUE "N".
+       01   PRINT-LINES                    PIC 99.
+       01   CURRENT-LETTER                 PIC X.
+
+      * Options for a partial reprint - blank means no filter applied.
+       77   FILTER-DEPARTMENT              PIC X(10) VALUE SPACE.
+       77   FILTER-FROM-LETTER             PIC X     VALUE SPACE.
+       77   FILTER-TO-LETTER               PIC X     VALUE SPACE.
+
+       77   PRINT-THIS-RECORD              PIC X.
+            88 SHOULD-PRINT                VALUE "Y".
+            88 SHOULD-NOT-PRINT            VALUE "N".
+
+      * Record-count preview, shown before the print run is started.
+       77   DIRECTORY-COUNT                PIC 9(5) VALUE ZERO.
+       77   PAGE-ESTIMATE                  PIC 9(5) VALUE ZERO.
+       77   PAGE-ESTIMATE-REMAINDER        PIC 9(5) VALUE ZERO.
+       77   PROCEED-WITH-PRINT             PIC X.
+            88 SHOULD-PROCEED              VALUE "Y".
+            88 SHOULD-NOT-PROCEED          VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+
+            PERFORM GET-PRINT-OPTIONS.
+            PERFORM COUNT-DIRECTORY-ENTRIES.
+            PERFORM GET-PROCEED-WITH-PRINT.
+            IF SHOULD-PROCEED
+                PERFORM OPENING-PROCEDURE
+                PERFORM PRINT-ALL-RECORDS
+                PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       GET-PRINT-OPTIONS.
+            DISPLAY "ENTER DEPARTMENT TO PRINT (BLANK FOR ALL)".
+            ACCEPT FILTER-DEPARTMENT.
+            DISPLAY "ENTER STARTING LAST-NAME LETTER (BLANK FOR A)".
+            ACCEPT FILTER-FROM-LETTER.
+            DISPLAY "ENTER ENDING LAST-NAME LETTER (BLANK FOR Z)".
+            ACCEPT FILTER-TO-LETTER.
+            IF FILTER-FROM-LETTER = SPACE
+                MOVE "A" TO FILTER-FROM-LETTER.
+            IF FILTER-TO-LETTER = SPACE
+                MOVE "Z" TO FILTER-TO-LETTER.
+
+       COUNT-DIRECTORY-ENTRIES.
+            MOVE ZERO TO DIRECTORY-COUNT.
+            OPEN INPUT PHONE-FILE.
+            MOVE "N" TO END-OF-FILE.
+            PERFORM COUNT-NEXT-RECORD.
+            PERFORM COUNT-RECORDS
+               UNTIL IS-END-OF-FILE.
+            CLOSE PHONE-FILE.
+            DIVIDE DIRECTORY-COUNT BY 15
+               GIVING PAGE-ESTIMATE
+               REMAINDER PAGE-ESTIMATE-REMAINDER.
+            IF PAGE-ESTIMATE-REMAINDER > 0
+                ADD 1 TO PAGE-ESTIMATE.
+            DISPLAY "ENTRIES MATCHING THIS SELECTION: " DIRECTORY-COUNT.
+            DISPLAY "ESTIMATED PAGES TO PRINT: " PAGE-ESTIMATE.
+
+       COUNT-RECORDS.
+            PERFORM CHECK-FILTER-FOR-COUNT.
+            IF SHOULD-PRINT
+                ADD 1 TO DIRECTORY-COUNT.
+            PERFORM COUNT-NEXT-RECORD.
+
+       COUNT-NEXT-RECORD.
+            READ PHONE-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO END-OF-FILE.
+
+       CHECK-FILTER-FOR-COUNT.
+            MOVE "Y" TO PRINT-THIS-RECORD.
+            IF FILTER-DEPARTMENT NOT = SPACE
+                AND PHONE-DEPARTMENT NOT = FILTER-DEPARTMENT
+                MOVE "N" TO PRINT-THIS-RECORD.
+            IF PHONE-LAST-NAME(1:1) < FILTER-FROM-LETTER
+                OR PHONE-LAST-NAME(1:1) > FILTER-TO-LETTER
+                MOVE "N" TO PRINT-THIS-RECORD.
+
+       GET-PROCEED-WITH-PRINT.
+            PERFORM ACCEPT-PROCEED-WITH-PRINT.
+            PERFORM RE-ACCEPT-PROCEED-WITH-PRINT
+               UNTIL PROCEED-WITH-PRINT = "Y" OR "N".
+
+       ACCEPT-PROCEED-WITH-PRINT.
+            DISPLAY "PROCEED WITH THE PRINT RUN (Y/N)?".
+            ACCEPT PROCEED-WITH-PRINT.
+            IF PROCEED-WITH-PRINT = "y"
+                MOVE "Y" TO PROCEED-WITH-PRINT.
+            IF PROCEED-WITH-PRINT = "n"
+                MOVE "N" TO PROCEED-WITH-PRINT.
+
+       RE-ACCEPT-PROCEED-WITH-PRINT.
+            DISPLAY "YOU MUST ENTER YES OR NO".
+            PERFORM ACCEPT-PROCEED-WITH-PRINT.
+
+       OPENING-PROCEDURE.
+            MOVE ZEROES TO PRINT-LINES.
+            MOVE SPACE TO CURRENT-LETTER.
+            OPEN INPUT PHONE-FILE.
+            OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+            MOVE SPACE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+            CLOSE PHONE-FILE.
+            CLOSE PRINTER-FILE.
+
+       PRINT-ALL-RECORDS.
+            MOVE "N" TO END-OF-FILE.
+            PERFORM READ-NEXT-PHONE-RECORD.
+            PERFORM PRINT-RECORDS
+               UNTIL IS-END-OF-FILE.
+
+       READ-NEXT-PHONE-RECORD.
+            READ PHONE-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO END-OF-FILE.
+
+       PRINT-RECORDS.
+            PERFORM CHECK-FILTER.
+            IF SHOULD-PRINT
+                PERFORM CHECK-SECTION-BREAK
+                PERFORM PRINT-FIELDS.
+            PERFORM READ-NEXT-PHONE-RECORD.
+
+       CHECK-FILTER.
+            MOVE "Y" TO PRINT-THIS-RECORD.
+            IF FILTER-DEPARTMENT NOT = SPACE
+                AND PHONE-DEPARTMENT NOT = FILTER-DEPARTMENT
+                MOVE "N" TO PRINT-THIS-RECORD.
+            IF PHONE-LAST-NAME(1:1) < FILTER-FROM-LETTER
+                OR PHONE-LAST-NAME(1:1) > FILTER-TO-LETTER
+                MOVE "N" TO PRINT-THIS-RECORD.
+
+       CHECK-SECTION-BREAK.
+            IF PHONE-LAST-NAME(1:1) NOT = CURRENT-LETTER
+                MOVE PHONE-LAST-NAME(1:1) TO CURRENT-LETTER
+                PERFORM PRINT-SECTION-HEADER.
+
+       PRINT-SECTION-HEADER.
+            MOVE SPACE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+            MOVE CURRENT-LETTER TO SECTION-LETTER.
+            MOVE SECTION-HEADER-LINE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+            ADD 1 TO PRINT-LINES.
+
+       PRINT-FIELDS.
+            IF PRINT-LINES > 15
+                PERFORM NEW-PAGE.
+            MOVE PHONE-LAST-NAME TO PRINT-LAST-NAME.
+            MOVE PHONE-FIRST-NAME TO PRINT-FIRST-NAME.
+            MOVE PHONE-NUMBER TO PRINT-NUMBER.
+            MOVE PHONE-EXTENSION TO PRINT-EXTENSION.
+            MOVE PHONE-DEPARTMENT TO PRINT-DEPARTMENT.
+            MOVE FIELDS-TO-PRINT TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+            ADD 1 TO PRINT-LINES.
+
+       NEW-PAGE.
+            MOVE SPACE TO PRINTER-RECORD.
+            WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+            MOVE ZEROES TO PRINT-LINES.

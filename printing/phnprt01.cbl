@@ -9,9 +9,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT OPTIONAL PHONE-FILE
-            ASSIGN TO "phone.dat"
-            ORGANIZATION IS LINE SEQUENTIAL.
+            COPY "slphone01.cbl".
 
             SELECT PRINTER-FILE
             ASSIGN TO "PRINTER"
@@ -19,17 +17,11 @@
 
        DATA DIVISION.
        FILE SECTION.
-       FD   PHONE-FILE
-            LABEL RECORDS ARE STANDARD.
-       01   PHONE-RECORD.
-            05 PHONE-LAST-NAME             PIC X(20).
-            05 PHONE-FIRST-NAME            PIC X(20).
-            05 PHONE-NUMBER                PIC X(15).
-            05 PHONE-EXTENSION             PIC X(5).
+            COPY "fdphone01.cbl".
 
        FD   PRINTER-FILE
             LABEL RECORDS ARE OMITTED.
-       01   PRINTER-RECORD                 PIC X(80).
+       01   PRINTER-RECORD                 PIC X(90).
 
        WORKING-STORAGE SECTION.
       * Structure for PRINTING
@@ -42,6 +34,8 @@
             05 PRINT-NUMBER                PIC X(15).
             05 PROMPT-4                    PIC X(4) VALUE "Xtn:".
             05 PRINT-EXTENSION             PIC X(5).
+            05 PROMPT-5                    PIC X(5) VALUE "Dept:".
+            05 PRINT-DEPARTMENT            PIC X(10).
 
        01   END-OF-FILE                    PIC X.
             88 IS-END-OF-FILE              VALUE "Y".
@@ -84,6 +78,7 @@
             MOVE PHONE-FIRST-NAME TO PRINT-FIRST-NAME.
             MOVE PHONE-NUMBER TO PRINT-NUMBER.
             MOVE PHONE-EXTENSION TO PRINT-EXTENSION.
+            MOVE PHONE-DEPARTMENT TO PRINT-DEPARTMENT.
             MOVE FIELDS-TO-PRINT TO PRINTER-RECORD.
             WRITE PRINTER-RECORD BEFORE ADVANCING 1.
 

@@ -14,25 +14,18 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT OPTIONAL PHONE-FILE
-      *or SELECT PHONE-FILE
-            ASSIGN TO "phone.dat"
-      *or ASSIGN TO "phone"
-            ORGANIZATION IS SEQUENTIAL.
+            COPY "slphone01.cbl".
        DATA DIVISION.
        FILE SECTION.
-       FD   PHONE-FILE
-            LABEL RECORDS ARE STANDARD.
-       01   PHONE-RECORD.
-            05 PHONE-LAST-NAME         PIC X(20).
-            05 PHONE-FIRST-NAME        PIC X(20).
-            05 PHONE-NUMBER            PIC X(15).
+            COPY "fdphone01.cbl".
 
        WORKING-STORAGE SECTION.
       *VARIABLES FOR SCREEN ENTRY
        77   PROMPT-1                   PIC X(9) VALUE "Last Name".
        77   PROMPT-2                   PIC X(10) VALUE "First Name".
        77   PROMPT-3                   PIC X(6) VALUE "Phone Number".
+       77   PROMPT-4                   PIC X(9) VALUE "Extension".
+       77   PROMPT-5                   PIC X(10) VALUE "Department".
 
        01   YES-NO                     PIC X.
             88 AGAIN-IS-YES                  VALUE "Y".
@@ -42,6 +35,10 @@
             88 ENTRY-IS-OK             VALUE "Y".
             88 ENTRY-IS-NOT            VALUE "N".
 
+       01   ALREADY-ON-FILE            PIC X.
+            88 IS-ALREADY-ON-FILE      VALUE "Y".
+            88 IS-NOT-ALREADY-ON-FILE  VALUE "N".
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
 
@@ -56,7 +53,7 @@
 
       *OPENING AND CLOSING
        OPENING-PROCEDURE.
-            OPEN EXTEND PHONE-FILE.
+            OPEN I-O PHONE-FILE.
 
        CLOSING-PROCEDURE.
             CLOSE PHONE-FILE.
@@ -76,6 +73,10 @@
             ACCEPT PHONE-FIRST-NAME.
             DISPLAY PROMPT-3 " ? ".
             ACCEPT PHONE-NUMBER.
+            DISPLAY PROMPT-4 " ? ".
+            ACCEPT PHONE-EXTENSION.
+            DISPLAY PROMPT-5 " ? ".
+            ACCEPT PHONE-DEPARTMENT.
             PERFORM VALIDATE-FIELDS.
 
        VALIDATE-FIELDS.
@@ -83,9 +84,25 @@
             IF PHONE-LAST-NAME = SPACE
                 DISPLAY "LAST NAME MUST BE ENTERED"
                 MOVE "N" TO ENTRY-OK.
+            IF ENTRY-IS-OK
+                PERFORM CHECK-FOR-DUPLICATE-ENTRY
+                IF IS-ALREADY-ON-FILE
+                    DISPLAY "ALREADY IN THE DIRECTORY"
+                    MOVE "N" TO ENTRY-OK.
+
+       CHECK-FOR-DUPLICATE-ENTRY.
+            MOVE "N" TO ALREADY-ON-FILE.
+            READ PHONE-FILE
+               KEY IS PHONE-NAME-KEY
+               INVALID KEY
+               MOVE "N" TO ALREADY-ON-FILE
+               NOT INVALID KEY
+               MOVE "Y" TO ALREADY-ON-FILE.
 
        ADD-THIS-RECORD.
-            WRITE PHONE-RECORD.
+            WRITE PHONE-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING PHONE RECORD".
 
        GO-AGAIN.
             DISPLAY "GO AGAIN?".
